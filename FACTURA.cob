@@ -0,0 +1,141 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. FACT.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07SFACT ASSIGN TO T07SFACT.
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07REPUE ASSIGN TO T07REPUE.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07SFACT
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SFACT PIC X(126).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07REPUE
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07REPUE PIC X(240).
+        WORKING-STORAGE SECTION.
+        01 TITULO.
+         03 NROORDEN-TITULO PIC X(9) VALUE 'NROORDEN|'.
+         03 IDCLIENTE-TITULO PIC X(6) VALUE 'IDCLI|'.
+         03 IDREPUESTO-TITULO PIC X(6) VALUE 'IDREP|'.
+         03 DESCREPUESTO-TITULO PIC X(21) VALUE 'DESCREPUESTO         '.
+         03 DESCREP-TIT PIC X(10) VALUE '         |'.
+         03 PRECIO-TITULO PIC X(11) VALUE 'PRECIO    |'.
+         03 MANODEOBRA-TITULO PIC X(15) VALUE 'MANODEOBRA    |'.
+         03 TOTAL-TITULO PIC X(10) VALUE 'TOTAL     '.
+        01 LINEA.
+         03 LINEA1 PIC X(33) VALUE '_________________________________'.
+         03 LINEA2 PIC X(33) VALUE '_________________________________'.
+         03 LINEA3 PIC X(33) VALUE '_________________________________'.
+         03 LINEA4 PIC X(26) VALUE '________________________'.
+        01 REGISTRO-T07SFACT.
+         03 NROORDEN-T07SFACT PIC 9(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDCLIENTE-T07SFACT PIC 9(5).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDREPUESTO-T07SFACT PIC 9(3).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DESCREPUESTO-T07SFACT PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 PRECIO-T07SFACT PIC ZZZZZ9.99.
+         03 FILLER PIC X(1) VALUE '|'.
+         03 MANODEOBRA-T07SFACT PIC ZZZZZ9.99.
+         03 FILLER PIC X(1) VALUE '|'.
+         03 TOTAL-T07SFACT PIC ZZZZZ9.99.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZZZZ9.99.
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).
+         03 IDCLIENTE-PPAL PIC 9(5).
+         03 MODELOAUTO-PPAL PIC X(30).
+         03 PATENTE-PPAL PIC X(7).
+         03 DNI-PPAL PIC X(8).
+         03 DESCREPARACION-PPAL PIC X(30).
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 REGISTRO-T07REPUE.
+         03 IDREPUESTO-REPUE PIC 9(3).
+         03 DESCREPUESTO-REPUE PIC X(30).
+         03 PRECIO-REPUE PIC 9(7)V99.
+        01 EOF-T07REPUE PIC 9 VALUE 0.
+        01 EXISTE-REPUE-FACT PIC 9 VALUE 0.
+        01 PRECIO-PARTE PIC 9(7)V99 VALUE 0.
+        01 TOTAL-TICKET PIC 9(7)V99 VALUE 0.
+        01 TOTAL-GENERAL-FACT PIC 9(9)V99 VALUE 0.
+        PROCEDURE DIVISION.
+            OPEN OUTPUT T07SFACT.
+            OPEN INPUT PPAL.
+            WRITE REG-T07SFACT FROM TITULO.
+            WRITE REG-T07SFACT FROM LINEA.
+            MOVE 0 TO NROORDEN-CLAVE-PPAL
+            MOVE 0 TO IDREPUESTO-CLAVE-PPAL.
+            START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            PERFORM EMITIR-FACTURA UNTIL EOF-PPAL = 1.
+            MOVE TOTAL-GENERAL-FACT TO CANTIDAD-TOTAL.
+            WRITE REG-T07SFACT FROM REGISTRO-T07STOTAL.
+            CLOSE T07SFACT PPAL.
+            STOP RUN.
+        EMITIR-FACTURA.
+            IF ESTADO-PPAL = 'E' THEN
+                PERFORM BUSCAR-PRECIO-REPUE
+                COMPUTE TOTAL-TICKET = PRECIO-PARTE + MANODEOBRA-PPAL
+                MOVE NROORDEN-PPAL TO NROORDEN-T07SFACT
+                MOVE IDCLIENTE-PPAL TO IDCLIENTE-T07SFACT
+                MOVE IDREPUESTO-PPAL TO IDREPUESTO-T07SFACT
+                MOVE DESCREPUESTO-PPAL TO DESCREPUESTO-T07SFACT
+                MOVE PRECIO-PARTE TO PRECIO-T07SFACT
+                MOVE MANODEOBRA-PPAL TO MANODEOBRA-T07SFACT
+                MOVE TOTAL-TICKET TO TOTAL-T07SFACT
+                WRITE REG-T07SFACT FROM REGISTRO-T07SFACT
+                ADD TOTAL-TICKET TO TOTAL-GENERAL-FACT.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+        BUSCAR-PRECIO-REPUE.
+            OPEN INPUT T07REPUE.
+            MOVE 0 TO EOF-T07REPUE.
+            MOVE 0 TO EXISTE-REPUE-FACT.
+            MOVE 0 TO PRECIO-PARTE.
+            PERFORM VERIFICAR-PRECIO-REPUE UNTIL EOF-T07REPUE = 1
+            OR EXISTE-REPUE-FACT = 1.
+            CLOSE T07REPUE.
+        VERIFICAR-PRECIO-REPUE.
+            READ T07REPUE INTO REGISTRO-T07REPUE
+            AT END MOVE 1 TO EOF-T07REPUE.
+            IF EOF-T07REPUE = 0 AND IDREPUESTO-REPUE = IDREPUESTO-PPAL THEN
+                MOVE 1 TO EXISTE-REPUE-FACT
+                MOVE PRECIO-REPUE TO PRECIO-PARTE.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07SFACT DD DSN=KC03BAB.CATALOGO.SALIDA(T07SFACT),DISP=SHR
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR
