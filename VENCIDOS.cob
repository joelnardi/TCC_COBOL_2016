@@ -0,0 +1,142 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. VENC.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07SVENC ASSIGN TO T07SVENC.
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07PVENC ASSIGN TO T07PVENC.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07SVENC
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SVENC PIC X(126).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07PVENC
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07PVENC PIC 9(3).
+        WORKING-STORAGE SECTION.
+        01 TITULO.
+         03 NROORDEN-TITULO PIC X(9) VALUE 'NROORDEN|'.
+         03 IDCLIENTE-TITULO PIC X(6) VALUE 'IDCLI|'.
+         03 PATENTE-TITULO PIC X(9) VALUE 'PATENTE|'.
+         03 MODELOAUTO-TITULO PIC X(21) VALUE 'MODELOAUTO           '.
+         03 MODELO-TIT PIC X(10) VALUE '         |'.
+         03 FECHAINGRESO-TITULO PIC X(15) VALUE 'FECHAINGRESO  |'.
+         03 DIAS-TITULO PIC X(13) VALUE 'DIASATRASO   '.
+        01 LINEA.
+         03 LINEA1 PIC X(33) VALUE '_________________________________'.
+         03 LINEA2 PIC X(33) VALUE '_________________________________'.
+         03 LINEA3 PIC X(33) VALUE '_________________________________'.
+         03 LINEA4 PIC X(26) VALUE '________________________'.
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).
+         03 IDCLIENTE-PPAL PIC 9(5).
+         03 MODELOAUTO-PPAL PIC X(30).
+         03 PATENTE-PPAL PIC X(7).
+         03 DNI-PPAL PIC X(8).
+         03 DESCREPARACION-PPAL PIC X(30).
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 DIAS-LIMITE PIC 9(3) VALUE 0.
+        01 FECHA-HOY PIC 9(6).
+        01 FECHA-DESGLOSE-HOY.
+         03 FECHA-AA-HOY PIC 9(2).
+         03 FECHA-MM-HOY PIC 9(2).
+         03 FECHA-DD-HOY PIC 9(2).
+        01 FECHA-DESGLOSE-ING.
+         03 FECHA-AA-ING PIC 9(2).
+         03 FECHA-MM-ING PIC 9(2).
+         03 FECHA-DD-ING PIC 9(2).
+        01 JULIANO-HOY PIC 9(5) COMP.
+        01 JULIANO-ING PIC 9(5) COMP.
+        01 DIAS-ATRASO PIC 9(5) COMP.
+        01 CANT-VENCIDOS PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07SVENC.
+         03 NROORDEN-T07SVENC PIC 9(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDCLIENTE-T07SVENC PIC 9(5).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 PATENTE-T07SVENC PIC X(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 MODELOAUTO-T07SVENC PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 FECHAINGRESO-T07SVENC PIC 9(6).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DIAS-T07SVENC PIC ZZZZ9.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN OUTPUT T07SVENC.
+            OPEN INPUT PPAL.
+            OPEN INPUT T07PVENC.
+            READ T07PVENC INTO DIAS-LIMITE AT END MOVE 0 TO DIAS-LIMITE.
+            CLOSE T07PVENC.
+            ACCEPT FECHA-HOY FROM DATE.
+            MOVE FECHA-HOY TO FECHA-DESGLOSE-HOY.
+            COMPUTE JULIANO-HOY =
+                FECHA-AA-HOY * 360 + FECHA-MM-HOY * 30 + FECHA-DD-HOY.
+            WRITE REG-T07SVENC FROM TITULO.
+            WRITE REG-T07SVENC FROM LINEA.
+            MOVE 0 TO NROORDEN-CLAVE-PPAL
+            MOVE 0 TO IDREPUESTO-CLAVE-PPAL.
+            START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            PERFORM EVALUAR-VENCIDO UNTIL EOF-PPAL = 1.
+            MOVE CANT-VENCIDOS TO CANTIDAD-TOTAL.
+            WRITE REG-T07SVENC FROM REGISTRO-T07STOTAL.
+            CLOSE T07SVENC PPAL.
+            STOP RUN.
+        EVALUAR-VENCIDO.
+            IF ESTADO-PPAL = 'V' THEN
+                MOVE FECHAINGRESO-PPAL TO FECHA-DESGLOSE-ING
+                COMPUTE JULIANO-ING =
+                    FECHA-AA-ING * 360 + FECHA-MM-ING * 30 + FECHA-DD-ING
+                COMPUTE DIAS-ATRASO = JULIANO-HOY - JULIANO-ING
+                IF DIAS-ATRASO > DIAS-LIMITE THEN
+                    PERFORM EMITIR-VENCIDO
+                END-IF
+            END-IF.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+        EMITIR-VENCIDO.
+            MOVE NROORDEN-PPAL TO NROORDEN-T07SVENC.
+            MOVE IDCLIENTE-PPAL TO IDCLIENTE-T07SVENC.
+            MOVE PATENTE-PPAL TO PATENTE-T07SVENC.
+            MOVE MODELOAUTO-PPAL TO MODELOAUTO-T07SVENC.
+            MOVE FECHAINGRESO-PPAL TO FECHAINGRESO-T07SVENC.
+            MOVE DIAS-ATRASO TO DIAS-T07SVENC.
+            WRITE REG-T07SVENC FROM REGISTRO-T07SVENC.
+            ADD 1 TO CANT-VENCIDOS.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07SVENC DD DSN=KC03BAB.CATALOGO.SALIDA(T07SVENC),DISP=SHR
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07PVENC DD DSN=KC03BAB.CATALOGO.ENTRADA(T07PVENC),DISP=SHR
