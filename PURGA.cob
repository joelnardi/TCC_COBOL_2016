@@ -0,0 +1,119 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PURG.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07PARCH ASSIGN TO T07PARCH.
+            SELECT T07SPURG ASSIGN TO T07SPURG.
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07PPURG ASSIGN TO T07PPURG.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07PARCH
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07PARCH PIC X(240).
+        FD T07SPURG
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SPURG PIC X(126).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07PPURG
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07PPURG PIC 9(6).
+        WORKING-STORAGE SECTION.
+        01 TITULO.
+         03 NROORDEN-TITULO PIC X(9) VALUE 'NROORDEN|'.
+         03 IDCLIENTE-TITULO PIC X(6) VALUE 'IDCLI|'.
+         03 FECHAEGRESO-TITULO PIC X(15) VALUE 'FECHAEGRESO   |'.
+         03 RESULTADO-TITULO PIC X(13) VALUE 'RESULTADO    '.
+        01 LINEA.
+         03 LINEA1 PIC X(33) VALUE '_________________________________'.
+         03 LINEA2 PIC X(33) VALUE '_________________________________'.
+         03 LINEA3 PIC X(33) VALUE '_________________________________'.
+         03 LINEA4 PIC X(26) VALUE '________________________'.
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).
+         03 IDCLIENTE-PPAL PIC 9(5).
+         03 MODELOAUTO-PPAL PIC X(30).
+         03 PATENTE-PPAL PIC X(7).
+         03 DNI-PPAL PIC X(8).
+         03 DESCREPARACION-PPAL PIC X(30).
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 FECHA-CORTE-PURGA PIC 9(6) VALUE 0.
+        01 CANT-PURGADOS PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07SPURG.
+         03 NROORDEN-T07SPURG PIC 9(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDCLIENTE-T07SPURG PIC 9(5).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 FECHAEGRESO-T07SPURG PIC 9(6).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 RESULTADO-T07SPURG PIC X(15).
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN OUTPUT T07PARCH.
+            OPEN OUTPUT T07SPURG.
+            OPEN I-O PPAL.
+            OPEN INPUT T07PPURG.
+            READ T07PPURG INTO FECHA-CORTE-PURGA
+            AT END MOVE 0 TO FECHA-CORTE-PURGA.
+            CLOSE T07PPURG.
+            WRITE REG-T07SPURG FROM TITULO.
+            WRITE REG-T07SPURG FROM LINEA.
+            MOVE 0 TO NROORDEN-CLAVE-PPAL
+            MOVE 0 TO IDREPUESTO-CLAVE-PPAL.
+            START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            PERFORM EVALUAR-PURGA UNTIL EOF-PPAL = 1.
+            MOVE CANT-PURGADOS TO CANTIDAD-TOTAL.
+            WRITE REG-T07SPURG FROM REGISTRO-T07STOTAL.
+            CLOSE T07PARCH T07SPURG PPAL.
+            STOP RUN.
+        EVALUAR-PURGA.
+            IF ESTADO-PPAL = 'E' AND FECHAEGRESO-PPAL > 0 AND
+            FECHAEGRESO-PPAL < FECHA-CORTE-PURGA THEN
+                WRITE REG-T07PARCH FROM REGISTRO-PPAL
+                MOVE NROORDEN-PPAL TO NROORDEN-T07SPURG
+                MOVE IDCLIENTE-PPAL TO IDCLIENTE-T07SPURG
+                MOVE FECHAEGRESO-PPAL TO FECHAEGRESO-T07SPURG
+                MOVE 'ARCHIVADO' TO RESULTADO-T07SPURG
+                WRITE REG-T07SPURG FROM REGISTRO-T07SPURG
+                DELETE PPAL RECORD
+                ADD 1 TO CANT-PURGADOS
+            END-IF.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07PARCH DD DSN=KC03BAB.CATALOGO.SALIDA(T07PARCH),DISP=SHR
+//GO.T07SPURG DD DSN=KC03BAB.CATALOGO.SALIDA(T07SPURG),DISP=SHR
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07PPURG DD DSN=KC03BAB.CATALOGO.ENTRADA(T07PPURG),DISP=SHR
