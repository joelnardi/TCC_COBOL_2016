@@ -1,5 +1,4 @@
-Informe
-//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,               
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
 // NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A                                    
 //****                                                                  
 //COBOL1 EXEC IGYWCLG,                                                  
@@ -13,88 +12,165 @@ Informe
         INPUT-OUTPUT SECTION.                                           
         FILE-CONTROL.                                                   
             SELECT T07SINFO ASSIGN TO T07SINFO.                         
-            SELECT PPAL ASSIGN TO PPAL.                                 
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.    
+            SELECT T07PINFO ASSIGN TO T07PINFO.
         DATA DIVISION.                                                  
         FILE SECTION.                                                   
         FD T07SINFO                                                     
             LABEL RECORDS ARE OMITTED.                                  
-        01 REG-T07SINFO PIC X(126).                                     
-        FD PPAL                                                         
-            BLOCK CONTAINS 0 RECORDS.                                   
-        01 REG-PPAL PIC X(240).                                         
+        01 REG-T07SINFO PIC X(128).                                     
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07PINFO
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07PINFO PIC X(1).
         WORKING-STORAGE SECTION.                                        
         01 TITULO.                                                      
-         03 IDREPUESTO-TITULO PIC X(6) VALUE 'IDREP|'.                  
+         03 IDREPUESTO-TITULO PIC X(4) VALUE 'REP|'.
          03 DESCREPUESTO-TITULO PIC X(21) VALUE 'DESCREPUESTO         '.
-         03 DESCREP-TIT PIC X(10) VALUE '         |'.                   
-         03 IDCLIENTE-TITULO PIC X(6) VALUE 'IDCLI|'.                   
+         03 DESCREP-TIT PIC X(10) VALUE '         |'.
+         03 IDCLIENTE-TITULO PIC X(6) VALUE 'IDCLI|'.
          03 MODAUTO-TITULO PIC X(27) VALUE 'MODELO DE AUTO            '.
-         03 MODAUTO-FILLER PIC X(4) VALUE '   |'.                       
-         03 PATENTE-TITULO PIC X(8) VALUE 'PATENTE|'.                   
-         03 DNI-TITULO PIC X(9) VALUE 'DNI     |'.                      
-         03 FECING-TITULO PIC X(7) VALUE 'FECING|'.                     
-         03 DESCREP-TITULO PIC X(27) VALUE 'DESC REPARACION           '.
+         03 MODAUTO-FILLER PIC X(4) VALUE '   |'.
+         03 PATENTE-TITULO PIC X(8) VALUE 'PATENTE|'.
+         03 DNI-TITULO PIC X(9) VALUE 'DNI     |'.
+         03 FECING-TITULO PIC X(7) VALUE 'FECING|'.
+         03 DESCREP-TITULO PIC X(30) VALUE 'DESC REPARACION               '.
+         03 DESCREP-TIT2 PIC X(1) VALUE '|'.
+         03 MOTIVO-TITULO PIC X(1) VALUE 'M'.
         01 LINEA.                                                      
          03 LINEA1 PIC X(33) VALUE '_________________________________'.
          03 LINEA2 PIC X(33) VALUE '_________________________________'.
          03 LINEA3 PIC X(33) VALUE '_________________________________'.
          03 LINEA4 PIC X(26) VALUE '________________________'.         
-        01 REGISTRO-T07SINFO.                                          
-         03 IDREPUESTO-T07SINFO PIC 9(3).                              
-         03 FSSLER PIC X(3) VALUE '  |'.                               
-         03 DESCREPUESTO-T07SINFO PIC X(30).                           
-         03 FIASER PIC X(1) VALUE '|'.                                 
-         03 IDCLIENTE-T07SINFO PIC 9(5).                               
-         03 FILSER PIC X(1) VALUE '|'.                                 
-         03 MODELOAUTO-T07SINFO PIC X(30).                             
-         03 FILSSR PIC X(1) VALUE '|'.                                 
-         03 PATENTE-T07SINFO PIC X(7).                                 
-         03 FILLAR PIC X(1) VALUE '|'.                                 
-         03 DNI-T07SINFO PIC X(8).                                     
-         03 FILLDR PIC X(1) VALUE '|'.                                 
-         03 FECHAINGRESO-T07SINFO PIC 9(6).                            
-         03 FILSES PIC X(1) VALUE '|'.                                 
-         03 DESCREPARACION-T07SINFO PIC X(30).                         
-        01 REGISTRO-PPAL.                                              
-         03 IDREPUESTO-PPAL PIC 9(3).                                  
+        01 REGISTRO-T07SINFO.
+         03 IDREPUESTO-T07SINFO PIC 9(3).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DESCREPUESTO-T07SINFO PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDCLIENTE-T07SINFO PIC 9(5).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 MODELOAUTO-T07SINFO PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 PATENTE-T07SINFO PIC X(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DNI-T07SINFO PIC X(8).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 FECHAINGRESO-T07SINFO PIC 9(6).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DESCREPARACION-T07SINFO PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 MOTIVO-T07SINFO PIC X(1).
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
          03 DESCREPUESTO-PPAL PIC X(30).                               
          03 IDCLIENTE-PPAL PIC 9(5).                                   
          03 MODELOAUTO-PPAL PIC X(30).                                 
          03 PATENTE-PPAL PIC X(7).                                     
          03 DNI-PPAL PIC X(8).                                         
          03 DESCREPARACION-PPAL PIC X(30).                             
-         03 FECHAINGRESO-PPAL PIC 9(6).                                
-         03 FECHAEGRESO-PPAL PIC 9(6).                                 
-         03 ESTADO-PPAL PIC X(1).                                      
-        01 EOF-PPAL PIC 9 VALUE 0.                                     
-        01 REPUESTOS.                                                  
-         03 MODELOAUTO-T07SCONS PIC X(30).                             
-         03 DESCREPUESTO-T07SCONS PIC X(30).                           
-         03 PATENTE-T07SCONS PIC X(7).                                 
-         03 DESCREPARACION-T07SCONS PIC X(30).                         
-        PROCEDURE DIVISION.                                          
-            OPEN OUTPUT T07SINFO.                                    
-            OPEN INPUT PPAL.                                         
-            WRITE REG-T07SINFO FROM TITULO.                          
-            WRITE REG-T07SINFO FROM LINEA.                           
-            WRITE REG-T07SINFO FROM REPUESTOS.                       
-            READ PPAL INTO REGISTRO-PPAL.                            
-            PERFORM EMITIR-INFORME UNTIL EOF-PPAL = 1.               
-            CLOSE T07SINFO PPAL.                                     
-            STOP RUN.                                                
-        EMITIR-INFORME.                                              
-            IF ESTADO-PPAL = 'V' THEN                                
-                MOVE IDCLIENTE-PPAL TO IDCLIENTE-T07SINFO            
-                MOVE DESCREPUESTO-PPAL TO DESCREPUESTO-T07SINFO      
-                MOVE IDREPUESTO-PPAL TO IDREPUESTO-T07SINFO          
-                MOVE MODELOAUTO-PPAL TO MODELOAUTO-T07SINFO          
-                MOVE PATENTE-PPAL TO PATENTE-T07SINFO                
-                MOVE DNI-PPAL TO DNI-T07SINFO                        
-                MOVE DESCREPARACION-PPAL TO DESCREPARACION-T07SINFO  
-                MOVE FECHAINGRESO-PPAL TO FECHAINGRESO-T07SINFO      
-                WRITE REG-T07SINFO FROM REGISTRO-T07SINFO.           
-            READ PPAL INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.  
-//GO.SYSOUT DD SYSOUT=*                                              
-//GO.SYSPRINT DD SYSOUT=*                                            
-//GO.T07SINFO DD DSN=KC03BAB.CATALOGO.SALIDA(T07SINFO),DISP=SHR      
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 REPUESTOS.
+         03 MODELOAUTO-T07SCONS PIC X(30).
+         03 DESCREPUESTO-T07SCONS PIC X(30).
+         03 PATENTE-T07SCONS PIC X(7).
+         03 DESCREPARACION-T07SCONS PIC X(30).
+         01 MODO-INFORME PIC X(1) VALUE 'V'.
+             88 INFORME-ACTIVOS VALUE 'V'.
+             88 INFORME-CERRADOS VALUE 'E'.
+             88 INFORME-AMBOS VALUE 'A'.
+         01 TABLA-PARTES.
+             03 PARTE-OCU OCCURS 200 TIMES INDEXED BY IX-PARTE.
+                 05 ID-PARTE-TAB PIC 9(3).
+                 05 DESC-PARTE-TAB PIC X(30).
+                 05 CANT-PARTE-TAB PIC 9(5) COMP.
+         01 CANT-PARTES-TAB PIC 9(5) COMP VALUE 0.
+         01 TOTAL-GENERAL PIC 9(5) COMP VALUE 0.
+         01 ENCONTRO-PARTE PIC 9 VALUE 0.
+         01 REGISTRO-T07SSUBT.
+             03 FILLER PIC X(12) VALUE 'SUBTOTAL  |'.
+             03 DESCREPUESTO-SUBT PIC X(30).
+             03 FILLER PIC X(1) VALUE '|'.
+             03 CANTIDAD-SUBT PIC ZZZZ9.
+         01 REGISTRO-T07STOTAL.
+             03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+             03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN OUTPUT T07SINFO.
+            OPEN INPUT PPAL.
+            OPEN INPUT T07PINFO.
+            READ T07PINFO INTO MODO-INFORME
+            AT END MOVE 'V' TO MODO-INFORME.
+            CLOSE T07PINFO.
+            WRITE REG-T07SINFO FROM TITULO.
+            WRITE REG-T07SINFO FROM LINEA.
+            WRITE REG-T07SINFO FROM REPUESTOS.
+            MOVE 0 TO NROORDEN-CLAVE-PPAL
+            MOVE 0 TO IDREPUESTO-CLAVE-PPAL.
+            START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            PERFORM EMITIR-INFORME UNTIL EOF-PPAL = 1.
+            PERFORM EMITIR-SUBTOTALES
+            VARYING IX-PARTE FROM 1 BY 1
+            UNTIL IX-PARTE > CANT-PARTES-TAB.
+            WRITE REG-T07SINFO FROM REGISTRO-T07STOTAL.
+            CLOSE T07SINFO PPAL.
+            STOP RUN.
+        EMITIR-INFORME.
+            IF (INFORME-ACTIVOS AND ESTADO-PPAL = 'V')
+                OR (INFORME-CERRADOS AND ESTADO-PPAL = 'E')
+                OR INFORME-AMBOS THEN
+                MOVE IDCLIENTE-PPAL TO IDCLIENTE-T07SINFO
+                MOVE DESCREPUESTO-PPAL TO DESCREPUESTO-T07SINFO
+                MOVE IDREPUESTO-PPAL TO IDREPUESTO-T07SINFO
+                MOVE MODELOAUTO-PPAL TO MODELOAUTO-T07SINFO
+                MOVE PATENTE-PPAL TO PATENTE-T07SINFO
+                MOVE DNI-PPAL TO DNI-T07SINFO
+                MOVE DESCREPARACION-PPAL TO DESCREPARACION-T07SINFO
+                MOVE FECHAINGRESO-PPAL TO FECHAINGRESO-T07SINFO
+                MOVE MOTIVO-PPAL TO MOTIVO-T07SINFO
+                WRITE REG-T07SINFO FROM REGISTRO-T07SINFO
+                PERFORM ACUMULAR-PARTE.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+        ACUMULAR-PARTE.
+            MOVE 0 TO ENCONTRO-PARTE.
+            PERFORM BUSCAR-PARTE-TAB VARYING IX-PARTE FROM 1 BY 1
+            UNTIL IX-PARTE > CANT-PARTES-TAB OR ENCONTRO-PARTE = 1.
+            IF ENCONTRO-PARTE = 0 AND CANT-PARTES-TAB < 200 THEN
+                ADD 1 TO CANT-PARTES-TAB
+                MOVE IDREPUESTO-PPAL TO ID-PARTE-TAB (CANT-PARTES-TAB)
+                MOVE DESCREPUESTO-PPAL TO DESC-PARTE-TAB (CANT-PARTES-TAB)
+                MOVE 1 TO CANT-PARTE-TAB (CANT-PARTES-TAB).
+            ADD 1 TO TOTAL-GENERAL.
+        BUSCAR-PARTE-TAB.
+            IF ID-PARTE-TAB (IX-PARTE) = IDREPUESTO-PPAL THEN
+                ADD 1 TO CANT-PARTE-TAB (IX-PARTE)
+                MOVE 1 TO ENCONTRO-PARTE.
+        EMITIR-SUBTOTALES.
+            MOVE DESC-PARTE-TAB (IX-PARTE) TO DESCREPUESTO-SUBT.
+            MOVE CANT-PARTE-TAB (IX-PARTE) TO CANTIDAD-SUBT.
+            WRITE REG-T07SINFO FROM REGISTRO-T07SSUBT.
+            MOVE TOTAL-GENERAL TO CANTIDAD-TOTAL.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07SINFO DD DSN=KC03BAB.CATALOGO.SALIDA(T07SINFO),DISP=SHR
 //GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07PINFO DD DSN=KC03BAB.CATALOGO.ENTRADA(T07PINFO),DISP=SHR
