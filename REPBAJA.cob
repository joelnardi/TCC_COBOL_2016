@@ -0,0 +1,98 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. REPBAJA.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07REPUE ASSIGN TO T07REPUE.
+            SELECT T07EREPB ASSIGN TO T07EREPB.
+            SELECT T07SREPB ASSIGN TO T07SREPB.
+            SELECT T07REPNU ASSIGN TO T07REPNU.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07EREPB
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07EREPB PIC X(240).
+        FD T07REPUE
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07REPUE PIC X(240).
+        FD T07REPNU
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07REPNU PIC X(240).
+        FD T07SREPB
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SREPB PIC X(126).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07EREPB.
+         03 IDREPUESTO-T07EREPB PIC 9(3).
+        01 REGISTRO-T07SREPB.
+         03 IDREPUESTO-T07SREPB PIC 9(3).
+         03 RESULTADO-T07SREPB PIC X(15).
+        01 REGISTRO-T07REPUE.
+         03 IDREPUESTO-REPUE PIC 9(3).
+         03 DESCREPUESTO-REPUE PIC X(30).
+         03 PRECIO-REPUE PIC 9(7)V99.
+        01 EOF-T07REPUE PIC 9 VALUE 0.
+        01 EOF-T07EREPB PIC 9 VALUE 0.
+        01 EXISTE-REPUE PIC 9 VALUE 0.
+        01 CONTADOR-T07SREPB PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07EREPB.
+            OPEN OUTPUT T07SREPB.
+            READ T07EREPB INTO REGISTRO-T07EREPB.
+            PERFORM REPBAJA-REGISTRO UNTIL EOF-T07EREPB = 1.
+            MOVE CONTADOR-T07SREPB TO CANTIDAD-TOTAL.
+            WRITE REG-T07SREPB FROM REGISTRO-T07STOTAL.
+            CLOSE T07EREPB T07SREPB.
+            STOP RUN.
+        REPBAJA-REGISTRO.
+            OPEN INPUT T07REPUE.
+            OPEN OUTPUT T07REPNU.
+            MOVE 0 TO EOF-T07REPUE.
+            MOVE 0 TO EXISTE-REPUE.
+            PERFORM COPIAR-REPUE UNTIL EOF-T07REPUE = 1.
+            CLOSE T07REPUE T07REPNU.
+            IF EXISTE-REPUE = 0 THEN
+                MOVE IDREPUESTO-T07EREPB TO IDREPUESTO-T07SREPB
+                MOVE 'INEXISTENTE' TO RESULTADO-T07SREPB
+                WRITE REG-T07SREPB FROM REGISTRO-T07SREPB
+                ADD 1 TO CONTADOR-T07SREPB
+            ELSE
+                MOVE IDREPUESTO-T07EREPB TO IDREPUESTO-T07SREPB
+                MOVE 'ELIMINADO' TO RESULTADO-T07SREPB
+                WRITE REG-T07SREPB FROM REGISTRO-T07SREPB
+                ADD 1 TO CONTADOR-T07SREPB.
+            READ T07EREPB INTO REGISTRO-T07EREPB
+            AT END MOVE 1 TO EOF-T07EREPB.
+        COPIAR-REPUE.
+            READ T07REPUE INTO REGISTRO-T07REPUE
+            AT END MOVE 1 TO EOF-T07REPUE.
+            IF EOF-T07REPUE = 0 THEN
+                IF IDREPUESTO-REPUE = IDREPUESTO-T07EREPB THEN
+                    MOVE 1 TO EXISTE-REPUE
+                ELSE
+                    WRITE REG-T07REPNU FROM REGISTRO-T07REPUE
+                END-IF
+            END-IF.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07EREPB DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EREPB),DISP=SHR
+//GO.T07SREPB DD DSN=KC03BAB.CATALOGO.SALIDA(T07SREPB),DISP=SHR
+//GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR
+//GO.T07REPNU DD DSN=&&T07REPNU,DISP=(NEW,PASS),
+// UNIT=SYSDA,SPACE=(TRK,(5,5))
+//REEMPLZO EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN DD DUMMY
+//SYSUT1 DD DSN=&&T07REPNU,DISP=(OLD,DELETE)
+//SYSUT2 DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR
