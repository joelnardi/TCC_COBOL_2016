@@ -0,0 +1,176 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ESTA.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07SESTA ASSIGN TO T07SESTA.
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07PESTA ASSIGN TO T07PESTA.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07SESTA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SESTA PIC X(126).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07PESTA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07PESTA PIC X(4).
+        WORKING-STORAGE SECTION.
+        01 TITULO.
+         03 MES-TITULO PIC X(35) VALUE
+             'ESTADISTICA MENSUAL - PERIODO AAMM|'.
+         03 IDREPUESTO-TITULO PIC X(6) VALUE 'IDREP|'.
+         03 DESCREPUESTO-TITULO PIC X(21) VALUE 'DESCREPUESTO         '.
+         03 DESCREP-TIT PIC X(10) VALUE '         |'.
+         03 CANTIDAD-TITULO PIC X(11) VALUE 'CANTIDAD  |'.
+         03 PROMEDIO-TITULO PIC X(20) VALUE 'PROMEDIO DIAS       '.
+        01 LINEA.
+         03 LINEA1 PIC X(33) VALUE '_________________________________'.
+         03 LINEA2 PIC X(33) VALUE '_________________________________'.
+         03 LINEA3 PIC X(33) VALUE '_________________________________'.
+         03 LINEA4 PIC X(26) VALUE '________________________'.
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).
+         03 IDCLIENTE-PPAL PIC 9(5).
+         03 MODELOAUTO-PPAL PIC X(30).
+         03 PATENTE-PPAL PIC X(7).
+         03 DNI-PPAL PIC X(8).
+         03 DESCREPARACION-PPAL PIC X(30).
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 AAMM-FILTRO PIC 9(4) VALUE 0.
+        01 FECHA-DESGLOSE-ING.
+         03 FECHA-AA-ING PIC 9(2).
+         03 FECHA-MM-ING PIC 9(2).
+         03 FECHA-DD-ING PIC 9(2).
+        01 FECHA-DESGLOSE-EGR.
+         03 FECHA-AA-EGR PIC 9(2).
+         03 FECHA-MM-EGR PIC 9(2).
+         03 FECHA-DD-EGR PIC 9(2).
+        01 JULIANO-ING PIC 9(5) COMP.
+        01 JULIANO-EGR PIC 9(5) COMP.
+        01 DIAS-TURNAROUND PIC 9(5) COMP.
+        01 AAMM-EGRESO PIC 9(4).
+        01 TABLA-PARTES.
+         03 PARTE-OCU OCCURS 200 TIMES INDEXED BY IX-PARTE.
+             05 ID-PARTE-TAB PIC 9(3).
+             05 DESC-PARTE-TAB PIC X(30).
+             05 CANT-PARTE-TAB PIC 9(5) COMP.
+             05 SUMA-DIAS-TAB PIC 9(7) COMP.
+        01 CANT-PARTES-TAB PIC 9(5) COMP VALUE 0.
+        01 TOTAL-GENERAL PIC 9(5) COMP VALUE 0.
+        01 TOTAL-DIAS-GENERAL PIC 9(7) COMP VALUE 0.
+        01 ENCONTRO-PARTE PIC 9 VALUE 0.
+        01 PROMEDIO-DIAS PIC 9(3).
+        01 REGISTRO-T07SEST.
+         03 IDREPUESTO-T07SEST PIC 9(3).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DESCREPUESTO-T07SEST PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 CANTIDAD-T07SEST PIC ZZZZ9.
+         03 FILLER PIC X(1) VALUE '|'.
+         03 PROMEDIO-T07SEST PIC ZZ9.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+         03 FILLER PIC X(1) VALUE '|'.
+         03 PROMEDIO-TOTAL PIC ZZ9.
+        PROCEDURE DIVISION.
+            OPEN OUTPUT T07SESTA.
+            OPEN INPUT PPAL.
+            OPEN INPUT T07PESTA.
+            READ T07PESTA INTO AAMM-FILTRO AT END MOVE 0 TO AAMM-FILTRO.
+            CLOSE T07PESTA.
+            WRITE REG-T07SESTA FROM TITULO.
+            WRITE REG-T07SESTA FROM LINEA.
+            MOVE 0 TO NROORDEN-CLAVE-PPAL
+            MOVE 0 TO IDREPUESTO-CLAVE-PPAL.
+            START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            PERFORM EVALUAR-TICKET UNTIL EOF-PPAL = 1.
+            PERFORM EMITIR-SUBTOTALES
+            VARYING IX-PARTE FROM 1 BY 1
+            UNTIL IX-PARTE > CANT-PARTES-TAB.
+            MOVE TOTAL-GENERAL TO CANTIDAD-TOTAL.
+            IF TOTAL-GENERAL > 0 THEN
+                COMPUTE PROMEDIO-TOTAL = TOTAL-DIAS-GENERAL / TOTAL-GENERAL
+            ELSE
+                MOVE 0 TO PROMEDIO-TOTAL
+            END-IF.
+            WRITE REG-T07SESTA FROM REGISTRO-T07STOTAL.
+            CLOSE T07SESTA PPAL.
+            STOP RUN.
+        EVALUAR-TICKET.
+            IF ESTADO-PPAL = 'E' THEN
+                PERFORM CALCULAR-TURNAROUND
+                IF AAMM-EGRESO = AAMM-FILTRO THEN
+                    PERFORM ACUMULAR-PARTE-ESTA
+                END-IF
+            END-IF.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+        CALCULAR-TURNAROUND.
+            MOVE FECHAINGRESO-PPAL TO FECHA-DESGLOSE-ING.
+            MOVE FECHAEGRESO-PPAL TO FECHA-DESGLOSE-EGR.
+            COMPUTE JULIANO-ING =
+                FECHA-AA-ING * 360 + FECHA-MM-ING * 30 + FECHA-DD-ING.
+            COMPUTE JULIANO-EGR =
+                FECHA-AA-EGR * 360 + FECHA-MM-EGR * 30 + FECHA-DD-EGR.
+            COMPUTE DIAS-TURNAROUND = JULIANO-EGR - JULIANO-ING.
+            COMPUTE AAMM-EGRESO = FECHA-AA-EGR * 100 + FECHA-MM-EGR.
+        ACUMULAR-PARTE-ESTA.
+            MOVE 0 TO ENCONTRO-PARTE.
+            PERFORM BUSCAR-PARTE-TAB VARYING IX-PARTE FROM 1 BY 1
+            UNTIL IX-PARTE > CANT-PARTES-TAB OR ENCONTRO-PARTE = 1.
+            IF ENCONTRO-PARTE = 0 AND CANT-PARTES-TAB < 200 THEN
+                ADD 1 TO CANT-PARTES-TAB
+                MOVE IDREPUESTO-PPAL TO ID-PARTE-TAB (CANT-PARTES-TAB)
+                MOVE DESCREPUESTO-PPAL TO DESC-PARTE-TAB (CANT-PARTES-TAB)
+                MOVE 1 TO CANT-PARTE-TAB (CANT-PARTES-TAB)
+                MOVE DIAS-TURNAROUND TO SUMA-DIAS-TAB (CANT-PARTES-TAB).
+            ADD 1 TO TOTAL-GENERAL.
+            ADD DIAS-TURNAROUND TO TOTAL-DIAS-GENERAL.
+        BUSCAR-PARTE-TAB.
+            IF ID-PARTE-TAB (IX-PARTE) = IDREPUESTO-PPAL THEN
+                ADD 1 TO CANT-PARTE-TAB (IX-PARTE)
+                ADD DIAS-TURNAROUND TO SUMA-DIAS-TAB (IX-PARTE)
+                MOVE 1 TO ENCONTRO-PARTE.
+        EMITIR-SUBTOTALES.
+            MOVE ID-PARTE-TAB (IX-PARTE) TO IDREPUESTO-T07SEST.
+            MOVE DESC-PARTE-TAB (IX-PARTE) TO DESCREPUESTO-T07SEST.
+            MOVE CANT-PARTE-TAB (IX-PARTE) TO CANTIDAD-T07SEST.
+            COMPUTE PROMEDIO-DIAS =
+                SUMA-DIAS-TAB (IX-PARTE) / CANT-PARTE-TAB (IX-PARTE).
+            MOVE PROMEDIO-DIAS TO PROMEDIO-T07SEST.
+            WRITE REG-T07SESTA FROM REGISTRO-T07SEST.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07SESTA DD DSN=KC03BAB.CATALOGO.SALIDA(T07SESTA),DISP=SHR
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07PESTA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07PESTA),DISP=SHR
