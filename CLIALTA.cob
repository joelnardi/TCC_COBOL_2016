@@ -0,0 +1,113 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CLIALTA.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07ECLIA ASSIGN TO T07ECLIA.
+            SELECT T07CLIEN ASSIGN TO T07CLIEN.
+            SELECT T07SCLIA ASSIGN TO T07SCLIA.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07ECLIA
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07ECLIA PIC X(240).
+        FD T07CLIEN
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07CLIEN PIC X(240).
+        FD T07SCLIA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SCLIA PIC X(126).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07ECLIA.
+         03 IDCLIENTE-T07ECLIA PIC 9(5).
+         03 MODELOAUTO-T07ECLIA PIC X(30).
+         03 PATENTE-T07ECLIA PIC X(7).
+         03 DNI-T07ECLIA PIC X(8).
+         03 TELEFONO-T07ECLIA PIC X(12).
+        01 REGISTRO-T07SCLIA.
+         03 IDCLIENTE-T07SCLIA PIC 9(5).
+         03 MODELOAUTO-T07SCLIA PIC X(30).
+         03 PATENTE-T07SCLIA PIC X(7).
+         03 DNI-T07SCLIA PIC X(8).
+         03 RESULTADO-T07SCLIA PIC X(15).
+        01 REGISTRO-T07CLIEN.
+         03 IDCLIENTE-CLIEN PIC 9(5).
+         03 MODELOAUTO-CLIEN PIC X(30).
+         03 PATENTE-CLIEN PIC X(7).
+         03 DNI-CLIEN PIC X(8).
+         03 TELEFONO-CLIEN PIC X(12).
+        01 EOF-T07CLIEN PIC 9 VALUE 0.
+        01 EOF-T07ECLIA PIC 9 VALUE 0.
+        01 DUPLICADO-CLIEN PIC 9 VALUE 0.
+        01 PATENTE-DUPLICADA-CLIA PIC 9 VALUE 0.
+        01 CONTADOR-T07SCLIA PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07ECLIA.
+            OPEN OUTPUT T07SCLIA.
+            READ T07ECLIA INTO REGISTRO-T07ECLIA.
+            PERFORM CLIALTA-REGISTRO UNTIL EOF-T07ECLIA = 1.
+            MOVE CONTADOR-T07SCLIA TO CANTIDAD-TOTAL.
+            WRITE REG-T07SCLIA FROM REGISTRO-T07STOTAL.
+            CLOSE T07ECLIA T07SCLIA.
+            STOP RUN.
+        CLIALTA-REGISTRO.
+            OPEN INPUT T07CLIEN.
+            MOVE 0 TO EOF-T07CLIEN.
+            MOVE 0 TO DUPLICADO-CLIEN.
+            MOVE 0 TO PATENTE-DUPLICADA-CLIA.
+            PERFORM VERIFICAR-CLIEN UNTIL EOF-T07CLIEN = 1
+            OR DUPLICADO-CLIEN = 1.
+            CLOSE T07CLIEN.
+            IF DUPLICADO-CLIEN = 1 THEN
+                MOVE REGISTRO-T07ECLIA TO REGISTRO-T07SCLIA
+                MOVE 'DUPLICADO' TO RESULTADO-T07SCLIA
+                WRITE REG-T07SCLIA FROM REGISTRO-T07SCLIA
+                ADD 1 TO CONTADOR-T07SCLIA.
+            IF DUPLICADO-CLIEN = 0 AND PATENTE-DUPLICADA-CLIA = 1 THEN
+                MOVE REGISTRO-T07ECLIA TO REGISTRO-T07SCLIA
+                MOVE 'PATENTE DUPLICA' TO RESULTADO-T07SCLIA
+                WRITE REG-T07SCLIA FROM REGISTRO-T07SCLIA
+                ADD 1 TO CONTADOR-T07SCLIA.
+            IF DUPLICADO-CLIEN = 0 AND PATENTE-DUPLICADA-CLIA = 0 THEN
+                OPEN EXTEND T07CLIEN
+                MOVE IDCLIENTE-T07ECLIA TO IDCLIENTE-CLIEN
+                MOVE MODELOAUTO-T07ECLIA TO MODELOAUTO-CLIEN
+                MOVE PATENTE-T07ECLIA TO PATENTE-CLIEN
+                MOVE DNI-T07ECLIA TO DNI-CLIEN
+                MOVE TELEFONO-T07ECLIA TO TELEFONO-CLIEN
+                WRITE REG-T07CLIEN FROM REGISTRO-T07CLIEN
+                CLOSE T07CLIEN
+                MOVE REGISTRO-T07ECLIA TO REGISTRO-T07SCLIA
+                MOVE 'OK' TO RESULTADO-T07SCLIA
+                WRITE REG-T07SCLIA FROM REGISTRO-T07SCLIA
+                ADD 1 TO CONTADOR-T07SCLIA.
+            READ T07ECLIA INTO REGISTRO-T07ECLIA
+            AT END MOVE 1 TO EOF-T07ECLIA.
+        VERIFICAR-CLIEN.
+            READ T07CLIEN INTO REGISTRO-T07CLIEN
+            AT END MOVE 1 TO EOF-T07CLIEN.
+            IF EOF-T07CLIEN = 0 THEN
+                IF IDCLIENTE-CLIEN = IDCLIENTE-T07ECLIA THEN
+                    MOVE 1 TO DUPLICADO-CLIEN
+                ELSE
+                    IF PATENTE-CLIEN = PATENTE-T07ECLIA THEN
+                        MOVE 1 TO PATENTE-DUPLICADA-CLIA
+                    END-IF
+                END-IF
+            END-IF.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07ECLIA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07ECLIA),DISP=SHR
+//GO.T07SCLIA DD DSN=KC03BAB.CATALOGO.SALIDA(T07SCLIA),DISP=SHR
+//GO.T07CLIEN DD DSN=KC03BAB.CATALOGO.ENTRADA(T07CLIEN),DISP=SHR
