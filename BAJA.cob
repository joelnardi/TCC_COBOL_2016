@@ -11,32 +11,63 @@
          CONFIGURATION SECTION.                                  
          INPUT-OUTPUT SECTION.                                   
          FILE-CONTROL.                                           
-             SELECT PPAL ASSIGN TO PPAL.                         
+             SELECT PPAL ASSIGN TO PPAL
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CLAVE-PPAL.
              SELECT T07EBAJA ASSIGN TO T07EBAJA.                 
              SELECT T07SBAJA ASSIGN TO T07SBAJA.                 
-         DATA DIVISION.                                          
-         FILE SECTION.                                           
-         FD T07EBAJA                                             
-             BLOCK CONTAINS 0 RECORDS.                           
-         01 REG-T07EBAJA PIC X(240).                             
-         FD PPAL                                                 
-             LABEL RECORDS ARE OMITTED.                          
-         01 REG-PPAL PIC X(240).                                 
+             SELECT T07POPER ASSIGN TO T07POPER.
+             SELECT T07RBAJA ASSIGN TO T07RBAJA.
+             SELECT T07CBAJA ASSIGN TO T07CBAJA.
+         DATA DIVISION.
+         FILE SECTION.
+         FD T07EBAJA
+             BLOCK CONTAINS 0 RECORDS.
+         01 REG-T07EBAJA PIC X(240).
+         FD PPAL
+             LABEL RECORDS ARE STANDARD.
+         01 REG-PPAL.
+          03 CLAVE-PPAL.
+              05 NROORDEN-CLAVE-PPAL PIC 9(7).
+              05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+          03 FILLER PIC X(230).
          FD T07SBAJA                                             
              LABEL RECORDS ARE OMITTED.                          
          01 REG-T07SBAJA PIC X(126).                             
-         WORKING-STORAGE SECTION.                                
-         01 REGISTRO-T07EBAJA.                                   
-          03 IDREPUESTO-T07EBAJA PIC 9(3).                       
-          03 IDCLIENTE-T07EBAJA PIC 9(5).                        
-          03 FECHAEGRESO-T07EBAJA PIC 9(6).                      
-         01 REGISTRO-T07SBAJA.                                   
-          03 IDREPUESTO-T07SBAJA PIC 9(3).                       
-          03 IDCLIENTE-T07SBAJA PIC 9(5).                        
-       03 FECHAEGRESO-T07SBAJA PIC 9(6).                         
-       03 RESULTADO-T07SBAJA PIC X(15).                          
-      01 REGISTRO-PPAL.                                          
-       03 IDREPUESTO-PPAL PIC 9(3).                              
+         FD T07POPER
+             LABEL RECORDS ARE OMITTED.
+         01 REG-T07POPER PIC X(8).
+         FD T07RBAJA
+             LABEL RECORDS ARE OMITTED.
+         01 REG-T07RBAJA PIC X(240).
+         FD T07CBAJA
+             LABEL RECORDS ARE OMITTED.
+         01 REG-T07CBAJA PIC 9(7).
+         WORKING-STORAGE SECTION.
+         01 REGISTRO-T07EBAJA.
+          03 NROORDEN-T07EBAJA PIC 9(7).
+          03 IDREPUESTO-T07EBAJA PIC 9(3).
+          03 IDCLIENTE-T07EBAJA PIC 9(5).
+          03 FECHAEGRESO-T07EBAJA PIC 9(6).
+          03 MOTIVO-T07EBAJA PIC X(1).
+              88 MOTIVO-REPARADO VALUE 'R'.
+              88 MOTIVO-GARANTIA VALUE 'G'.
+              88 MOTIVO-CANCELADO VALUE 'C'.
+              88 MOTIVO-OTRO VALUE 'O'.
+         01 REGISTRO-T07SBAJA.
+          03 IDREPUESTO-T07SBAJA PIC 9(3).
+          03 IDCLIENTE-T07SBAJA PIC 9(5).
+       03 FECHAEGRESO-T07SBAJA PIC 9(6).
+       03 RESULTADO-T07SBAJA PIC X(15).
+       03 OPERADOR-T07SBAJA PIC X(8).
+       03 FECHAPROC-T07SBAJA PIC 9(6).
+       03 HORAPROC-T07SBAJA PIC 9(6).
+       03 NROORDEN-T07SBAJA PIC 9(7).
+       03 MOTIVO-T07SBAJA PIC X(1).
+      01 REGISTRO-PPAL.
+       03 NROORDEN-PPAL PIC 9(7).
+       03 IDREPUESTO-PPAL PIC 9(3).
        03 DESCREPUESTO-PPAL PIC X(30).                           
        03 IDCLIENTE-PPAL PIC 9(5).                               
        03 MODELOAUTO-PPAL PIC X(30).                             
@@ -46,46 +77,184 @@
        03 FECHAINGRESO-PPAL PIC 9(6).                            
        03 FECHAEGRESO-PPAL PIC 9(6).                             
        03 ESTADO-PPAL PIC X(1).                                  
+       03 OPERADOR-PPAL PIC X(8).
+       03 FECHAPROC-PPAL PIC 9(6).
+       03 HORAPROC-PPAL PIC 9(6).
+       03 MANODEOBRA-PPAL PIC 9(7)V99.
+       03 MOTIVO-PPAL PIC X(1).
+      01 OPERADOR-RUN PIC X(8).
+      01 FECHAPROC-RUN PIC 9(6).
+      01 HORAPROC-RUN PIC 9(6).
       01 EOF-PPAL PIC 9 VALUE 0.                                 
       01 EXISTE PIC 9 VALUE 0.                                   
       01 EOF-T07EBAJA PIC 9 VALUE 0.                             
-      PROCEDURE DIVISION.                                        
-          OPEN INPUT T07EBAJA.                                   
-          OPEN OUTPUT T07SBAJA.                                  
-          READ T07EBAJA INTO REGISTRO-T07EBAJA.                  
-          PERFORM BAJA-REGISTRO UNTIL EOF-T07EBAJA = 1.          
-          CLOSE T07EBAJA T07SBAJA.                               
-          STOP RUN.                                              
-      BAJA-REGISTRO.                                             
-          OPEN I-O PPAL.                                         
-          MOVE 0 TO EXISTE.                                      
-          MOVE 0 TO EOF-PPAL.                                    
-          PERFORM BUSCA-PPAL UNTIL EOF-PPAL = 1 OR EXISTE = 1.   
-          IF EXISTE = 0 THEN                                     
-              MOVE IDCLIENTE-T07EBAJA TO IDCLIENTE-T07SBAJA      
-              MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-T07SBAJA    
-              MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-T07SBAJA  
-              MOVE ' INEXISTENTE' TO RESULTADO-T07SBAJA          
-              WRITE REG-T07SBAJA FROM REGISTRO-T07SBAJA.         
-          IF EXISTE = 1 THEN                                     
+      01 FECHA-VALIDA PIC 9 VALUE 0.
+      01 FECHA-DESGLOSE.
+       03 FECHA-AA PIC 9(2).
+       03 FECHA-MM PIC 9(2).
+       03 FECHA-DD PIC 9(2).
+      01 RESTO-DIV PIC 9(2).
+      01 RESTO-MOD PIC 9(2).
+      01 BISIESTO PIC 9 VALUE 0.
+      01 VALIDO-T07EBAJA PIC 9 VALUE 1.
+      01 CONTADOR-T07SBAJA PIC 9(5) COMP VALUE 0.
+      01 REGISTRO-T07STOTAL.
+       03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+       03 CANTIDAD-TOTAL PIC ZZZZ9.
+      01 CHECKPOINT-T07CBAJA PIC 9(7) VALUE 0.
+      01 PROCESADOS-T07CBAJA PIC 9(7) VALUE 0.
+      PROCEDURE DIVISION.
+          OPEN INPUT T07EBAJA.
+          OPEN INPUT T07POPER.
+          READ T07POPER INTO OPERADOR-RUN AT END MOVE SPACES TO OPERADOR-RUN.
+          CLOSE T07POPER.
+          OPEN INPUT T07CBAJA.
+          READ T07CBAJA INTO CHECKPOINT-T07CBAJA AT END
+              MOVE 0 TO CHECKPOINT-T07CBAJA.
+          CLOSE T07CBAJA.
+          IF CHECKPOINT-T07CBAJA > 0 THEN
+              OPEN EXTEND T07SBAJA
+              OPEN EXTEND T07RBAJA
+          ELSE
+              OPEN OUTPUT T07SBAJA
+              OPEN OUTPUT T07RBAJA
+          END-IF.
+          ACCEPT FECHAPROC-RUN FROM DATE.
+          ACCEPT HORAPROC-RUN FROM TIME.
+          MOVE 0 TO PROCESADOS-T07CBAJA.
+          READ T07EBAJA INTO REGISTRO-T07EBAJA.
+          PERFORM SALTEAR-PROCESADOS-BAJA
+              UNTIL EOF-T07EBAJA = 1 OR PROCESADOS-T07CBAJA >= CHECKPOINT-T07CBAJA.
+          PERFORM BAJA-REGISTRO UNTIL EOF-T07EBAJA = 1.
+          MOVE 0 TO PROCESADOS-T07CBAJA.
+          OPEN OUTPUT T07CBAJA.
+          WRITE REG-T07CBAJA FROM PROCESADOS-T07CBAJA.
+          CLOSE T07CBAJA.
+          MOVE CONTADOR-T07SBAJA TO CANTIDAD-TOTAL.
+          WRITE REG-T07SBAJA FROM REGISTRO-T07STOTAL.
+          CLOSE T07EBAJA T07SBAJA T07RBAJA.
+          STOP RUN.
+      SALTEAR-PROCESADOS-BAJA.
+          ADD 1 TO PROCESADOS-T07CBAJA.
+          READ T07EBAJA INTO REGISTRO-T07EBAJA AT END MOVE 1 TO EOF-T07EBAJA.
+      BAJA-REGISTRO.
+          PERFORM VALIDAR-T07EBAJA.
+          MOVE 0 TO EXISTE.
+          MOVE 0 TO EOF-PPAL.
+          IF VALIDO-T07EBAJA = 0 THEN
+              WRITE REG-T07RBAJA FROM REGISTRO-T07EBAJA.
+          IF VALIDO-T07EBAJA = 1 THEN
+              OPEN I-O PPAL
+              PERFORM BUSCA-PPAL.
+          IF VALIDO-T07EBAJA = 1 AND EXISTE = 0 THEN
               MOVE IDCLIENTE-T07EBAJA TO IDCLIENTE-T07SBAJA      
               MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-T07SBAJA    
               MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-T07SBAJA  
-                 MOVE ' ELIMINADO' TO RESULTADO-T07SBAJA            
-                 WRITE REG-T07SBAJA FROM REGISTRO-T07SBAJA.         
-                 MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-PPAL      
-                 MOVE 'E' TO ESTADO-PPAL                            
-                 REWRITE REG-PPAL FROM REGISTRO-PPAL.               
-             CLOSE PPAL.                                            
-             READ T07EBAJA INTO REGISTRO-T07EBAJA                   
-             AT END MOVE 1 TO EOF-T07EBAJA.                         
-         BUSCA-PPAL.                                                
-             READ PPAL INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
-             IF IDCLIENTE-T07EBAJA = IDCLIENTE-PPAL                 
-                 AND IDREPUESTO-T07EBAJA = IDREPUESTO-PPAL THEN     
-                 MOVE 1 TO EXISTE.                                  
-//GO.SYSOUT DD SYSOUT=*                                             
+              MOVE ' INEXISTENTE' TO RESULTADO-T07SBAJA
+              MOVE OPERADOR-RUN TO OPERADOR-T07SBAJA
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SBAJA
+              MOVE HORAPROC-RUN TO HORAPROC-T07SBAJA
+              MOVE NROORDEN-T07EBAJA TO NROORDEN-T07SBAJA
+              MOVE MOTIVO-T07EBAJA TO MOTIVO-T07SBAJA
+              WRITE REG-T07SBAJA FROM REGISTRO-T07SBAJA.
+              ADD 1 TO CONTADOR-T07SBAJA.
+          IF EXISTE = 1 THEN
+              PERFORM VALIDAR-FECHAEGRESO.
+          IF EXISTE = 1 AND FECHA-VALIDA = 0 THEN
+              MOVE IDCLIENTE-T07EBAJA TO IDCLIENTE-T07SBAJA
+              MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-T07SBAJA
+              MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-T07SBAJA
+              MOVE ' FECHA INVALIDA' TO RESULTADO-T07SBAJA
+              MOVE OPERADOR-RUN TO OPERADOR-T07SBAJA
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SBAJA
+              MOVE HORAPROC-RUN TO HORAPROC-T07SBAJA
+              MOVE NROORDEN-T07EBAJA TO NROORDEN-T07SBAJA
+              MOVE MOTIVO-T07EBAJA TO MOTIVO-T07SBAJA
+              WRITE REG-T07SBAJA FROM REGISTRO-T07SBAJA.
+              ADD 1 TO CONTADOR-T07SBAJA.
+          IF EXISTE = 1 AND FECHA-VALIDA = 1 THEN
+              MOVE IDCLIENTE-T07EBAJA TO IDCLIENTE-T07SBAJA
+              MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-T07SBAJA
+              MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-T07SBAJA
+                 MOVE ' ELIMINADO' TO RESULTADO-T07SBAJA
+                 MOVE OPERADOR-RUN TO OPERADOR-T07SBAJA
+                 MOVE FECHAPROC-RUN TO FECHAPROC-T07SBAJA
+                 MOVE HORAPROC-RUN TO HORAPROC-T07SBAJA
+                 MOVE NROORDEN-T07EBAJA TO NROORDEN-T07SBAJA
+                 MOVE MOTIVO-T07EBAJA TO MOTIVO-T07SBAJA
+                 WRITE REG-T07SBAJA FROM REGISTRO-T07SBAJA.
+                 ADD 1 TO CONTADOR-T07SBAJA.
+          IF EXISTE = 1 AND FECHA-VALIDA = 1 THEN
+                 MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-PPAL
+                 MOVE 'E' TO ESTADO-PPAL
+                 MOVE OPERADOR-RUN TO OPERADOR-PPAL
+                 MOVE FECHAPROC-RUN TO FECHAPROC-PPAL
+                 MOVE HORAPROC-RUN TO HORAPROC-PPAL
+                 MOVE MOTIVO-T07EBAJA TO MOTIVO-PPAL
+                 REWRITE REG-PPAL FROM REGISTRO-PPAL.
+             IF VALIDO-T07EBAJA = 1 THEN
+                 CLOSE PPAL.
+             ADD 1 TO PROCESADOS-T07CBAJA.
+             OPEN OUTPUT T07CBAJA.
+             WRITE REG-T07CBAJA FROM PROCESADOS-T07CBAJA.
+             CLOSE T07CBAJA.
+             READ T07EBAJA INTO REGISTRO-T07EBAJA
+             AT END MOVE 1 TO EOF-T07EBAJA.
+         VALIDAR-T07EBAJA.
+             MOVE 1 TO VALIDO-T07EBAJA.
+             IF NROORDEN-T07EBAJA NOT NUMERIC THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+             IF IDREPUESTO-T07EBAJA NOT NUMERIC THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+             IF IDCLIENTE-T07EBAJA NOT NUMERIC THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+             IF FECHAEGRESO-T07EBAJA NOT NUMERIC THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+             IF NOT MOTIVO-REPARADO AND NOT MOTIVO-GARANTIA
+                 AND NOT MOTIVO-CANCELADO AND NOT MOTIVO-OTRO THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+         BUSCA-PPAL.
+             MOVE NROORDEN-T07EBAJA TO NROORDEN-CLAVE-PPAL.
+             MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-CLAVE-PPAL.
+             READ PPAL INTO REGISTRO-PPAL
+                 INVALID KEY MOVE 1 TO EOF-PPAL.
+             IF EOF-PPAL = 0
+                 AND IDCLIENTE-T07EBAJA = IDCLIENTE-PPAL
+                 AND IDREPUESTO-T07EBAJA = IDREPUESTO-PPAL THEN
+                 MOVE 1 TO EXISTE.
+         VALIDAR-FECHAEGRESO.
+             MOVE 1 TO FECHA-VALIDA.
+             MOVE 0 TO BISIESTO.
+             MOVE FECHAEGRESO-T07EBAJA TO FECHA-DESGLOSE.
+             IF FECHA-MM < 1 OR FECHA-MM > 12 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-DD < 1 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-DD > 31 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-DD > 30 AND
+                 (FECHA-MM = 4 OR FECHA-MM = 6 OR FECHA-MM = 9
+                 OR FECHA-MM = 11) THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-MM = 2 THEN
+                 DIVIDE FECHA-AA BY 4 GIVING RESTO-DIV
+                 REMAINDER RESTO-MOD
+                 IF RESTO-MOD = 0 THEN
+                     MOVE 1 TO BISIESTO.
+             IF FECHA-VALIDA = 1 AND FECHA-MM = 2 AND BISIESTO = 1
+                 AND FECHA-DD > 29 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-MM = 2 AND BISIESTO = 0
+                 AND FECHA-DD > 28 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND
+                 FECHAEGRESO-T07EBAJA < FECHAINGRESO-PPAL THEN
+                 MOVE 0 TO FECHA-VALIDA.
+//GO.SYSOUT DD SYSOUT=*
 //GO.SYSPRINT DD SYSOUT=*                                           
 //GO.T07EBAJA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EBAJA),DISP=SHR    
 //GO.T07SBAJA DD DSN=KC03BAB.CATALOGO.SALIDA(T07SBAJA),DISP=SHR     
 //GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR 
+//GO.T07POPER DD DSN=KC03BAB.CATALOGO.ENTRADA(T07POPER),DISP=SHR
+//GO.T07RBAJA DD DSN=KC03BAB.CATALOGO.SALIDA(T07RBAJA),DISP=SHR
+//GO.T07CBAJA DD DSN=KC03BAB.CATALOGO.PARM(T07CBAJA),DISP=OLD
