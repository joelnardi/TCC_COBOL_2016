@@ -0,0 +1,1266 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//* CADENA DIARIA: ALTA, MODIFICACION, BAJA, INFORME Y FACTURACION
+//* EN UN SOLO JOB, CADA PASO CONDICIONADO AL RETORNO DE LOS
+//* ANTERIORES.
+//****
+//ALTA1  EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.                                        
+        PROGRAM-ID. ALTA.                                               
+        ENVIRONMENT DIVISION.                                           
+        CONFIGURATION SECTION.                                          
+        INPUT-OUTPUT SECTION.                                           
+        FILE-CONTROL.                                                   
+            SELECT T07EALTA ASSIGN TO T07EALTA.                         
+            SELECT T07CLIEN ASSIGN TO T07CLIEN.                         
+            SELECT T07REPUE ASSIGN TO T07REPUE.                         
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07SALTA ASSIGN TO T07SALTA.
+            SELECT T07POPER ASSIGN TO T07POPER.
+            SELECT T07PSEQ ASSIGN TO T07PSEQ.
+            SELECT T07RALTA ASSIGN TO T07RALTA.
+            SELECT T07QALTA ASSIGN TO T07QALTA.
+            SELECT T07CALTA ASSIGN TO T07CALTA.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07EALTA
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07EALTA PIC X(240).
+        FD T07CLIEN
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07CLIEN PIC X(240).
+        FD T07REPUE
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07REPUE PIC X(240).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+            03 CLAVE-PPAL.
+                05 NROORDEN-CLAVE-PPAL PIC 9(7).
+                05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+            03 FILLER PIC X(230).
+        FD T07SALTA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SALTA PIC X(126).
+        FD T07POPER
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07POPER PIC X(8).
+        FD T07PSEQ
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07PSEQ PIC 9(7).
+        FD T07RALTA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07RALTA PIC X(240).
+        FD T07QALTA
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07QALTA PIC X(240).
+        FD T07CALTA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07CALTA PIC 9(7).
+ WORKING-STORAGE SECTION.
+ 01 REGISTRO-T07EALTA.
+  03 IDCLIENTE-T07EALTA PIC 9(5).
+  03 IDREPUESTO-T07EALTA PIC 9(3).
+  03 FECHAINGRESO-T07EALTA PIC 9(6).
+  03 DESCREPARACION-T07EALTA PIC X(30).
+  03 MANODEOBRA-T07EALTA PIC 9(7)V99.
+  03 MISMOTICKET-T07EALTA PIC X(1).
+      88 MISMO-TICKET-ALTA VALUE '1'.
+ 01 REGISTRO-T07SALTA.
+  03 IDCLIENTE-T07SALTA PIC 9(5).
+  03 IDREPUESTO-T07SALTA PIC 9(3).
+  03 FECHAINGRESO-T07SALTA PIC 9(6).
+  03 DESCREPARACION-T07SALTA PIC X(30).
+  03 RESULTADO-T07SALTA PIC X(15).
+  03 OPERADOR-T07SALTA PIC X(8).
+  03 FECHAPROC-T07SALTA PIC 9(6).
+  03 HORAPROC-T07SALTA PIC 9(6).
+  03 NROORDEN-T07SALTA PIC 9(7).
+ 01 EOF-T07CLIEN PIC 9 VALUE 0.              
+ 01 EXISTE-CLIEN PIC 9 VALUE 0.              
+ 01 EXISTE-REPUE PIC 9 VALUE 0.              
+ 01 REGISTRO-T07CLIEN.                       
+  03 IDCLIENTE-CLIEN PIC 9(5).               
+  03 MODELOAUTO-CLIEN PIC X(30).             
+  03 PATENTE-CLIEN PIC X(7).                 
+  03 DNI-CLIEN PIC X(8).                     
+  03 TELEFONO-CLIEN PIC X(12).
+ 01 REGISTRO-T07REPUE.
+  03 IDREPUESTO-REPUE PIC 9(3).
+  03 DESCREPUESTO-REPUE PIC X(30).
+  03 PRECIO-REPUE PIC 9(7)V99.
+ 01 EOF-PPAL PIC 9 VALUE 0.
+ 01 REPETIDO PIC 9 VALUE 0.
+ 01 ORDEN-ABIERTA PIC 9 VALUE 0.
+ 01 NROORDEN-ABIERTA PIC 9(7) VALUE 0.
+ 01 NROORDEN-ASIGNADA PIC 9(7) VALUE 0.
+ 01 REGISTRO-PPAL.
+  03 NROORDEN-PPAL PIC 9(7).
+  03 IDREPUESTO-PPAL PIC 9(3).
+  03 DESCREPUESTO-PPAL PIC X(30).            
+  03 IDCLIENTE-PPAL PIC 9(5).                
+  03 MODELOAUTO-PPAL PIC X(30).              
+  03 PATENTE-PPAL PIC X(7).                  
+  03 DNI-PPAL PIC X(8).                      
+  03 DESCREPARACION-PPAL PIC X(30).          
+  03 FECHAINGRESO-PPAL PIC 9(6).             
+  03 FECHAEGRESO-PPAL PIC 9(6).              
+  03 ESTADO-PPAL PIC X(1).                   
+  03 OPERADOR-PPAL PIC X(8).
+  03 FECHAPROC-PPAL PIC 9(6).
+  03 HORAPROC-PPAL PIC 9(6).
+  03 MANODEOBRA-PPAL PIC 9(7)V99.
+  03 MOTIVO-PPAL PIC X(1).
+ 01 OPERADOR-RUN PIC X(8).
+ 01 FECHAPROC-RUN PIC 9(6).
+ 01 HORAPROC-RUN PIC 9(6).
+ 01 EOF-T07EALTA PIC 9 VALUE 0.
+ 01 EOF-T07REPUE PIC 9 VALUE 0.
+ 01 FECHA-VALIDA PIC 9 VALUE 0.
+ 01 FECHA-DESGLOSE.
+  03 FECHA-AA PIC 9(2).
+  03 FECHA-MM PIC 9(2).
+  03 FECHA-DD PIC 9(2).
+ 01 RESTO-DIV PIC 9(2).
+ 01 RESTO-MOD PIC 9(2).
+ 01 BISIESTO PIC 9 VALUE 0.
+ 01 NROORDEN-RUN PIC 9(7) VALUE 0.
+ 01 VALIDO-T07EALTA PIC 9 VALUE 1.
+ 01 CONTADOR-T07SALTA PIC 9(5) COMP VALUE 0.
+ 01 REGISTRO-T07STOTAL.
+  03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+  03 CANTIDAD-TOTAL PIC ZZZZ9.
+ 01 CHECKPOINT-T07CALTA PIC 9(7) VALUE 0.
+ 01 PROCESADOS-T07CALTA PIC 9(7) VALUE 0.
+ PROCEDURE DIVISION.
+     OPEN INPUT T07EALTA.
+     OPEN INPUT T07POPER.
+     READ T07POPER INTO OPERADOR-RUN AT END MOVE SPACES TO OPERADOR-RUN.
+     CLOSE T07POPER.
+     OPEN INPUT T07PSEQ.
+     READ T07PSEQ INTO NROORDEN-RUN AT END MOVE 0 TO NROORDEN-RUN.
+     CLOSE T07PSEQ.
+     OPEN INPUT T07CALTA.
+     READ T07CALTA INTO CHECKPOINT-T07CALTA AT END
+         MOVE 0 TO CHECKPOINT-T07CALTA.
+     CLOSE T07CALTA.
+     IF CHECKPOINT-T07CALTA > 0 THEN
+         OPEN EXTEND T07SALTA
+         OPEN EXTEND T07RALTA
+     ELSE
+         OPEN OUTPUT T07SALTA
+         OPEN OUTPUT T07RALTA
+     END-IF.
+     OPEN EXTEND T07QALTA.
+     ACCEPT FECHAPROC-RUN FROM DATE.
+     ACCEPT HORAPROC-RUN FROM TIME.
+     MOVE 0 TO PROCESADOS-T07CALTA.
+     READ T07EALTA INTO REGISTRO-T07EALTA.
+     PERFORM SALTEAR-PROCESADOS
+         UNTIL EOF-T07EALTA = 1 OR PROCESADOS-T07CALTA >= CHECKPOINT-T07CALTA.
+     PERFORM ALTA-REGISTRO UNTIL EOF-T07EALTA = 1.
+     PERFORM TERMINAR.
+ SALTEAR-PROCESADOS.
+     ADD 1 TO PROCESADOS-T07CALTA.
+     READ T07EALTA INTO REGISTRO-T07EALTA AT END MOVE 1 TO EOF-T07EALTA.
+ ALTA-REGISTRO.
+     OPEN INPUT T07CLIEN.                                        
+     OPEN INPUT T07REPUE.                                        
+     MOVE 0 TO EXISTE-CLIEN.
+     MOVE 0 TO EXISTE-REPUE.
+     MOVE 0 TO REPETIDO.
+     MOVE 0 TO ORDEN-ABIERTA.
+     MOVE 0 TO NROORDEN-ABIERTA.
+     MOVE 0 TO EOF-T07CLIEN.
+     MOVE 0 TO EOF-T07REPUE.
+     MOVE 0 TO EOF-PPAL.
+     MOVE 1 TO FECHA-VALIDA.
+     PERFORM VALIDAR-T07EALTA.
+     IF VALIDO-T07EALTA = 0 THEN
+         WRITE REG-T07RALTA FROM REGISTRO-T07EALTA.
+     IF VALIDO-T07EALTA = 1 THEN
+         PERFORM EXISTENCIA-T07CLIEN WITH TEST BEFORE UNTIL
+         EOF-T07CLIEN = 1 OR EXISTE-CLIEN = 1.
+     IF EXISTE-CLIEN = 1 THEN
+         PERFORM EXISTENCIA-T07REPUE UNTIL EOF-T07REPUE = 1
+         OR EXISTE-REPUE = 1.
+     IF VALIDO-T07EALTA = 1 AND EXISTE-CLIEN = 1 AND EXISTE-REPUE = 0 THEN
+         WRITE REG-T07QALTA FROM REGISTRO-T07EALTA.
+     IF VALIDO-T07EALTA = 1 AND
+     (EXISTE-CLIEN = 0 OR EXISTE-REPUE = 0) THEN
+         MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA
+         MOVE 'INEXISTENTE' TO RESULTADO-T07SALTA
+         MOVE OPERADOR-RUN TO OPERADOR-T07SALTA
+         MOVE FECHAPROC-RUN TO FECHAPROC-T07SALTA
+         MOVE HORAPROC-RUN TO HORAPROC-T07SALTA
+         MOVE 0 TO NROORDEN-T07SALTA
+         WRITE REG-T07SALTA FROM REGISTRO-T07SALTA
+         ADD 1 TO CONTADOR-T07SALTA.
+     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 THEN
+         PERFORM VALIDAR-FECHAINGRESO.
+     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 AND
+     FECHA-VALIDA = 0 THEN
+        MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA
+        MOVE 'FECHA INVALIDA' TO RESULTADO-T07SALTA
+        MOVE OPERADOR-RUN TO OPERADOR-T07SALTA
+        MOVE FECHAPROC-RUN TO FECHAPROC-T07SALTA
+        MOVE HORAPROC-RUN TO HORAPROC-T07SALTA
+        MOVE 0 TO NROORDEN-T07SALTA
+        WRITE REG-T07SALTA FROM REGISTRO-T07SALTA
+        ADD 1 TO CONTADOR-T07SALTA.
+     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 AND
+     FECHA-VALIDA = 1 THEN
+         OPEN I-O PPAL
+         MOVE 0 TO NROORDEN-CLAVE-PPAL
+         MOVE 0 TO IDREPUESTO-CLAVE-PPAL
+         START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+             INVALID KEY MOVE 1 TO EOF-PPAL
+         PERFORM REPETIDO-PPAL UNTIL EOF-PPAL = 1 OR REPETIDO = 1.
+     IF REPETIDO = 1 AND EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1
+     AND FECHA-VALIDA = 1 THEN
+        MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA
+        MOVE 'DUPLICADO' TO RESULTADO-T07SALTA
+        MOVE OPERADOR-RUN TO OPERADOR-T07SALTA
+        MOVE FECHAPROC-RUN TO FECHAPROC-T07SALTA
+        MOVE HORAPROC-RUN TO HORAPROC-T07SALTA
+        MOVE 0 TO NROORDEN-T07SALTA
+        WRITE REG-T07SALTA FROM REGISTRO-T07SALTA
+        ADD 1 TO CONTADOR-T07SALTA.
+     IF REPETIDO = 0 AND EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1
+     AND FECHA-VALIDA = 1 THEN
+        IF ORDEN-ABIERTA = 1 THEN
+            MOVE NROORDEN-ABIERTA TO NROORDEN-ASIGNADA
+        ELSE
+            ADD 1 TO NROORDEN-RUN
+            MOVE NROORDEN-RUN TO NROORDEN-ASIGNADA
+        END-IF
+        MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA
+        MOVE 'OK' TO RESULTADO-T07SALTA
+        MOVE OPERADOR-RUN TO OPERADOR-T07SALTA
+        MOVE FECHAPROC-RUN TO FECHAPROC-T07SALTA
+        MOVE HORAPROC-RUN TO HORAPROC-T07SALTA
+        MOVE NROORDEN-ASIGNADA TO NROORDEN-T07SALTA
+        WRITE REG-T07SALTA FROM REGISTRO-T07SALTA
+        ADD 1 TO CONTADOR-T07SALTA
+        MOVE NROORDEN-ASIGNADA TO NROORDEN-PPAL
+        MOVE IDCLIENTE-CLIEN TO IDCLIENTE-PPAL
+        MOVE MODELOAUTO-CLIEN TO MODELOAUTO-PPAL
+        MOVE IDREPUESTO-REPUE TO IDREPUESTO-PPAL
+               MOVE DESCREPUESTO-REPUE TO DESCREPUESTO-PPAL
+        MOVE FECHAINGRESO-T07EALTA TO FECHAINGRESO-PPAL
+               MOVE DESCREPARACION-T07EALTA TO DESCREPARACION-PPAL
+               MOVE 000000 TO FECHAEGRESO-PPAL
+MOVE 'V' TO ESTADO-PPAL
+        MOVE OPERADOR-RUN TO OPERADOR-PPAL
+        MOVE FECHAPROC-RUN TO FECHAPROC-PPAL
+        MOVE HORAPROC-RUN TO HORAPROC-PPAL
+        MOVE MANODEOBRA-T07EALTA TO MANODEOBRA-PPAL
+        MOVE SPACE TO MOTIVO-PPAL
+        WRITE REG-PPAL FROM REGISTRO-PPAL.
+     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 AND
+     FECHA-VALIDA = 1 THEN
+        CLOSE PPAL.
+           CLOSE T07CLIEN T07REPUE.
+           ADD 1 TO PROCESADOS-T07CALTA.
+           OPEN OUTPUT T07CALTA.
+           WRITE REG-T07CALTA FROM PROCESADOS-T07CALTA.
+           CLOSE T07CALTA.
+           READ T07EALTA INTO REGISTRO-T07EALTA
+           AT END MOVE 1 TO EOF-T07EALTA.
+       EXISTENCIA-T07CLIEN.
+           READ T07CLIEN INTO REGISTRO-T07CLIEN                         
+           AT END MOVE 1 TO EOF-T07CLIEN.                               
+           IF IDCLIENTE-CLIEN = IDCLIENTE-T07EALTA THEN                 
+                   MOVE 1 TO EXISTE-CLIEN.                              
+       EXISTENCIA-T07REPUE.                                             
+           READ T07REPUE INTO REGISTRO-T07REPUE                         
+           AT END MOVE 1 TO EOF-T07REPUE.                               
+           IF IDREPUESTO-REPUE = IDREPUESTO-T07EALTA THEN               
+                   MOVE 1 TO EXISTE-REPUE.                              
+       REPETIDO-PPAL.
+           READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+           IF EOF-PPAL = 0 THEN
+               IF IDCLIENTE-T07EALTA = IDCLIENTE-PPAL AND
+                   IDREPUESTO-T07EALTA = IDREPUESTO-PPAL AND
+                   ESTADO-PPAL = 'V' THEN
+                   MOVE 1 TO REPETIDO
+               ELSE
+                   IF ORDEN-ABIERTA = 0 AND MISMO-TICKET-ALTA AND
+                       IDCLIENTE-T07EALTA = IDCLIENTE-PPAL AND
+                       FECHAINGRESO-T07EALTA = FECHAINGRESO-PPAL AND
+                       ESTADO-PPAL = 'V' THEN
+                       MOVE 1 TO ORDEN-ABIERTA
+                       MOVE NROORDEN-PPAL TO NROORDEN-ABIERTA
+                   END-IF
+               END-IF
+           END-IF.
+       VALIDAR-T07EALTA.
+           MOVE 1 TO VALIDO-T07EALTA.
+           IF IDCLIENTE-T07EALTA NOT NUMERIC THEN
+               MOVE 0 TO VALIDO-T07EALTA.
+           IF IDREPUESTO-T07EALTA NOT NUMERIC THEN
+               MOVE 0 TO VALIDO-T07EALTA.
+           IF FECHAINGRESO-T07EALTA NOT NUMERIC THEN
+               MOVE 0 TO VALIDO-T07EALTA.
+           IF MANODEOBRA-T07EALTA NOT NUMERIC THEN
+               MOVE 0 TO VALIDO-T07EALTA.
+       VALIDAR-FECHAINGRESO.
+           MOVE 1 TO FECHA-VALIDA.
+           MOVE 0 TO BISIESTO.
+           MOVE FECHAINGRESO-T07EALTA TO FECHA-DESGLOSE.
+           IF FECHA-MM < 1 OR FECHA-MM > 12 THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-DD < 1 THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-DD > 31 THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-DD > 30 AND
+               (FECHA-MM = 4 OR FECHA-MM = 6 OR FECHA-MM = 9
+               OR FECHA-MM = 11) THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-MM = 2 THEN
+               DIVIDE FECHA-AA BY 4 GIVING RESTO-DIV
+               REMAINDER RESTO-MOD
+               IF RESTO-MOD = 0 THEN
+                   MOVE 1 TO BISIESTO.
+           IF FECHA-VALIDA = 1 AND FECHA-MM = 2 AND BISIESTO = 1
+               AND FECHA-DD > 29 THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-MM = 2 AND BISIESTO = 0
+               AND FECHA-DD > 28 THEN
+               MOVE 0 TO FECHA-VALIDA.
+       TERMINAR.
+           OPEN OUTPUT T07PSEQ.
+           WRITE REG-T07PSEQ FROM NROORDEN-RUN.
+           CLOSE T07PSEQ.
+           MOVE 0 TO PROCESADOS-T07CALTA.
+           OPEN OUTPUT T07CALTA.
+           WRITE REG-T07CALTA FROM PROCESADOS-T07CALTA.
+           CLOSE T07CALTA.
+           MOVE CONTADOR-T07SALTA TO CANTIDAD-TOTAL.
+           WRITE REG-T07SALTA FROM REGISTRO-T07STOTAL.
+           CLOSE T07EALTA T07SALTA T07RALTA T07QALTA.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07EALTA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EALTA),DISP=SHR
+//GO.T07CLIEN DD DSN=KC03BAB.CATALOGO.ENTRADA(T07CLIEN),DISP=SHR
+//GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR
+//GO.T07SALTA DD DSN=KC03BAB.CATALOGO.SALIDA(T07SALTA),DISP=SHR
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07POPER DD DSN=KC03BAB.CATALOGO.ENTRADA(T07POPER),DISP=SHR
+//GO.T07PSEQ DD DSN=KC03BAB.CATALOGO.PARM(T07PSEQ),DISP=OLD
+//GO.T07RALTA DD DSN=KC03BAB.CATALOGO.SALIDA(T07RALTA),DISP=SHR
+//GO.T07QALTA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07QALTA),DISP=SHR
+//GO.T07CALTA DD DSN=KC03BAB.CATALOGO.PARM(T07CALTA),DISP=OLD
+//****
+//MODI1  EXEC IGYWCLG,COND=(0,NE),
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.                                     
+        PROGRAM-ID. MODI.                                            
+        ENVIRONMENT DIVISION.                                        
+        CONFIGURATION SECTION.                                       
+        INPUT-OUTPUT SECTION.                                        
+        FILE-CONTROL.                                                
+            SELECT T07EMODI ASSIGN TO T07EMODI.                      
+            SELECT T07SMODI ASSIGN TO T07SMODI.                      
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07REPUE ASSIGN TO T07REPUE.                      
+            SELECT T07POPER ASSIGN TO T07POPER.
+            SELECT T07RMODI ASSIGN TO T07RMODI.
+            SELECT T07CMODI ASSIGN TO T07CMODI.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07EMODI
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07EMODI PIC X(240).
+        FD T07SMODI                                                  
+            LABEL RECORDS ARE OMITTED.                               
+        01 REG-T07SMODI PIC X(126).                                  
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07REPUE                                                  
+            BLOCK CONTAINS 0 RECORDS.                                
+        01 REG-T07REPUE PIC X(240).                                  
+        FD T07POPER
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07POPER PIC X(8).
+        FD T07RMODI
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07RMODI PIC X(240).
+        FD T07CMODI
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07CMODI PIC 9(7).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07EMODI.
+         03 NROORDEN-T07EMODI PIC 9(7).
+         03 IDREPUESTO-T07EMODI PIC 9(3).
+         03 IDCLIENTE-T07EMODI PIC 9(5).
+         03 IDREPUESTO-MODI-T07EMODI PIC 9(3).
+         03 CAMPO-T07EMODI PIC X(1).
+             88 CAMBIA-REPUESTO-MODI VALUE ' ' 'R'.
+             88 CAMBIA-DESCRIPCION-MODI VALUE 'D'.
+             88 CAMBIA-MODELO-MODI VALUE 'M'.
+             88 CAMBIA-PATENTE-MODI VALUE 'P'.
+             88 CAMBIA-FECHAING-MODI VALUE 'F'.
+             88 CAMBIA-MANODEOBRA-MODI VALUE 'L'.
+         03 DESCREPARACION-MODI-T07EMODI PIC X(30).
+         03 MODELOAUTO-MODI-T07EMODI PIC X(30).
+         03 PATENTE-MODI-T07EMODI PIC X(7).
+         03 FECHAINGRESO-MODI-T07EMODI PIC 9(6).
+         03 MANODEOBRA-MODI-T07EMODI PIC 9(7)V99.
+        01 REGISTRO-T07SMODI.
+         03 IDREPUESTO-T07SMODI PIC 9(3).
+         03 IDCLIENTE-T07SMODI PIC 9(5).
+         03 IDREPUESTO-MODI-T07SMODI PIC 9(3).
+         03 CAMPO-T07SMODI PIC X(1).
+         03 RESULTADO-T07SMODI PIC X(15).
+         03 OPERADOR-T07SMODI PIC X(8).
+         03 FECHAPROC-T07SMODI PIC 9(6).
+         03 HORAPROC-T07SMODI PIC 9(6).
+         03 NROORDEN-T07SMODI PIC 9(7).
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).                       
+         03 IDCLIENTE-PPAL PIC 9(5).                           
+         03 MODELOAUTO-PPAL PIC X(30).                         
+         03 PATENTE-PPAL PIC X(7).                             
+         03 DNI-PPAL PIC X(8).                                 
+         03 DESCREPARACION-PPAL PIC X(30).                     
+         03 FECHAINGRESO-PPAL PIC 9(6).                        
+         03 FECHAEGRESO-PPAL PIC 9(6).                         
+         03 ESTADO-PPAL PIC X(1).                              
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 OPERADOR-RUN PIC X(8).
+        01 FECHAPROC-RUN PIC 9(6).
+        01 HORAPROC-RUN PIC 9(6).
+        01 REGISTRO-T07REPUE.
+         03 IDREPUESTO-REPUE PIC 9(3).
+         03 DESCREPUESTO-REPUE PIC X(30).
+         03 PRECIO-REPUE PIC 9(7)V99.
+        01 EOF-T07REPUE PIC 9 VALUE 0.                         
+        01 EXISTE-REPU PIC 9 VALUE 0.
+        01 EXISTE-REPU-ACT PIC 9 VALUE 0.
+        01 EXISTE-REPU-DESTINO PIC 9 VALUE 0.
+        01 REGISTRO-PPAL-DESTINO PIC X(240).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 EOF-T07EMODI PIC 9 VALUE 0.
+        01 VALIDO-T07EMODI PIC 9 VALUE 1.
+        01 CONTADOR-T07SMODI PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        01 CHECKPOINT-T07CMODI PIC 9(7) VALUE 0.
+        01 PROCESADOS-T07CMODI PIC 9(7) VALUE 0.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07EMODI.
+            OPEN INPUT T07POPER.
+            READ T07POPER INTO OPERADOR-RUN AT END MOVE SPACES TO OPERADOR-RUN.
+            CLOSE T07POPER.
+            OPEN INPUT T07CMODI.
+            READ T07CMODI INTO CHECKPOINT-T07CMODI AT END
+                MOVE 0 TO CHECKPOINT-T07CMODI.
+            CLOSE T07CMODI.
+            IF CHECKPOINT-T07CMODI > 0 THEN
+                OPEN EXTEND T07SMODI
+                OPEN EXTEND T07RMODI
+            ELSE
+                OPEN OUTPUT T07SMODI
+                OPEN OUTPUT T07RMODI
+            END-IF.
+            ACCEPT FECHAPROC-RUN FROM DATE.
+            ACCEPT HORAPROC-RUN FROM TIME.
+            MOVE 0 TO PROCESADOS-T07CMODI.
+            READ T07EMODI INTO REGISTRO-T07EMODI.
+            PERFORM SALTEAR-PROCESADOS-MODI
+                UNTIL EOF-T07EMODI = 1 OR PROCESADOS-T07CMODI >= CHECKPOINT-T07CMODI.
+            PERFORM MODIF-REGISTRO UNTIL EOF-T07EMODI = 1.
+            MOVE 0 TO PROCESADOS-T07CMODI.
+            OPEN OUTPUT T07CMODI.
+            WRITE REG-T07CMODI FROM PROCESADOS-T07CMODI.
+            CLOSE T07CMODI.
+            MOVE CONTADOR-T07SMODI TO CANTIDAD-TOTAL.
+            WRITE REG-T07SMODI FROM REGISTRO-T07STOTAL.
+            CLOSE T07EMODI T07SMODI T07RMODI.
+            STOP RUN.
+        SALTEAR-PROCESADOS-MODI.
+            ADD 1 TO PROCESADOS-T07CMODI.
+            READ T07EMODI INTO REGISTRO-T07EMODI AT END MOVE 1 TO EOF-T07EMODI.
+        MODIF-REGISTRO.
+            PERFORM VALIDAR-T07EMODI.
+            IF VALIDO-T07EMODI = 0 THEN
+                WRITE REG-T07RMODI FROM REGISTRO-T07EMODI
+            ELSE
+                IF CAMBIA-REPUESTO-MODI THEN
+                    PERFORM MODIF-REPUESTO
+                ELSE
+                    PERFORM MODIF-OTRO-CAMPO
+                END-IF
+            END-IF.
+            ADD 1 TO PROCESADOS-T07CMODI.
+            OPEN OUTPUT T07CMODI.
+            WRITE REG-T07CMODI FROM PROCESADOS-T07CMODI.
+            CLOSE T07CMODI.
+            READ T07EMODI INTO REGISTRO-T07EMODI
+            AT END MOVE 1 TO EOF-T07EMODI.
+        MODIF-REPUESTO.
+            OPEN INPUT T07REPUE.
+            OPEN I-O PPAL.
+            MOVE 0 TO EOF-T07REPUE.
+            MOVE 0 TO EXISTE-REPU.
+            PERFORM BUSCAR-REPU UNTIL EOF-T07REPUE = 1
+            OR EXISTE-REPU = 1.
+            IF EXISTE-REPU = 0 THEN
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+              MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+              MOVE ' INEXISTENTE' TO RESULTADO-T07SMODI
+              MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+              MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI
+              ADD 1 TO CONTADOR-T07SMODI.
+            IF EXISTE-REPU = 1 THEN
+                MOVE 0 TO EOF-PPAL
+                MOVE 0 TO EXISTE-REPU-ACT
+                PERFORM BUSCAR-REPU-ACTUAL.
+            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 0 THEN
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+              MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+              MOVE ' NO CAMBIADO' TO RESULTADO-T07SMODI
+              MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+              MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI
+              ADD 1 TO CONTADOR-T07SMODI.
+            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 1 THEN
+                MOVE 0 TO EXISTE-REPU-DESTINO
+                PERFORM VERIFICAR-REPU-DESTINO.
+            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 1
+            AND EXISTE-REPU-DESTINO = 1 THEN
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+              MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+              MOVE ' DUPLICADO' TO RESULTADO-T07SMODI
+              MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+              MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI
+              ADD 1 TO CONTADOR-T07SMODI.
+            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 1
+            AND EXISTE-REPU-DESTINO = 0 THEN
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+              MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+              MOVE ' MODIFICADO' TO RESULTADO-T07SMODI
+              MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+              MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI
+              ADD 1 TO CONTADOR-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-CLAVE-PPAL
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-CLAVE-PPAL
+              READ PPAL INTO REGISTRO-PPAL INVALID KEY CONTINUE
+              DELETE PPAL RECORD
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-PPAL
+              MOVE DESCREPUESTO-REPUE TO DESCREPUESTO-PPAL
+              MOVE OPERADOR-RUN TO OPERADOR-PPAL
+              MOVE FECHAPROC-RUN TO FECHAPROC-PPAL
+              MOVE HORAPROC-RUN TO HORAPROC-PPAL
+              WRITE REG-PPAL FROM REGISTRO-PPAL.
+            CLOSE PPAL T07REPUE.
+        MODIF-OTRO-CAMPO.
+            OPEN I-O PPAL.
+            MOVE 0 TO EOF-PPAL.
+            MOVE 0 TO EXISTE-REPU-ACT.
+            PERFORM BUSCAR-REPU-ACTUAL.
+            MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+            MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+            MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+            MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+            IF EXISTE-REPU-ACT = 0 THEN
+                MOVE ' INEXISTENTE' TO RESULTADO-T07SMODI
+            ELSE
+                IF CAMBIA-DESCRIPCION-MODI THEN
+                    MOVE DESCREPARACION-MODI-T07EMODI TO DESCREPARACION-PPAL
+                END-IF
+                IF CAMBIA-MODELO-MODI THEN
+                    MOVE MODELOAUTO-MODI-T07EMODI TO MODELOAUTO-PPAL
+                END-IF
+                IF CAMBIA-PATENTE-MODI THEN
+                    MOVE PATENTE-MODI-T07EMODI TO PATENTE-PPAL
+                END-IF
+                IF CAMBIA-FECHAING-MODI THEN
+                    MOVE FECHAINGRESO-MODI-T07EMODI TO FECHAINGRESO-PPAL
+                END-IF
+                IF CAMBIA-MANODEOBRA-MODI THEN
+                    MOVE MANODEOBRA-MODI-T07EMODI TO MANODEOBRA-PPAL
+                END-IF
+                MOVE OPERADOR-RUN TO OPERADOR-PPAL
+                MOVE FECHAPROC-RUN TO FECHAPROC-PPAL
+                MOVE HORAPROC-RUN TO HORAPROC-PPAL
+                REWRITE REG-PPAL FROM REGISTRO-PPAL
+                MOVE ' MODIFICADO' TO RESULTADO-T07SMODI.
+            MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+            MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+            MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+            MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+            WRITE REG-T07SMODI FROM REGISTRO-T07SMODI
+            ADD 1 TO CONTADOR-T07SMODI.
+            CLOSE PPAL.
+        BUSCAR-REPU-ACTUAL.
+            MOVE NROORDEN-T07EMODI TO NROORDEN-CLAVE-PPAL.
+            MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-CLAVE-PPAL.
+            READ PPAL INTO REGISTRO-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            IF EOF-PPAL = 0
+                AND IDCLIENTE-T07EMODI = IDCLIENTE-PPAL
+                AND IDREPUESTO-T07EMODI = IDREPUESTO-PPAL THEN
+                MOVE 1 TO EXISTE-REPU-ACT.
+        VERIFICAR-REPU-DESTINO.
+            MOVE NROORDEN-T07EMODI TO NROORDEN-CLAVE-PPAL.
+            MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-CLAVE-PPAL.
+            IF IDREPUESTO-MODI-T07EMODI = IDREPUESTO-T07EMODI THEN
+                MOVE 0 TO EXISTE-REPU-DESTINO
+            ELSE
+                READ PPAL INTO REGISTRO-PPAL-DESTINO
+                    INVALID KEY MOVE 0 TO EXISTE-REPU-DESTINO
+                    NOT INVALID KEY MOVE 1 TO EXISTE-REPU-DESTINO
+                END-READ
+            END-IF.
+        BUSCAR-REPU.
+            READ T07REPUE INTO REGISTRO-T07REPUE
+            AT END MOVE 1 TO EOF-T07REPUE.
+            IF IDREPUESTO-MODI-T07EMODI = IDREPUESTO-REPUE THEN
+                MOVE 1 TO EXISTE-REPU.
+        VALIDAR-T07EMODI.
+            MOVE 1 TO VALIDO-T07EMODI.
+            IF NROORDEN-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF IDREPUESTO-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF IDCLIENTE-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF CAMBIA-REPUESTO-MODI AND
+                IDREPUESTO-MODI-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF CAMBIA-FECHAING-MODI AND
+                FECHAINGRESO-MODI-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF CAMBIA-MANODEOBRA-MODI AND
+                MANODEOBRA-MODI-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF NOT (CAMBIA-REPUESTO-MODI OR CAMBIA-DESCRIPCION-MODI OR
+                CAMBIA-MODELO-MODI OR CAMBIA-PATENTE-MODI OR
+                CAMBIA-FECHAING-MODI OR CAMBIA-MANODEOBRA-MODI) THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07EMODI DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EMODI),DISP=SHR
+//GO.T07SMODI DD DSN=KC03BAB.CATALOGO.SALIDA(T07SMODI),DISP=SHR  
+//GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR 
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07POPER DD DSN=KC03BAB.CATALOGO.ENTRADA(T07POPER),DISP=SHR
+//GO.T07RMODI DD DSN=KC03BAB.CATALOGO.SALIDA(T07RMODI),DISP=SHR
+//GO.T07CMODI DD DSN=KC03BAB.CATALOGO.PARM(T07CMODI),DISP=OLD
+//****
+//BAJA1  EXEC IGYWCLG,COND=(0,NE),
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+         IDENTIFICATION DIVISION.                                
+         PROGRAM-ID. BAJA.                                       
+         ENVIRONMENT DIVISION.                                   
+         CONFIGURATION SECTION.                                  
+         INPUT-OUTPUT SECTION.                                   
+         FILE-CONTROL.                                           
+             SELECT PPAL ASSIGN TO PPAL
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CLAVE-PPAL.
+             SELECT T07EBAJA ASSIGN TO T07EBAJA.                 
+             SELECT T07SBAJA ASSIGN TO T07SBAJA.                 
+             SELECT T07POPER ASSIGN TO T07POPER.
+             SELECT T07RBAJA ASSIGN TO T07RBAJA.
+             SELECT T07CBAJA ASSIGN TO T07CBAJA.
+         DATA DIVISION.
+         FILE SECTION.
+         FD T07EBAJA
+             BLOCK CONTAINS 0 RECORDS.
+         01 REG-T07EBAJA PIC X(240).
+         FD PPAL
+             LABEL RECORDS ARE STANDARD.
+         01 REG-PPAL.
+          03 CLAVE-PPAL.
+              05 NROORDEN-CLAVE-PPAL PIC 9(7).
+              05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+          03 FILLER PIC X(230).
+         FD T07SBAJA                                             
+             LABEL RECORDS ARE OMITTED.                          
+         01 REG-T07SBAJA PIC X(126).                             
+         FD T07POPER
+             LABEL RECORDS ARE OMITTED.
+         01 REG-T07POPER PIC X(8).
+         FD T07RBAJA
+             LABEL RECORDS ARE OMITTED.
+         01 REG-T07RBAJA PIC X(240).
+         FD T07CBAJA
+             LABEL RECORDS ARE OMITTED.
+         01 REG-T07CBAJA PIC 9(7).
+         WORKING-STORAGE SECTION.
+         01 REGISTRO-T07EBAJA.
+          03 NROORDEN-T07EBAJA PIC 9(7).
+          03 IDREPUESTO-T07EBAJA PIC 9(3).
+          03 IDCLIENTE-T07EBAJA PIC 9(5).
+          03 FECHAEGRESO-T07EBAJA PIC 9(6).
+          03 MOTIVO-T07EBAJA PIC X(1).
+              88 MOTIVO-REPARADO VALUE 'R'.
+              88 MOTIVO-GARANTIA VALUE 'G'.
+              88 MOTIVO-CANCELADO VALUE 'C'.
+              88 MOTIVO-OTRO VALUE 'O'.
+         01 REGISTRO-T07SBAJA.
+          03 IDREPUESTO-T07SBAJA PIC 9(3).
+          03 IDCLIENTE-T07SBAJA PIC 9(5).
+       03 FECHAEGRESO-T07SBAJA PIC 9(6).
+       03 RESULTADO-T07SBAJA PIC X(15).
+       03 OPERADOR-T07SBAJA PIC X(8).
+       03 FECHAPROC-T07SBAJA PIC 9(6).
+       03 HORAPROC-T07SBAJA PIC 9(6).
+       03 NROORDEN-T07SBAJA PIC 9(7).
+       03 MOTIVO-T07SBAJA PIC X(1).
+      01 REGISTRO-PPAL.
+       03 NROORDEN-PPAL PIC 9(7).
+       03 IDREPUESTO-PPAL PIC 9(3).
+       03 DESCREPUESTO-PPAL PIC X(30).                           
+       03 IDCLIENTE-PPAL PIC 9(5).                               
+       03 MODELOAUTO-PPAL PIC X(30).                             
+       03 PATENTE-PPAL PIC X(7).                                 
+       03 DNI-PPAL PIC X(8).                                     
+       03 DESCREPARACION-PPAL PIC X(30).                         
+       03 FECHAINGRESO-PPAL PIC 9(6).                            
+       03 FECHAEGRESO-PPAL PIC 9(6).                             
+       03 ESTADO-PPAL PIC X(1).                                  
+       03 OPERADOR-PPAL PIC X(8).
+       03 FECHAPROC-PPAL PIC 9(6).
+       03 HORAPROC-PPAL PIC 9(6).
+       03 MANODEOBRA-PPAL PIC 9(7)V99.
+       03 MOTIVO-PPAL PIC X(1).
+      01 OPERADOR-RUN PIC X(8).
+      01 FECHAPROC-RUN PIC 9(6).
+      01 HORAPROC-RUN PIC 9(6).
+      01 EOF-PPAL PIC 9 VALUE 0.                                 
+      01 EXISTE PIC 9 VALUE 0.                                   
+      01 EOF-T07EBAJA PIC 9 VALUE 0.                             
+      01 FECHA-VALIDA PIC 9 VALUE 0.
+      01 FECHA-DESGLOSE.
+       03 FECHA-AA PIC 9(2).
+       03 FECHA-MM PIC 9(2).
+       03 FECHA-DD PIC 9(2).
+      01 RESTO-DIV PIC 9(2).
+      01 RESTO-MOD PIC 9(2).
+      01 BISIESTO PIC 9 VALUE 0.
+      01 VALIDO-T07EBAJA PIC 9 VALUE 1.
+      01 CONTADOR-T07SBAJA PIC 9(5) COMP VALUE 0.
+      01 REGISTRO-T07STOTAL.
+       03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+       03 CANTIDAD-TOTAL PIC ZZZZ9.
+      01 CHECKPOINT-T07CBAJA PIC 9(7) VALUE 0.
+      01 PROCESADOS-T07CBAJA PIC 9(7) VALUE 0.
+      PROCEDURE DIVISION.
+          OPEN INPUT T07EBAJA.
+          OPEN INPUT T07POPER.
+          READ T07POPER INTO OPERADOR-RUN AT END MOVE SPACES TO OPERADOR-RUN.
+          CLOSE T07POPER.
+          OPEN INPUT T07CBAJA.
+          READ T07CBAJA INTO CHECKPOINT-T07CBAJA AT END
+              MOVE 0 TO CHECKPOINT-T07CBAJA.
+          CLOSE T07CBAJA.
+          IF CHECKPOINT-T07CBAJA > 0 THEN
+              OPEN EXTEND T07SBAJA
+              OPEN EXTEND T07RBAJA
+          ELSE
+              OPEN OUTPUT T07SBAJA
+              OPEN OUTPUT T07RBAJA
+          END-IF.
+          ACCEPT FECHAPROC-RUN FROM DATE.
+          ACCEPT HORAPROC-RUN FROM TIME.
+          MOVE 0 TO PROCESADOS-T07CBAJA.
+          READ T07EBAJA INTO REGISTRO-T07EBAJA.
+          PERFORM SALTEAR-PROCESADOS-BAJA
+              UNTIL EOF-T07EBAJA = 1 OR PROCESADOS-T07CBAJA >= CHECKPOINT-T07CBAJA.
+          PERFORM BAJA-REGISTRO UNTIL EOF-T07EBAJA = 1.
+          MOVE 0 TO PROCESADOS-T07CBAJA.
+          OPEN OUTPUT T07CBAJA.
+          WRITE REG-T07CBAJA FROM PROCESADOS-T07CBAJA.
+          CLOSE T07CBAJA.
+          MOVE CONTADOR-T07SBAJA TO CANTIDAD-TOTAL.
+          WRITE REG-T07SBAJA FROM REGISTRO-T07STOTAL.
+          CLOSE T07EBAJA T07SBAJA T07RBAJA.
+          STOP RUN.
+      SALTEAR-PROCESADOS-BAJA.
+          ADD 1 TO PROCESADOS-T07CBAJA.
+          READ T07EBAJA INTO REGISTRO-T07EBAJA AT END MOVE 1 TO EOF-T07EBAJA.
+      BAJA-REGISTRO.
+          PERFORM VALIDAR-T07EBAJA.
+          MOVE 0 TO EXISTE.
+          MOVE 0 TO EOF-PPAL.
+          IF VALIDO-T07EBAJA = 0 THEN
+              WRITE REG-T07RBAJA FROM REGISTRO-T07EBAJA.
+          IF VALIDO-T07EBAJA = 1 THEN
+              OPEN I-O PPAL
+              PERFORM BUSCA-PPAL.
+          IF VALIDO-T07EBAJA = 1 AND EXISTE = 0 THEN
+              MOVE IDCLIENTE-T07EBAJA TO IDCLIENTE-T07SBAJA      
+              MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-T07SBAJA    
+              MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-T07SBAJA  
+              MOVE ' INEXISTENTE' TO RESULTADO-T07SBAJA
+              MOVE OPERADOR-RUN TO OPERADOR-T07SBAJA
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SBAJA
+              MOVE HORAPROC-RUN TO HORAPROC-T07SBAJA
+              MOVE NROORDEN-T07EBAJA TO NROORDEN-T07SBAJA
+              MOVE MOTIVO-T07EBAJA TO MOTIVO-T07SBAJA
+              WRITE REG-T07SBAJA FROM REGISTRO-T07SBAJA
+              ADD 1 TO CONTADOR-T07SBAJA.
+          IF EXISTE = 1 THEN
+              PERFORM VALIDAR-FECHAEGRESO.
+          IF EXISTE = 1 AND FECHA-VALIDA = 0 THEN
+              MOVE IDCLIENTE-T07EBAJA TO IDCLIENTE-T07SBAJA
+              MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-T07SBAJA
+              MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-T07SBAJA
+              MOVE ' FECHA INVALIDA' TO RESULTADO-T07SBAJA
+              MOVE OPERADOR-RUN TO OPERADOR-T07SBAJA
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SBAJA
+              MOVE HORAPROC-RUN TO HORAPROC-T07SBAJA
+              MOVE NROORDEN-T07EBAJA TO NROORDEN-T07SBAJA
+              MOVE MOTIVO-T07EBAJA TO MOTIVO-T07SBAJA
+              WRITE REG-T07SBAJA FROM REGISTRO-T07SBAJA
+              ADD 1 TO CONTADOR-T07SBAJA.
+          IF EXISTE = 1 AND FECHA-VALIDA = 1 THEN
+              MOVE IDCLIENTE-T07EBAJA TO IDCLIENTE-T07SBAJA
+              MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-T07SBAJA
+              MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-T07SBAJA
+                 MOVE ' ELIMINADO' TO RESULTADO-T07SBAJA
+                 MOVE OPERADOR-RUN TO OPERADOR-T07SBAJA
+                 MOVE FECHAPROC-RUN TO FECHAPROC-T07SBAJA
+                 MOVE HORAPROC-RUN TO HORAPROC-T07SBAJA
+                 MOVE NROORDEN-T07EBAJA TO NROORDEN-T07SBAJA
+                 MOVE MOTIVO-T07EBAJA TO MOTIVO-T07SBAJA
+                 WRITE REG-T07SBAJA FROM REGISTRO-T07SBAJA
+                 ADD 1 TO CONTADOR-T07SBAJA.
+          IF EXISTE = 1 AND FECHA-VALIDA = 1 THEN
+                 MOVE FECHAEGRESO-T07EBAJA TO FECHAEGRESO-PPAL
+                 MOVE 'E' TO ESTADO-PPAL
+                 MOVE OPERADOR-RUN TO OPERADOR-PPAL
+                 MOVE FECHAPROC-RUN TO FECHAPROC-PPAL
+                 MOVE HORAPROC-RUN TO HORAPROC-PPAL
+                 MOVE MOTIVO-T07EBAJA TO MOTIVO-PPAL
+                 REWRITE REG-PPAL FROM REGISTRO-PPAL.
+             IF VALIDO-T07EBAJA = 1 THEN
+                 CLOSE PPAL.
+             ADD 1 TO PROCESADOS-T07CBAJA.
+             OPEN OUTPUT T07CBAJA.
+             WRITE REG-T07CBAJA FROM PROCESADOS-T07CBAJA.
+             CLOSE T07CBAJA.
+             READ T07EBAJA INTO REGISTRO-T07EBAJA
+             AT END MOVE 1 TO EOF-T07EBAJA.
+         VALIDAR-T07EBAJA.
+             MOVE 1 TO VALIDO-T07EBAJA.
+             IF NROORDEN-T07EBAJA NOT NUMERIC THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+             IF IDREPUESTO-T07EBAJA NOT NUMERIC THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+             IF IDCLIENTE-T07EBAJA NOT NUMERIC THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+             IF FECHAEGRESO-T07EBAJA NOT NUMERIC THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+             IF NOT MOTIVO-REPARADO AND NOT MOTIVO-GARANTIA
+                 AND NOT MOTIVO-CANCELADO AND NOT MOTIVO-OTRO THEN
+                 MOVE 0 TO VALIDO-T07EBAJA.
+         BUSCA-PPAL.
+             MOVE NROORDEN-T07EBAJA TO NROORDEN-CLAVE-PPAL.
+             MOVE IDREPUESTO-T07EBAJA TO IDREPUESTO-CLAVE-PPAL.
+             READ PPAL INTO REGISTRO-PPAL
+                 INVALID KEY MOVE 1 TO EOF-PPAL.
+             IF EOF-PPAL = 0
+                 AND IDCLIENTE-T07EBAJA = IDCLIENTE-PPAL
+                 AND IDREPUESTO-T07EBAJA = IDREPUESTO-PPAL THEN
+                 MOVE 1 TO EXISTE.
+         VALIDAR-FECHAEGRESO.
+             MOVE 1 TO FECHA-VALIDA.
+             MOVE 0 TO BISIESTO.
+             MOVE FECHAEGRESO-T07EBAJA TO FECHA-DESGLOSE.
+             IF FECHA-MM < 1 OR FECHA-MM > 12 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-DD < 1 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-DD > 31 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-DD > 30 AND
+                 (FECHA-MM = 4 OR FECHA-MM = 6 OR FECHA-MM = 9
+                 OR FECHA-MM = 11) THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-MM = 2 THEN
+                 DIVIDE FECHA-AA BY 4 GIVING RESTO-DIV
+                 REMAINDER RESTO-MOD
+                 IF RESTO-MOD = 0 THEN
+                     MOVE 1 TO BISIESTO.
+             IF FECHA-VALIDA = 1 AND FECHA-MM = 2 AND BISIESTO = 1
+                 AND FECHA-DD > 29 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND FECHA-MM = 2 AND BISIESTO = 0
+                 AND FECHA-DD > 28 THEN
+                 MOVE 0 TO FECHA-VALIDA.
+             IF FECHA-VALIDA = 1 AND
+                 FECHAEGRESO-T07EBAJA < FECHAINGRESO-PPAL THEN
+                 MOVE 0 TO FECHA-VALIDA.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*                                           
+//GO.T07EBAJA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EBAJA),DISP=SHR    
+//GO.T07SBAJA DD DSN=KC03BAB.CATALOGO.SALIDA(T07SBAJA),DISP=SHR     
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR 
+//GO.T07POPER DD DSN=KC03BAB.CATALOGO.ENTRADA(T07POPER),DISP=SHR
+//GO.T07RBAJA DD DSN=KC03BAB.CATALOGO.SALIDA(T07RBAJA),DISP=SHR
+//GO.T07CBAJA DD DSN=KC03BAB.CATALOGO.PARM(T07CBAJA),DISP=OLD
+//****
+//INFO1  EXEC IGYWCLG,COND=(0,NE),
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.                                        
+        PROGRAM-ID. INFO.                                               
+        ENVIRONMENT DIVISION.                                           
+        CONFIGURATION SECTION.                                          
+        INPUT-OUTPUT SECTION.                                           
+        FILE-CONTROL.                                                   
+            SELECT T07SINFO ASSIGN TO T07SINFO.                         
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.    
+            SELECT T07PINFO ASSIGN TO T07PINFO.
+        DATA DIVISION.                                                  
+        FILE SECTION.                                                   
+        FD T07SINFO                                                     
+            LABEL RECORDS ARE OMITTED.                                  
+        01 REG-T07SINFO PIC X(128).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07PINFO
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07PINFO PIC X(1).
+        WORKING-STORAGE SECTION.
+        01 TITULO.
+         03 IDREPUESTO-TITULO PIC X(4) VALUE 'REP|'.
+         03 DESCREPUESTO-TITULO PIC X(21) VALUE 'DESCREPUESTO         '.
+         03 DESCREP-TIT PIC X(10) VALUE '         |'.
+         03 IDCLIENTE-TITULO PIC X(6) VALUE 'IDCLI|'.
+         03 MODAUTO-TITULO PIC X(27) VALUE 'MODELO DE AUTO            '.
+         03 MODAUTO-FILLER PIC X(4) VALUE '   |'.
+         03 PATENTE-TITULO PIC X(8) VALUE 'PATENTE|'.
+         03 DNI-TITULO PIC X(9) VALUE 'DNI     |'.
+         03 FECING-TITULO PIC X(7) VALUE 'FECING|'.
+         03 DESCREP-TITULO PIC X(30) VALUE 'DESC REPARACION               '.
+         03 DESCREP-TIT2 PIC X(1) VALUE '|'.
+         03 MOTIVO-TITULO PIC X(1) VALUE 'M'.
+        01 LINEA.
+         03 LINEA1 PIC X(33) VALUE '_________________________________'.
+         03 LINEA2 PIC X(33) VALUE '_________________________________'.
+         03 LINEA3 PIC X(33) VALUE '_________________________________'.
+         03 LINEA4 PIC X(26) VALUE '________________________'.
+        01 REGISTRO-T07SINFO.
+         03 IDREPUESTO-T07SINFO PIC 9(3).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DESCREPUESTO-T07SINFO PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDCLIENTE-T07SINFO PIC 9(5).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 MODELOAUTO-T07SINFO PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 PATENTE-T07SINFO PIC X(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DNI-T07SINFO PIC X(8).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 FECHAINGRESO-T07SINFO PIC 9(6).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DESCREPARACION-T07SINFO PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 MOTIVO-T07SINFO PIC X(1).
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).                               
+         03 IDCLIENTE-PPAL PIC 9(5).                                   
+         03 MODELOAUTO-PPAL PIC X(30).                                 
+         03 PATENTE-PPAL PIC X(7).                                     
+         03 DNI-PPAL PIC X(8).                                         
+         03 DESCREPARACION-PPAL PIC X(30).
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 REPUESTOS.
+         03 MODELOAUTO-T07SCONS PIC X(30).
+         03 DESCREPUESTO-T07SCONS PIC X(30).
+         03 PATENTE-T07SCONS PIC X(7).
+         03 DESCREPARACION-T07SCONS PIC X(30).
+         01 MODO-INFORME PIC X(1) VALUE 'V'.
+             88 INFORME-ACTIVOS VALUE 'V'.
+             88 INFORME-CERRADOS VALUE 'E'.
+             88 INFORME-AMBOS VALUE 'A'.
+         01 TABLA-PARTES.
+             03 PARTE-OCU OCCURS 200 TIMES INDEXED BY IX-PARTE.
+                 05 ID-PARTE-TAB PIC 9(3).
+                 05 DESC-PARTE-TAB PIC X(30).
+                 05 CANT-PARTE-TAB PIC 9(5) COMP.
+         01 CANT-PARTES-TAB PIC 9(5) COMP VALUE 0.
+         01 TOTAL-GENERAL PIC 9(5) COMP VALUE 0.
+         01 ENCONTRO-PARTE PIC 9 VALUE 0.
+         01 REGISTRO-T07SSUBT.
+             03 FILLER PIC X(12) VALUE 'SUBTOTAL  |'.
+             03 DESCREPUESTO-SUBT PIC X(30).
+             03 FILLER PIC X(1) VALUE '|'.
+             03 CANTIDAD-SUBT PIC ZZZZ9.
+         01 REGISTRO-T07STOTAL.
+             03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+             03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN OUTPUT T07SINFO.
+            OPEN INPUT PPAL.
+            OPEN INPUT T07PINFO.
+            READ T07PINFO INTO MODO-INFORME
+            AT END MOVE 'V' TO MODO-INFORME.
+            CLOSE T07PINFO.
+            WRITE REG-T07SINFO FROM TITULO.
+            WRITE REG-T07SINFO FROM LINEA.
+            WRITE REG-T07SINFO FROM REPUESTOS.
+            MOVE 0 TO NROORDEN-CLAVE-PPAL
+            MOVE 0 TO IDREPUESTO-CLAVE-PPAL.
+            START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            PERFORM EMITIR-INFORME UNTIL EOF-PPAL = 1.
+            PERFORM EMITIR-SUBTOTALES
+            VARYING IX-PARTE FROM 1 BY 1
+            UNTIL IX-PARTE > CANT-PARTES-TAB.
+            WRITE REG-T07SINFO FROM REGISTRO-T07STOTAL.
+            CLOSE T07SINFO PPAL.
+            STOP RUN.
+        EMITIR-INFORME.
+            IF (INFORME-ACTIVOS AND ESTADO-PPAL = 'V')
+                OR (INFORME-CERRADOS AND ESTADO-PPAL = 'E')
+                OR INFORME-AMBOS THEN
+                MOVE IDCLIENTE-PPAL TO IDCLIENTE-T07SINFO
+                MOVE DESCREPUESTO-PPAL TO DESCREPUESTO-T07SINFO
+                MOVE IDREPUESTO-PPAL TO IDREPUESTO-T07SINFO
+                MOVE MODELOAUTO-PPAL TO MODELOAUTO-T07SINFO
+                MOVE PATENTE-PPAL TO PATENTE-T07SINFO
+                MOVE DNI-PPAL TO DNI-T07SINFO
+                MOVE DESCREPARACION-PPAL TO DESCREPARACION-T07SINFO
+                MOVE FECHAINGRESO-PPAL TO FECHAINGRESO-T07SINFO
+                MOVE MOTIVO-PPAL TO MOTIVO-T07SINFO
+                WRITE REG-T07SINFO FROM REGISTRO-T07SINFO
+                PERFORM ACUMULAR-PARTE.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+        ACUMULAR-PARTE.
+            MOVE 0 TO ENCONTRO-PARTE.
+            PERFORM BUSCAR-PARTE-TAB VARYING IX-PARTE FROM 1 BY 1
+            UNTIL IX-PARTE > CANT-PARTES-TAB OR ENCONTRO-PARTE = 1.
+            IF ENCONTRO-PARTE = 0 AND CANT-PARTES-TAB < 200 THEN
+                ADD 1 TO CANT-PARTES-TAB
+                MOVE IDREPUESTO-PPAL TO ID-PARTE-TAB (CANT-PARTES-TAB)
+                MOVE DESCREPUESTO-PPAL TO DESC-PARTE-TAB (CANT-PARTES-TAB)
+                MOVE 1 TO CANT-PARTE-TAB (CANT-PARTES-TAB).
+            ADD 1 TO TOTAL-GENERAL.
+        BUSCAR-PARTE-TAB.
+            IF ID-PARTE-TAB (IX-PARTE) = IDREPUESTO-PPAL THEN
+                ADD 1 TO CANT-PARTE-TAB (IX-PARTE)
+                MOVE 1 TO ENCONTRO-PARTE.
+        EMITIR-SUBTOTALES.
+            MOVE DESC-PARTE-TAB (IX-PARTE) TO DESCREPUESTO-SUBT.
+            MOVE CANT-PARTE-TAB (IX-PARTE) TO CANTIDAD-SUBT.
+            WRITE REG-T07SINFO FROM REGISTRO-T07SSUBT.
+            MOVE TOTAL-GENERAL TO CANTIDAD-TOTAL.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07SINFO DD DSN=KC03BAB.CATALOGO.SALIDA(T07SINFO),DISP=SHR
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07PINFO DD DSN=KC03BAB.CATALOGO.ENTRADA(T07PINFO),DISP=SHR
+//****
+//FACT1  EXEC IGYWCLG,COND=(0,NE),
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. FACT.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07SFACT ASSIGN TO T07SFACT.
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07REPUE ASSIGN TO T07REPUE.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07SFACT
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SFACT PIC X(126).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07REPUE
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07REPUE PIC X(240).
+        WORKING-STORAGE SECTION.
+        01 TITULO.
+         03 NROORDEN-TITULO PIC X(9) VALUE 'NROORDEN|'.
+         03 IDCLIENTE-TITULO PIC X(6) VALUE 'IDCLI|'.
+         03 IDREPUESTO-TITULO PIC X(6) VALUE 'IDREP|'.
+         03 DESCREPUESTO-TITULO PIC X(21) VALUE 'DESCREPUESTO         '.
+         03 DESCREP-TIT PIC X(10) VALUE '         |'.
+         03 PRECIO-TITULO PIC X(11) VALUE 'PRECIO    |'.
+         03 MANODEOBRA-TITULO PIC X(15) VALUE 'MANODEOBRA    |'.
+         03 TOTAL-TITULO PIC X(10) VALUE 'TOTAL     '.
+        01 LINEA.
+         03 LINEA1 PIC X(33) VALUE '_________________________________'.
+         03 LINEA2 PIC X(33) VALUE '_________________________________'.
+         03 LINEA3 PIC X(33) VALUE '_________________________________'.
+         03 LINEA4 PIC X(26) VALUE '________________________'.
+        01 REGISTRO-T07SFACT.
+         03 NROORDEN-T07SFACT PIC 9(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDCLIENTE-T07SFACT PIC 9(5).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDREPUESTO-T07SFACT PIC 9(3).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 DESCREPUESTO-T07SFACT PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 PRECIO-T07SFACT PIC ZZZZZ9.99.
+         03 FILLER PIC X(1) VALUE '|'.
+         03 MANODEOBRA-T07SFACT PIC ZZZZZ9.99.
+         03 FILLER PIC X(1) VALUE '|'.
+         03 TOTAL-T07SFACT PIC ZZZZZ9.99.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZZZZ9.99.
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).
+         03 IDCLIENTE-PPAL PIC 9(5).
+         03 MODELOAUTO-PPAL PIC X(30).
+         03 PATENTE-PPAL PIC X(7).
+         03 DNI-PPAL PIC X(8).
+         03 DESCREPARACION-PPAL PIC X(30).
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 REGISTRO-T07REPUE.
+         03 IDREPUESTO-REPUE PIC 9(3).
+         03 DESCREPUESTO-REPUE PIC X(30).
+         03 PRECIO-REPUE PIC 9(7)V99.
+        01 EOF-T07REPUE PIC 9 VALUE 0.
+        01 EXISTE-REPUE-FACT PIC 9 VALUE 0.
+        01 PRECIO-PARTE PIC 9(7)V99 VALUE 0.
+        01 TOTAL-TICKET PIC 9(7)V99 VALUE 0.
+        01 TOTAL-GENERAL-FACT PIC 9(9)V99 VALUE 0.
+        PROCEDURE DIVISION.
+            OPEN OUTPUT T07SFACT.
+            OPEN INPUT PPAL.
+            WRITE REG-T07SFACT FROM TITULO.
+            WRITE REG-T07SFACT FROM LINEA.
+            MOVE 0 TO NROORDEN-CLAVE-PPAL
+            MOVE 0 TO IDREPUESTO-CLAVE-PPAL.
+            START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            PERFORM EMITIR-FACTURA UNTIL EOF-PPAL = 1.
+            MOVE TOTAL-GENERAL-FACT TO CANTIDAD-TOTAL.
+            WRITE REG-T07SFACT FROM REGISTRO-T07STOTAL.
+            CLOSE T07SFACT PPAL.
+            STOP RUN.
+        EMITIR-FACTURA.
+            IF ESTADO-PPAL = 'E' THEN
+                PERFORM BUSCAR-PRECIO-REPUE
+                COMPUTE TOTAL-TICKET = PRECIO-PARTE + MANODEOBRA-PPAL
+                MOVE NROORDEN-PPAL TO NROORDEN-T07SFACT
+                MOVE IDCLIENTE-PPAL TO IDCLIENTE-T07SFACT
+                MOVE IDREPUESTO-PPAL TO IDREPUESTO-T07SFACT
+                MOVE DESCREPUESTO-PPAL TO DESCREPUESTO-T07SFACT
+                MOVE PRECIO-PARTE TO PRECIO-T07SFACT
+                MOVE MANODEOBRA-PPAL TO MANODEOBRA-T07SFACT
+                MOVE TOTAL-TICKET TO TOTAL-T07SFACT
+                WRITE REG-T07SFACT FROM REGISTRO-T07SFACT
+                ADD TOTAL-TICKET TO TOTAL-GENERAL-FACT.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+        BUSCAR-PRECIO-REPUE.
+            OPEN INPUT T07REPUE.
+            MOVE 0 TO EOF-T07REPUE.
+            MOVE 0 TO EXISTE-REPUE-FACT.
+            MOVE 0 TO PRECIO-PARTE.
+            PERFORM VERIFICAR-PRECIO-REPUE UNTIL EOF-T07REPUE = 1
+            OR EXISTE-REPUE-FACT = 1.
+            CLOSE T07REPUE.
+        VERIFICAR-PRECIO-REPUE.
+            READ T07REPUE INTO REGISTRO-T07REPUE
+            AT END MOVE 1 TO EOF-T07REPUE.
+            IF EOF-T07REPUE = 0 AND IDREPUESTO-REPUE = IDREPUESTO-PPAL THEN
+                MOVE 1 TO EXISTE-REPUE-FACT
+                MOVE PRECIO-REPUE TO PRECIO-PARTE.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07SFACT DD DSN=KC03BAB.CATALOGO.SALIDA(T07SFACT),DISP=SHR
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR
