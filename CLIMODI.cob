@@ -0,0 +1,159 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CLIMODI.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07ECLIM ASSIGN TO T07ECLIM.
+            SELECT T07SCLIM ASSIGN TO T07SCLIM.
+            SELECT T07CLIEN ASSIGN TO T07CLIEN.
+            SELECT T07CLINU ASSIGN TO T07CLINU.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07ECLIM
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07ECLIM PIC X(240).
+        FD T07SCLIM
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SCLIM PIC X(126).
+        FD T07CLIEN
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07CLIEN PIC X(240).
+        FD T07CLINU
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07CLINU PIC X(240).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07ECLIM.
+         03 IDCLIENTE-T07ECLIM PIC 9(5).
+         03 CAMPO-T07ECLIM PIC X(1).
+             88 CAMBIA-MODELO-CLIM VALUE 'M'.
+             88 CAMBIA-PATENTE-CLIM VALUE 'P'.
+             88 CAMBIA-DNI-CLIM VALUE 'D'.
+             88 CAMBIA-TELEFONO-CLIM VALUE 'T'.
+         03 MODELOAUTO-T07ECLIM PIC X(30).
+         03 PATENTE-T07ECLIM PIC X(7).
+         03 DNI-T07ECLIM PIC X(8).
+         03 TELEFONO-T07ECLIM PIC X(12).
+        01 REGISTRO-T07SCLIM.
+         03 IDCLIENTE-T07SCLIM PIC 9(5).
+         03 CAMPO-T07SCLIM PIC X(1).
+         03 RESULTADO-T07SCLIM PIC X(15).
+        01 REGISTRO-T07CLIEN.
+         03 IDCLIENTE-CLIEN PIC 9(5).
+         03 MODELOAUTO-CLIEN PIC X(30).
+         03 PATENTE-CLIEN PIC X(7).
+         03 DNI-CLIEN PIC X(8).
+         03 TELEFONO-CLIEN PIC X(12).
+        01 CLIENTE-ENCONTRADO.
+         03 IDCLIENTE-ENCONTRADO PIC 9(5).
+         03 MODELOAUTO-ENCONTRADO PIC X(30).
+         03 PATENTE-ENCONTRADO PIC X(7).
+         03 DNI-ENCONTRADO PIC X(8).
+         03 TELEFONO-ENCONTRADO PIC X(12).
+        01 EOF-T07CLIEN PIC 9 VALUE 0.
+        01 EOF-T07ECLIM PIC 9 VALUE 0.
+        01 EXISTE-CLIEN PIC 9 VALUE 0.
+        01 PATENTE-DUPLICADA-CLIM PIC 9 VALUE 0.
+        01 CONTADOR-T07SCLIM PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07ECLIM.
+            OPEN OUTPUT T07SCLIM.
+            READ T07ECLIM INTO REGISTRO-T07ECLIM.
+            PERFORM CLIMODI-REGISTRO UNTIL EOF-T07ECLIM = 1.
+            MOVE CONTADOR-T07SCLIM TO CANTIDAD-TOTAL.
+            WRITE REG-T07SCLIM FROM REGISTRO-T07STOTAL.
+            CLOSE T07ECLIM T07SCLIM.
+            STOP RUN.
+        CLIMODI-REGISTRO.
+            OPEN INPUT T07CLIEN.
+            OPEN OUTPUT T07CLINU.
+            MOVE 0 TO EOF-T07CLIEN.
+            MOVE 0 TO EXISTE-CLIEN.
+            MOVE 0 TO PATENTE-DUPLICADA-CLIM.
+            PERFORM COPIAR-CLIEN-MODI UNTIL EOF-T07CLIEN = 1.
+            CLOSE T07CLIEN T07CLINU.
+            IF EXISTE-CLIEN = 0 THEN
+                MOVE IDCLIENTE-T07ECLIM TO IDCLIENTE-T07SCLIM
+                MOVE CAMPO-T07ECLIM TO CAMPO-T07SCLIM
+                MOVE 'INEXISTENTE' TO RESULTADO-T07SCLIM
+                WRITE REG-T07SCLIM FROM REGISTRO-T07SCLIM
+                ADD 1 TO CONTADOR-T07SCLIM
+            ELSE
+                IF CAMBIA-PATENTE-CLIM AND PATENTE-DUPLICADA-CLIM = 1 THEN
+                    OPEN EXTEND T07CLINU
+                    WRITE REG-T07CLINU FROM CLIENTE-ENCONTRADO
+                    CLOSE T07CLINU
+                    MOVE IDCLIENTE-T07ECLIM TO IDCLIENTE-T07SCLIM
+                    MOVE CAMPO-T07ECLIM TO CAMPO-T07SCLIM
+                    MOVE 'PATENTE DUPLICA' TO RESULTADO-T07SCLIM
+                    WRITE REG-T07SCLIM FROM REGISTRO-T07SCLIM
+                    ADD 1 TO CONTADOR-T07SCLIM
+                ELSE
+                    MOVE IDCLIENTE-ENCONTRADO TO IDCLIENTE-CLIEN
+                    MOVE MODELOAUTO-ENCONTRADO TO MODELOAUTO-CLIEN
+                    MOVE PATENTE-ENCONTRADO TO PATENTE-CLIEN
+                    MOVE DNI-ENCONTRADO TO DNI-CLIEN
+                    MOVE TELEFONO-ENCONTRADO TO TELEFONO-CLIEN
+                    IF CAMBIA-MODELO-CLIM THEN
+                        MOVE MODELOAUTO-T07ECLIM TO MODELOAUTO-CLIEN
+                    END-IF
+                    IF CAMBIA-PATENTE-CLIM THEN
+                        MOVE PATENTE-T07ECLIM TO PATENTE-CLIEN
+                    END-IF
+                    IF CAMBIA-DNI-CLIM THEN
+                        MOVE DNI-T07ECLIM TO DNI-CLIEN
+                    END-IF
+                    IF CAMBIA-TELEFONO-CLIM THEN
+                        MOVE TELEFONO-T07ECLIM TO TELEFONO-CLIEN
+                    END-IF
+                    OPEN EXTEND T07CLINU
+                    WRITE REG-T07CLINU FROM REGISTRO-T07CLIEN
+                    CLOSE T07CLINU
+                    MOVE IDCLIENTE-T07ECLIM TO IDCLIENTE-T07SCLIM
+                    MOVE CAMPO-T07ECLIM TO CAMPO-T07SCLIM
+                    MOVE 'MODIFICADO' TO RESULTADO-T07SCLIM
+                    WRITE REG-T07SCLIM FROM REGISTRO-T07SCLIM
+                    ADD 1 TO CONTADOR-T07SCLIM
+                END-IF.
+            READ T07ECLIM INTO REGISTRO-T07ECLIM
+            AT END MOVE 1 TO EOF-T07ECLIM.
+        COPIAR-CLIEN-MODI.
+            READ T07CLIEN INTO REGISTRO-T07CLIEN
+            AT END MOVE 1 TO EOF-T07CLIEN.
+            IF EOF-T07CLIEN = 0 THEN
+                IF IDCLIENTE-CLIEN = IDCLIENTE-T07ECLIM THEN
+                    MOVE 1 TO EXISTE-CLIEN
+                    MOVE IDCLIENTE-CLIEN TO IDCLIENTE-ENCONTRADO
+                    MOVE MODELOAUTO-CLIEN TO MODELOAUTO-ENCONTRADO
+                    MOVE PATENTE-CLIEN TO PATENTE-ENCONTRADO
+                    MOVE DNI-CLIEN TO DNI-ENCONTRADO
+                    MOVE TELEFONO-CLIEN TO TELEFONO-ENCONTRADO
+                ELSE
+                    IF PATENTE-CLIEN = PATENTE-T07ECLIM THEN
+                        MOVE 1 TO PATENTE-DUPLICADA-CLIM
+                    END-IF
+                    WRITE REG-T07CLINU FROM REGISTRO-T07CLIEN
+                END-IF
+            END-IF.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07ECLIM DD DSN=KC03BAB.CATALOGO.ENTRADA(T07ECLIM),DISP=SHR
+//GO.T07SCLIM DD DSN=KC03BAB.CATALOGO.SALIDA(T07SCLIM),DISP=SHR
+//GO.T07CLIEN DD DSN=KC03BAB.CATALOGO.ENTRADA(T07CLIEN),DISP=SHR
+//GO.T07CLINU DD DSN=&&T07CLINU,DISP=(NEW,PASS),
+// UNIT=SYSDA,SPACE=(TRK,(5,5))
+//REEMPLZO EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN DD DUMMY
+//SYSUT1 DD DSN=&&T07CLINU,DISP=(OLD,DELETE)
+//SYSUT2 DD DSN=KC03BAB.CATALOGO.ENTRADA(T07CLIEN),DISP=SHR
