@@ -0,0 +1,137 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AVISO.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07SAVIS ASSIGN TO T07SAVIS.
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07CLIEN ASSIGN TO T07CLIEN.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07SAVIS
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SAVIS PIC X(126).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07CLIEN
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07CLIEN PIC X(240).
+        WORKING-STORAGE SECTION.
+        01 TITULO.
+         03 NROORDEN-TITULO PIC X(9) VALUE 'NROORDEN|'.
+         03 IDCLIENTE-TITULO PIC X(6) VALUE 'IDCLI|'.
+         03 PATENTE-TITULO PIC X(9) VALUE 'PATENTE|'.
+         03 MODELOAUTO-TITULO PIC X(21) VALUE 'MODELOAUTO           '.
+         03 MODELO-TIT PIC X(10) VALUE '         |'.
+         03 TELEFONO-TITULO PIC X(9) VALUE 'TELEFONO'.
+        01 LINEA.
+         03 LINEA1 PIC X(33) VALUE '_________________________________'.
+         03 LINEA2 PIC X(33) VALUE '_________________________________'.
+         03 LINEA3 PIC X(33) VALUE '_________________________________'.
+         03 LINEA4 PIC X(26) VALUE '________________________'.
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).
+         03 IDCLIENTE-PPAL PIC 9(5).
+         03 MODELOAUTO-PPAL PIC X(30).
+         03 PATENTE-PPAL PIC X(7).
+         03 DNI-PPAL PIC X(8).
+         03 DESCREPARACION-PPAL PIC X(30).
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+             88 MOTIVO-REPARADO-PPAL VALUE 'R'.
+             88 MOTIVO-GARANTIA-PPAL VALUE 'G'.
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 REGISTRO-T07CLIEN.
+         03 IDCLIENTE-CLIEN PIC 9(5).
+         03 MODELOAUTO-CLIEN PIC X(30).
+         03 PATENTE-CLIEN PIC X(7).
+         03 DNI-CLIEN PIC X(8).
+         03 TELEFONO-CLIEN PIC X(12).
+        01 EOF-T07CLIEN PIC 9 VALUE 0.
+        01 EXISTE-CLIEN-AVISO PIC 9 VALUE 0.
+        01 REGISTRO-T07SAVIS.
+         03 NROORDEN-T07SAVIS PIC 9(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 IDCLIENTE-T07SAVIS PIC 9(5).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 PATENTE-T07SAVIS PIC X(7).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 MODELOAUTO-T07SAVIS PIC X(30).
+         03 FILLER PIC X(1) VALUE '|'.
+         03 TELEFONO-T07SAVIS PIC X(12).
+        01 CONTADOR-T07SAVIS PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN OUTPUT T07SAVIS.
+            OPEN INPUT PPAL.
+            WRITE REG-T07SAVIS FROM TITULO.
+            WRITE REG-T07SAVIS FROM LINEA.
+            MOVE 0 TO NROORDEN-CLAVE-PPAL
+            MOVE 0 TO IDREPUESTO-CLAVE-PPAL.
+            START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            PERFORM EVALUAR-LISTO UNTIL EOF-PPAL = 1.
+            MOVE CONTADOR-T07SAVIS TO CANTIDAD-TOTAL.
+            WRITE REG-T07SAVIS FROM REGISTRO-T07STOTAL.
+            CLOSE T07SAVIS PPAL.
+            STOP RUN.
+        EVALUAR-LISTO.
+            IF ESTADO-PPAL = 'E' AND
+            (MOTIVO-REPARADO-PPAL OR MOTIVO-GARANTIA-PPAL) THEN
+                PERFORM BUSCAR-TELEFONO
+                PERFORM EMITIR-AVISO
+            END-IF.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+        BUSCAR-TELEFONO.
+            OPEN INPUT T07CLIEN.
+            MOVE 0 TO EOF-T07CLIEN.
+            MOVE 0 TO EXISTE-CLIEN-AVISO.
+            MOVE SPACES TO TELEFONO-CLIEN.
+            PERFORM VERIFICAR-CLIEN-AVISO UNTIL EOF-T07CLIEN = 1
+            OR EXISTE-CLIEN-AVISO = 1.
+            CLOSE T07CLIEN.
+        VERIFICAR-CLIEN-AVISO.
+            READ T07CLIEN INTO REGISTRO-T07CLIEN
+            AT END MOVE 1 TO EOF-T07CLIEN.
+            IF EOF-T07CLIEN = 0 AND IDCLIENTE-CLIEN = IDCLIENTE-PPAL THEN
+                MOVE 1 TO EXISTE-CLIEN-AVISO.
+        EMITIR-AVISO.
+            MOVE NROORDEN-PPAL TO NROORDEN-T07SAVIS.
+            MOVE IDCLIENTE-PPAL TO IDCLIENTE-T07SAVIS.
+            MOVE PATENTE-PPAL TO PATENTE-T07SAVIS.
+            MOVE MODELOAUTO-PPAL TO MODELOAUTO-T07SAVIS.
+            MOVE TELEFONO-CLIEN TO TELEFONO-T07SAVIS.
+            WRITE REG-T07SAVIS FROM REGISTRO-T07SAVIS.
+            ADD 1 TO CONTADOR-T07SAVIS.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07SAVIS DD DSN=KC03BAB.CATALOGO.SALIDA(T07SAVIS),DISP=SHR
+//GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07CLIEN DD DSN=KC03BAB.CATALOGO.ENTRADA(T07CLIEN),DISP=SHR
