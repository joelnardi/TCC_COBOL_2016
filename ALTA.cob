@@ -14,8 +14,16 @@
             SELECT T07EALTA ASSIGN TO T07EALTA.                         
             SELECT T07CLIEN ASSIGN TO T07CLIEN.                         
             SELECT T07REPUE ASSIGN TO T07REPUE.                         
-            SELECT PPAL ASSIGN TO PPAL.                                 
-            SELECT T07SALTA ASSIGN TO T07SALTA.                         
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07SALTA ASSIGN TO T07SALTA.
+            SELECT T07POPER ASSIGN TO T07POPER.
+            SELECT T07PSEQ ASSIGN TO T07PSEQ.
+            SELECT T07RALTA ASSIGN TO T07RALTA.
+            SELECT T07QALTA ASSIGN TO T07QALTA.
+            SELECT T07CALTA ASSIGN TO T07CALTA.
         DATA DIVISION.                                                  
         FILE SECTION.                                                   
         FD T07EALTA                                                     
@@ -27,24 +35,50 @@
         FD T07REPUE                                                     
             BLOCK CONTAINS 0 RECORDS.                                   
         01 REG-T07REPUE PIC X(240).                                     
-        FD PPAL                                                         
-            BLOCK CONTAINS 0 RECORDS.                                   
-        01 REG-PPAL PIC X(240).                                         
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+            03 CLAVE-PPAL.
+                05 NROORDEN-CLAVE-PPAL PIC 9(7).
+                05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+            03 FILLER PIC X(230).
         FD T07SALTA                                                     
             LABEL RECORDS ARE OMITTED.                                  
         01 REG-T07SALTA PIC X(126).                                     
- WORKING-STORAGE SECTION.                    
- 01 REGISTRO-T07EALTA.                       
-  03 IDCLIENTE-T07EALTA PIC 9(5).            
-  03 IDREPUESTO-T07EALTA PIC 9(3).           
-  03 FECHAINGRESO-T07EALTA PIC 9(6).         
-  03 DESCREPARACION-T07EALTA PIC X(30).      
- 01 REGISTRO-T07SALTA.                       
-  03 IDCLIENTE-T07SALTA PIC 9(5).            
-  03 IDREPUESTO-T07SALTA PIC 9(3).           
-  03 FECHAINGRESO-T07SALTA PIC 9(6).         
-  03 DESCREPARACION-T07SALTA PIC X(30).      
-  03 RESULTADO-T07SALTA PIC X(15).           
+        FD T07POPER
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07POPER PIC X(8).
+        FD T07PSEQ
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07PSEQ PIC 9(7).
+        FD T07RALTA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07RALTA PIC X(240).
+        FD T07QALTA
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07QALTA PIC X(240).
+        FD T07CALTA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07CALTA PIC 9(7).
+ WORKING-STORAGE SECTION.
+ 01 REGISTRO-T07EALTA.
+  03 IDCLIENTE-T07EALTA PIC 9(5).
+  03 IDREPUESTO-T07EALTA PIC 9(3).
+  03 FECHAINGRESO-T07EALTA PIC 9(6).
+  03 DESCREPARACION-T07EALTA PIC X(30).
+  03 MANODEOBRA-T07EALTA PIC 9(7)V99.
+  03 MISMOTICKET-T07EALTA PIC X(1).
+      88 MISMO-TICKET-ALTA VALUE '1'.
+ 01 REGISTRO-T07SALTA.
+  03 IDCLIENTE-T07SALTA PIC 9(5).
+  03 IDREPUESTO-T07SALTA PIC 9(3).
+  03 FECHAINGRESO-T07SALTA PIC 9(6).
+  03 DESCREPARACION-T07SALTA PIC X(30).
+  03 RESULTADO-T07SALTA PIC X(15).
+  03 OPERADOR-T07SALTA PIC X(8).
+  03 FECHAPROC-T07SALTA PIC 9(6).
+  03 HORAPROC-T07SALTA PIC 9(6).
+  03 NROORDEN-T07SALTA PIC 9(7).
  01 EOF-T07CLIEN PIC 9 VALUE 0.              
  01 EXISTE-CLIEN PIC 9 VALUE 0.              
  01 EXISTE-REPUE PIC 9 VALUE 0.              
@@ -53,13 +87,19 @@
   03 MODELOAUTO-CLIEN PIC X(30).             
   03 PATENTE-CLIEN PIC X(7).                 
   03 DNI-CLIEN PIC X(8).                     
- 01 REGISTRO-T07REPUE.                       
-  03 IDREPUESTO-REPUE PIC 9(3).              
-  03 DESCREPUESTO-REPUE PIC X(30).           
- 01 EOF-PPAL PIC 9 VALUE 0.                  
- 01 REPETIDO PIC 9 VALUE 0.                  
- 01 REGISTRO-PPAL.                           
-  03 IDREPUESTO-PPAL PIC 9(3).               
+  03 TELEFONO-CLIEN PIC X(12).
+ 01 REGISTRO-T07REPUE.
+  03 IDREPUESTO-REPUE PIC 9(3).
+  03 DESCREPUESTO-REPUE PIC X(30).
+  03 PRECIO-REPUE PIC 9(7)V99.
+ 01 EOF-PPAL PIC 9 VALUE 0.
+ 01 REPETIDO PIC 9 VALUE 0.
+ 01 ORDEN-ABIERTA PIC 9 VALUE 0.
+ 01 NROORDEN-ABIERTA PIC 9(7) VALUE 0.
+ 01 NROORDEN-ASIGNADA PIC 9(7) VALUE 0.
+ 01 REGISTRO-PPAL.
+  03 NROORDEN-PPAL PIC 9(7).
+  03 IDREPUESTO-PPAL PIC 9(3).
   03 DESCREPUESTO-PPAL PIC X(30).            
   03 IDCLIENTE-PPAL PIC 9(5).                
   03 MODELOAUTO-PPAL PIC X(30).              
@@ -69,60 +109,167 @@
   03 FECHAINGRESO-PPAL PIC 9(6).             
   03 FECHAEGRESO-PPAL PIC 9(6).              
   03 ESTADO-PPAL PIC X(1).                   
- 01 EOF-T07EALTA PIC 9 VALUE 0.              
- 01 EOF-T07REPUE PIC 9 VALUE 0.              
- PROCEDURE DIVISION.                                             
-     OPEN INPUT T07EALTA.                                        
-     OPEN OUTPUT T07SALTA.                                       
-     READ T07EALTA INTO REGISTRO-T07EALTA.                       
-     PERFORM ALTA-REGISTRO UNTIL EOF-T07EALTA = 1.               
-     PERFORM TERMINAR.                                           
+  03 OPERADOR-PPAL PIC X(8).
+  03 FECHAPROC-PPAL PIC 9(6).
+  03 HORAPROC-PPAL PIC 9(6).
+  03 MANODEOBRA-PPAL PIC 9(7)V99.
+  03 MOTIVO-PPAL PIC X(1).
+ 01 OPERADOR-RUN PIC X(8).
+ 01 FECHAPROC-RUN PIC 9(6).
+ 01 HORAPROC-RUN PIC 9(6).
+ 01 EOF-T07EALTA PIC 9 VALUE 0.
+ 01 EOF-T07REPUE PIC 9 VALUE 0.
+ 01 FECHA-VALIDA PIC 9 VALUE 0.
+ 01 FECHA-DESGLOSE.
+  03 FECHA-AA PIC 9(2).
+  03 FECHA-MM PIC 9(2).
+  03 FECHA-DD PIC 9(2).
+ 01 RESTO-DIV PIC 9(2).
+ 01 RESTO-MOD PIC 9(2).
+ 01 BISIESTO PIC 9 VALUE 0.
+ 01 NROORDEN-RUN PIC 9(7) VALUE 0.
+ 01 VALIDO-T07EALTA PIC 9 VALUE 1.
+ 01 CONTADOR-T07SALTA PIC 9(5) COMP VALUE 0.
+ 01 REGISTRO-T07STOTAL.
+  03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+  03 CANTIDAD-TOTAL PIC ZZZZ9.
+ 01 CHECKPOINT-T07CALTA PIC 9(7) VALUE 0.
+ 01 PROCESADOS-T07CALTA PIC 9(7) VALUE 0.
+ PROCEDURE DIVISION.
+     OPEN INPUT T07EALTA.
+     OPEN INPUT T07POPER.
+     READ T07POPER INTO OPERADOR-RUN AT END MOVE SPACES TO OPERADOR-RUN.
+     CLOSE T07POPER.
+     OPEN INPUT T07PSEQ.
+     READ T07PSEQ INTO NROORDEN-RUN AT END MOVE 0 TO NROORDEN-RUN.
+     CLOSE T07PSEQ.
+     OPEN INPUT T07CALTA.
+     READ T07CALTA INTO CHECKPOINT-T07CALTA AT END
+         MOVE 0 TO CHECKPOINT-T07CALTA.
+     CLOSE T07CALTA.
+     IF CHECKPOINT-T07CALTA > 0 THEN
+         OPEN EXTEND T07SALTA
+         OPEN EXTEND T07RALTA
+     ELSE
+         OPEN OUTPUT T07SALTA
+         OPEN OUTPUT T07RALTA
+     END-IF.
+     OPEN EXTEND T07QALTA.
+     ACCEPT FECHAPROC-RUN FROM DATE.
+     ACCEPT HORAPROC-RUN FROM TIME.
+     MOVE 0 TO PROCESADOS-T07CALTA.
+     READ T07EALTA INTO REGISTRO-T07EALTA.
+     PERFORM SALTEAR-PROCESADOS
+         UNTIL EOF-T07EALTA = 1 OR PROCESADOS-T07CALTA >= CHECKPOINT-T07CALTA.
+     PERFORM ALTA-REGISTRO UNTIL EOF-T07EALTA = 1.
+     PERFORM TERMINAR.
+ SALTEAR-PROCESADOS.
+     ADD 1 TO PROCESADOS-T07CALTA.
+     READ T07EALTA INTO REGISTRO-T07EALTA AT END MOVE 1 TO EOF-T07EALTA.
  ALTA-REGISTRO.                                                  
      OPEN INPUT T07CLIEN.                                        
      OPEN INPUT T07REPUE.                                        
-     MOVE 0 TO EXISTE-CLIEN.                                     
-     MOVE 0 TO EXISTE-REPUE.                                     
-     MOVE 0 TO REPETIDO.                                         
-     MOVE 0 TO EOF-T07CLIEN.                                     
-     MOVE 0 TO EOF-T07REPUE.                                     
-     MOVE 0 TO EOF-PPAL.                                         
-     PERFORM EXISTENCIA-T07CLIEN WITH TEST BEFORE UNTIL          
-     EOF-T07CLIEN = 1 OR EXISTE-CLIEN = 1.                       
-     IF EXISTE-CLIEN = 1 THEN                                    
-         PERFORM EXISTENCIA-T07REPUE UNTIL EOF-T07REPUE = 1      
-         OR EXISTE-REPUE = 1.                                    
-     IF EXISTE-CLIEN = 0 OR EXISTE-REPUE = 0 THEN                
-         MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA             
-         MOVE 'INEXISTENTE' TO RESULTADO-T07SALTA                
-         WRITE REG-T07SALTA FROM REGISTRO-T07SALTA.              
-     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 THEN               
-         OPEN INPUT PPAL                                         
-         PERFORM REPETIDO-PPAL UNTIL EOF-PPAL = 1 OR REPETIDO = 1
-         CLOSE PPAL.                                             
-     IF REPETIDO = 1 AND EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1   
-     THEN                                                        
-        MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA              
-        MOVE 'DUPLICADO' TO RESULTADO-T07SALTA                   
-        WRITE REG-T07SALTA FROM REGISTRO-T07SALTA.               
-     IF REPETIDO = 0 AND EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1   
-     THEN                                                        
-        OPEN EXTEND PPAL                                         
-        MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA              
-        MOVE 'OK' TO RESULTADO-T07SALTA                          
-        WRITE REG-T07SALTA FROM REGISTRO-T07SALTA                
-        MOVE IDCLIENTE-CLIEN TO IDCLIENTE-PPAL                   
-        MOVE MODELOAUTO-CLIEN TO MODELOAUTO-PPAL                 
-        MOVE IDREPUESTO-REPUE TO IDREPUESTO-PPAL                 
-               MOVE DESCREPUESTO-REPUE TO DESCREPUESTO-PPAL             
-        MOVE FECHAINGRESO-T07EALTA TO FECHAINGRESO-PPAL          
-               MOVE DESCREPARACION-T07EALTA TO DESCREPARACION-PPAL      
-               MOVE 000000 TO FECHAEGRESO-PPAL                        
-MOVE 'V' TO ESTADO-PPAL                                  
-        WRITE REG-PPAL FROM REGISTRO-PPAL                        
-               CLOSE PPAL.                                              
-           CLOSE T07CLIEN T07REPUE.                                     
-           READ T07EALTA INTO REGISTRO-T07EALTA                         
-           AT END MOVE 1 TO EOF-T07EALTA.                               
+     MOVE 0 TO EXISTE-CLIEN.
+     MOVE 0 TO EXISTE-REPUE.
+     MOVE 0 TO REPETIDO.
+     MOVE 0 TO ORDEN-ABIERTA.
+     MOVE 0 TO NROORDEN-ABIERTA.
+     MOVE 0 TO EOF-T07CLIEN.
+     MOVE 0 TO EOF-T07REPUE.
+     MOVE 0 TO EOF-PPAL.
+     MOVE 1 TO FECHA-VALIDA.
+     PERFORM VALIDAR-T07EALTA.
+     IF VALIDO-T07EALTA = 0 THEN
+         WRITE REG-T07RALTA FROM REGISTRO-T07EALTA.
+     IF VALIDO-T07EALTA = 1 THEN
+         PERFORM EXISTENCIA-T07CLIEN WITH TEST BEFORE UNTIL
+         EOF-T07CLIEN = 1 OR EXISTE-CLIEN = 1.
+     IF EXISTE-CLIEN = 1 THEN
+         PERFORM EXISTENCIA-T07REPUE UNTIL EOF-T07REPUE = 1
+         OR EXISTE-REPUE = 1.
+     IF VALIDO-T07EALTA = 1 AND EXISTE-CLIEN = 1 AND EXISTE-REPUE = 0 THEN
+         WRITE REG-T07QALTA FROM REGISTRO-T07EALTA.
+     IF VALIDO-T07EALTA = 1 AND
+     (EXISTE-CLIEN = 0 OR EXISTE-REPUE = 0) THEN
+         MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA
+         MOVE 'INEXISTENTE' TO RESULTADO-T07SALTA
+         MOVE OPERADOR-RUN TO OPERADOR-T07SALTA
+         MOVE FECHAPROC-RUN TO FECHAPROC-T07SALTA
+         MOVE HORAPROC-RUN TO HORAPROC-T07SALTA
+         MOVE 0 TO NROORDEN-T07SALTA
+         WRITE REG-T07SALTA FROM REGISTRO-T07SALTA.
+         ADD 1 TO CONTADOR-T07SALTA.
+     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 THEN
+         PERFORM VALIDAR-FECHAINGRESO.
+     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 AND
+     FECHA-VALIDA = 0 THEN
+        MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA
+        MOVE 'FECHA INVALIDA' TO RESULTADO-T07SALTA
+        MOVE OPERADOR-RUN TO OPERADOR-T07SALTA
+        MOVE FECHAPROC-RUN TO FECHAPROC-T07SALTA
+        MOVE HORAPROC-RUN TO HORAPROC-T07SALTA
+        MOVE 0 TO NROORDEN-T07SALTA
+        WRITE REG-T07SALTA FROM REGISTRO-T07SALTA.
+        ADD 1 TO CONTADOR-T07SALTA.
+     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 AND
+     FECHA-VALIDA = 1 THEN
+         OPEN I-O PPAL
+         MOVE 0 TO NROORDEN-CLAVE-PPAL
+         MOVE 0 TO IDREPUESTO-CLAVE-PPAL
+         START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+             INVALID KEY MOVE 1 TO EOF-PPAL
+         PERFORM REPETIDO-PPAL UNTIL EOF-PPAL = 1 OR REPETIDO = 1.
+     IF REPETIDO = 1 AND EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1
+     AND FECHA-VALIDA = 1 THEN
+        MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA
+        MOVE 'DUPLICADO' TO RESULTADO-T07SALTA
+        MOVE OPERADOR-RUN TO OPERADOR-T07SALTA
+        MOVE FECHAPROC-RUN TO FECHAPROC-T07SALTA
+        MOVE HORAPROC-RUN TO HORAPROC-T07SALTA
+        MOVE 0 TO NROORDEN-T07SALTA
+        WRITE REG-T07SALTA FROM REGISTRO-T07SALTA.
+        ADD 1 TO CONTADOR-T07SALTA.
+     IF REPETIDO = 0 AND EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1
+     AND FECHA-VALIDA = 1 THEN
+        IF ORDEN-ABIERTA = 1 THEN
+            MOVE NROORDEN-ABIERTA TO NROORDEN-ASIGNADA
+        ELSE
+            ADD 1 TO NROORDEN-RUN
+            MOVE NROORDEN-RUN TO NROORDEN-ASIGNADA
+        END-IF
+        MOVE REGISTRO-T07EALTA TO REGISTRO-T07SALTA
+        MOVE 'OK' TO RESULTADO-T07SALTA
+        MOVE OPERADOR-RUN TO OPERADOR-T07SALTA
+        MOVE FECHAPROC-RUN TO FECHAPROC-T07SALTA
+        MOVE HORAPROC-RUN TO HORAPROC-T07SALTA
+        MOVE NROORDEN-ASIGNADA TO NROORDEN-T07SALTA
+        WRITE REG-T07SALTA FROM REGISTRO-T07SALTA
+        ADD 1 TO CONTADOR-T07SALTA
+        MOVE NROORDEN-ASIGNADA TO NROORDEN-PPAL
+        MOVE IDCLIENTE-CLIEN TO IDCLIENTE-PPAL
+        MOVE MODELOAUTO-CLIEN TO MODELOAUTO-PPAL
+        MOVE IDREPUESTO-REPUE TO IDREPUESTO-PPAL
+               MOVE DESCREPUESTO-REPUE TO DESCREPUESTO-PPAL
+        MOVE FECHAINGRESO-T07EALTA TO FECHAINGRESO-PPAL
+               MOVE DESCREPARACION-T07EALTA TO DESCREPARACION-PPAL
+               MOVE 000000 TO FECHAEGRESO-PPAL
+MOVE 'V' TO ESTADO-PPAL
+        MOVE OPERADOR-RUN TO OPERADOR-PPAL
+        MOVE FECHAPROC-RUN TO FECHAPROC-PPAL
+        MOVE HORAPROC-RUN TO HORAPROC-PPAL
+        MOVE MANODEOBRA-T07EALTA TO MANODEOBRA-PPAL
+        MOVE SPACE TO MOTIVO-PPAL
+        WRITE REG-PPAL FROM REGISTRO-PPAL.
+     IF EXISTE-CLIEN = 1 AND EXISTE-REPUE = 1 AND
+     FECHA-VALIDA = 1 THEN
+        CLOSE PPAL.
+           CLOSE T07CLIEN T07REPUE.
+           ADD 1 TO PROCESADOS-T07CALTA.
+           OPEN OUTPUT T07CALTA.
+           WRITE REG-T07CALTA FROM PROCESADOS-T07CALTA.
+           CLOSE T07CALTA.
+           READ T07EALTA INTO REGISTRO-T07EALTA
+           AT END MOVE 1 TO EOF-T07EALTA.
        EXISTENCIA-T07CLIEN.                                             
            READ T07CLIEN INTO REGISTRO-T07CLIEN                         
            AT END MOVE 1 TO EOF-T07CLIEN.                               
@@ -133,17 +280,78 @@ MOVE 'V' TO ESTADO-PPAL
            AT END MOVE 1 TO EOF-T07REPUE.                               
            IF IDREPUESTO-REPUE = IDREPUESTO-T07EALTA THEN               
                    MOVE 1 TO EXISTE-REPUE.                              
-       REPETIDO-PPAL.                                                   
-           READ PPAL INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.      
-           IF IDCLIENTE-T07EALTA = IDCLIENTE-PPAL AND                   
-               IDREPUESTO-T07EALTA = IDREPUESTO-PPAL THEN               
-               MOVE 1 TO REPETIDO.                                      
-       TERMINAR.                                                        
-           CLOSE T07EALTA T07SALTA.                                     
+       REPETIDO-PPAL.
+           READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+           IF EOF-PPAL = 0 THEN
+               IF IDCLIENTE-T07EALTA = IDCLIENTE-PPAL AND
+                   IDREPUESTO-T07EALTA = IDREPUESTO-PPAL AND
+                   ESTADO-PPAL = 'V' THEN
+                   MOVE 1 TO REPETIDO
+               ELSE
+                   IF ORDEN-ABIERTA = 0 AND MISMO-TICKET-ALTA AND
+                       IDCLIENTE-T07EALTA = IDCLIENTE-PPAL AND
+                       FECHAINGRESO-T07EALTA = FECHAINGRESO-PPAL AND
+                       ESTADO-PPAL = 'V' THEN
+                       MOVE 1 TO ORDEN-ABIERTA
+                       MOVE NROORDEN-PPAL TO NROORDEN-ABIERTA
+                   END-IF
+               END-IF
+           END-IF.
+       VALIDAR-T07EALTA.
+           MOVE 1 TO VALIDO-T07EALTA.
+           IF IDCLIENTE-T07EALTA NOT NUMERIC THEN
+               MOVE 0 TO VALIDO-T07EALTA.
+           IF IDREPUESTO-T07EALTA NOT NUMERIC THEN
+               MOVE 0 TO VALIDO-T07EALTA.
+           IF FECHAINGRESO-T07EALTA NOT NUMERIC THEN
+               MOVE 0 TO VALIDO-T07EALTA.
+           IF MANODEOBRA-T07EALTA NOT NUMERIC THEN
+               MOVE 0 TO VALIDO-T07EALTA.
+       VALIDAR-FECHAINGRESO.
+           MOVE 1 TO FECHA-VALIDA.
+           MOVE 0 TO BISIESTO.
+           MOVE FECHAINGRESO-T07EALTA TO FECHA-DESGLOSE.
+           IF FECHA-MM < 1 OR FECHA-MM > 12 THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-DD < 1 THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-DD > 31 THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-DD > 30 AND
+               (FECHA-MM = 4 OR FECHA-MM = 6 OR FECHA-MM = 9
+               OR FECHA-MM = 11) THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-MM = 2 THEN
+               DIVIDE FECHA-AA BY 4 GIVING RESTO-DIV
+               REMAINDER RESTO-MOD
+               IF RESTO-MOD = 0 THEN
+                   MOVE 1 TO BISIESTO.
+           IF FECHA-VALIDA = 1 AND FECHA-MM = 2 AND BISIESTO = 1
+               AND FECHA-DD > 29 THEN
+               MOVE 0 TO FECHA-VALIDA.
+           IF FECHA-VALIDA = 1 AND FECHA-MM = 2 AND BISIESTO = 0
+               AND FECHA-DD > 28 THEN
+               MOVE 0 TO FECHA-VALIDA.
+       TERMINAR.
+           OPEN OUTPUT T07PSEQ.
+           WRITE REG-T07PSEQ FROM NROORDEN-RUN.
+           CLOSE T07PSEQ.
+           MOVE 0 TO PROCESADOS-T07CALTA.
+           OPEN OUTPUT T07CALTA.
+           WRITE REG-T07CALTA FROM PROCESADOS-T07CALTA.
+           CLOSE T07CALTA.
+           MOVE CONTADOR-T07SALTA TO CANTIDAD-TOTAL.
+           WRITE REG-T07SALTA FROM REGISTRO-T07STOTAL.
+           CLOSE T07EALTA T07SALTA T07RALTA T07QALTA.
 //GO.SYSOUT DD SYSOUT=*                                                 
 //GO.SYSPRINT DD SYSOUT=*                                               
 //GO.T07EALTA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EALTA),DISP=SHR        
 //GO.T07CLIEN DD DSN=KC03BAB.CATALOGO.ENTRADA(T07CLIEN),DISP=SHR        
 //GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR        
-//GO.T07SALTA DD DSN=KC03BAB.CATALOGO.SALIDA(T07SALTA),DISP=SHR         
+//GO.T07SALTA DD DSN=KC03BAB.CATALOGO.SALIDA(T07SALTA),DISP=SHR
 //GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07POPER DD DSN=KC03BAB.CATALOGO.ENTRADA(T07POPER),DISP=SHR
+//GO.T07PSEQ DD DSN=KC03BAB.CATALOGO.PARM(T07PSEQ),DISP=OLD
+//GO.T07RALTA DD DSN=KC03BAB.CATALOGO.SALIDA(T07RALTA),DISP=SHR
+//GO.T07QALTA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07QALTA),DISP=SHR
+//GO.T07CALTA DD DSN=KC03BAB.CATALOGO.PARM(T07CALTA),DISP=OLD
