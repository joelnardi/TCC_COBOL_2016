@@ -1,73 +1,132 @@
-//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,            
-// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A                                 
-//****                                                               
-//COBOL1 EXEC IGYWCLG,                                               
-// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'     
-//COBOL.SYSPRINT DD SYSOUT=*                                         
-//COBOL.SYSIN DD *                                                   
-        IDENTIFICATION DIVISION.                                     
-        PROGRAM-ID. CONS.                                            
-        ENVIRONMENT DIVISION.                                        
-        CONFIGURATION SECTION.                                       
-        INPUT-OUTPUT SECTION.                                        
-        FILE-CONTROL.                                                
-            SELECT T07ECONS ASSIGN TO T07ECONS.                      
-            SELECT T07SCONS ASSIGN TO T07SCONS.                      
-            SELECT PPAL ASSIGN TO PPAL.                              
-        DATA DIVISION.                                               
-        FILE SECTION.                                                
-        FD T07ECONS                                                  
-            BLOCK CONTAINS 0 RECORDS.                                
-        01 REG-T07ECONS PIC X(240).                                  
-        FD T07SCONS                                                  
-            LABEL RECORDS ARE OMITTED.                               
-        01 REG-T07SCONS PIC X(126).                                  
-        FD PPAL                                                      
-            BLOCK CONTAINS 0 RECORDS.                                
-        01 REG-PPAL PIC X(240).                                      
-        WORKING-STORAGE SECTION.                                     
-        01 REGISTRO-T07ECONS.                                        
-         03 IDCLIENTE-T07ECONS PIC 9(5).                             
-        01 REGISTRO-T07SCONS.                                        
-         03 MODELOAUTO-T07SCONS PIC X(30).                           
-         03 DESCREPUESTO-T07SCONS PIC X(30).                         
-         03 PATENTE-T07SCONS PIC X(7).                               
-         03 DESCREPARACION-T07SCONS PIC X(30).                       
-        01 REGISTRO-PPAL.                                           
-         03 IDREPUESTO-PPAL PIC 9(3).                               
-         03 DESCREPUESTO-PPAL PIC X(30).                            
-         03 IDCLIENTE-PPAL PIC 9(5).                                
-         03 MODELOAUTO-PPAL PIC X(30).                              
-         03 PATENTE-PPAL PIC X(7).                                  
-         03 DNI-PPAL PIC X(8).                                      
-         03 DESCREPARACION-PPAL PIC X(30).                          
-         03 FECHAINGRESO-PPAL PIC 9(6).                             
-         03 FECHAEGRESO-PPAL PIC 9(6).                              
-         03 ESTADO-PPAL PIC X(1).                                   
-        01 EOF-PPAL PIC 9 VALUE 0.                                  
-        01 REPUESTOS.                                               
-         03 MODELOAUTO-T07REPUE PIC X(30).                          
-         03 DESCREPUESTO-T07REPUE PIC X(30).                        
-         03 PATENTE-T07REPUE PIC X(7).                              
-         03 DESCREPARACION-T07REPUE PIC X(30).                      
-        PROCEDURE DIVISION.                                         
-            OPEN INPUT T07ECONS.                                    
-            OPEN OUTPUT T07SCONS.                                   
-            OPEN INPUT PPAL.                                        
-            READ T07ECONS INTO REGISTRO-T07ECONS.                   
-            WRITE REG-T07SCONS FROM REPUESTOS.                      
-            PERFORM CONSULTAR-REPU UNTIL EOF-PPAL = 1.              
-            CLOSE T07ECONS T07SCONS PPAL.                           
-            STOP RUN.                                               
-        CONSULTAR-REPU.                                             
-            READ PPAL INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL. 
-            IF IDCLIENTE-T07ECONS = IDCLIENTE-PPAL                  
-                AND EOF-PPAL = 0 THEN                               
-                MOVE MODELOAUTO-PPAL TO MODELOAUTO-T07SCONS         
-                MOVE DESCREPUESTO-PPAL TO DESCREPUESTO-T07SCONS     
-                MOVE PATENTE-PPAL TO PATENTE-T07SCONS               
-                MOVE DESCREPARACION-PPAL TO DESCREPARACION-T07SCONS 
-                WRITE REG-T07SCONS FROM REGISTRO-T07SCONS.          
-//GO.T07ECONS DD DSN=KC03BAB.CATALOGO.ENTRADA(T07ECONS),DISP=SHR    
-//GO.T07SCONS DD DSN=KC03BAB.CATALOGO.SALIDA(T07SCONS),DISP=SHR     
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CONS.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07ECONS ASSIGN TO T07ECONS.
+            SELECT T07SCONS ASSIGN TO T07SCONS.
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
+            SELECT T07RCONS ASSIGN TO T07RCONS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07ECONS
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07ECONS PIC X(240).
+        FD T07SCONS
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SCONS PIC X(126).
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
+        FD T07RCONS
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07RCONS PIC X(240).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07ECONS.
+         03 TIPO-CLAVE-T07ECONS PIC X(1).
+             88 CLAVE-IDCLIENTE VALUE 'I'.
+             88 CLAVE-PATENTE VALUE 'P'.
+             88 CLAVE-DNI VALUE 'D'.
+         03 CLAVE-T07ECONS PIC X(8).
+         03 IDCLIENTE-T07ECONS REDEFINES CLAVE-T07ECONS PIC 9(5).
+         03 PATENTE-T07ECONS REDEFINES CLAVE-T07ECONS PIC X(7).
+         03 DNI-T07ECONS REDEFINES CLAVE-T07ECONS PIC X(8).
+        01 REGISTRO-T07SCONS.
+         03 MODELOAUTO-T07SCONS PIC X(30).
+         03 DESCREPUESTO-T07SCONS PIC X(30).
+         03 PATENTE-T07SCONS PIC X(7).
+         03 DESCREPARACION-T07SCONS PIC X(30).
+         03 NROORDEN-T07SCONS PIC 9(7).
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
+         03 DESCREPUESTO-PPAL PIC X(30).
+         03 IDCLIENTE-PPAL PIC 9(5).
+         03 MODELOAUTO-PPAL PIC X(30).
+         03 PATENTE-PPAL PIC X(7).
+         03 DNI-PPAL PIC X(8).
+         03 DESCREPARACION-PPAL PIC X(30).
+         03 FECHAINGRESO-PPAL PIC 9(6).
+         03 FECHAEGRESO-PPAL PIC 9(6).
+         03 ESTADO-PPAL PIC X(1).
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 EOF-T07ECONS PIC 9 VALUE 0.
+        01 VALIDO-T07ECONS PIC 9 VALUE 1.
+        01 CONTADOR-T07SCONS PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07ECONS.
+            OPEN OUTPUT T07SCONS.
+            OPEN OUTPUT T07RCONS.
+            READ T07ECONS INTO REGISTRO-T07ECONS
+            AT END MOVE 1 TO EOF-T07ECONS.
+            PERFORM CONSULTA-REGISTRO UNTIL EOF-T07ECONS = 1.
+            MOVE CONTADOR-T07SCONS TO CANTIDAD-TOTAL.
+            WRITE REG-T07SCONS FROM REGISTRO-T07STOTAL.
+            CLOSE T07ECONS T07SCONS T07RCONS.
+            STOP RUN.
+        CONSULTA-REGISTRO.
+            PERFORM VALIDAR-T07ECONS.
+            IF VALIDO-T07ECONS = 0 THEN
+                WRITE REG-T07RCONS FROM REGISTRO-T07ECONS
+            ELSE
+                OPEN INPUT PPAL
+                MOVE 0 TO EOF-PPAL
+                MOVE 0 TO NROORDEN-CLAVE-PPAL
+                MOVE 0 TO IDREPUESTO-CLAVE-PPAL
+                START PPAL KEY IS NOT LESS THAN CLAVE-PPAL
+                    INVALID KEY MOVE 1 TO EOF-PPAL
+                END-START
+                PERFORM CONSULTAR-REPU UNTIL EOF-PPAL = 1
+                CLOSE PPAL
+            END-IF.
+            READ T07ECONS INTO REGISTRO-T07ECONS
+            AT END MOVE 1 TO EOF-T07ECONS.
+        VALIDAR-T07ECONS.
+            MOVE 1 TO VALIDO-T07ECONS.
+            IF CLAVE-IDCLIENTE AND IDCLIENTE-T07ECONS NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07ECONS.
+            IF NOT CLAVE-IDCLIENTE AND NOT CLAVE-PATENTE
+                AND NOT CLAVE-DNI THEN
+                MOVE 0 TO VALIDO-T07ECONS.
+        CONSULTAR-REPU.
+            READ PPAL NEXT INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.
+            IF EOF-PPAL = 0 THEN
+                IF (CLAVE-IDCLIENTE AND IDCLIENTE-T07ECONS = IDCLIENTE-PPAL)
+                    OR (CLAVE-PATENTE AND PATENTE-T07ECONS = PATENTE-PPAL)
+                    OR (CLAVE-DNI AND DNI-T07ECONS = DNI-PPAL) THEN
+                    MOVE MODELOAUTO-PPAL TO MODELOAUTO-T07SCONS
+                    MOVE DESCREPUESTO-PPAL TO DESCREPUESTO-T07SCONS
+                    MOVE PATENTE-PPAL TO PATENTE-T07SCONS
+                    MOVE DESCREPARACION-PPAL TO DESCREPARACION-T07SCONS
+                    MOVE NROORDEN-PPAL TO NROORDEN-T07SCONS
+                    WRITE REG-T07SCONS FROM REGISTRO-T07SCONS
+                    ADD 1 TO CONTADOR-T07SCONS
+                END-IF
+            END-IF.
+//GO.T07ECONS DD DSN=KC03BAB.CATALOGO.ENTRADA(T07ECONS),DISP=SHR
+//GO.T07SCONS DD DSN=KC03BAB.CATALOGO.SALIDA(T07SCONS),DISP=SHR
 //GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07RCONS DD DSN=KC03BAB.CATALOGO.SALIDA(T07RCONS),DISP=SHR
