@@ -0,0 +1,113 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. REPMODI.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07EREPM ASSIGN TO T07EREPM.
+            SELECT T07SREPM ASSIGN TO T07SREPM.
+            SELECT T07REPUE ASSIGN TO T07REPUE.
+            SELECT T07REPNU ASSIGN TO T07REPNU.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07EREPM
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07EREPM PIC X(240).
+        FD T07SREPM
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SREPM PIC X(126).
+        FD T07REPUE
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07REPUE PIC X(240).
+        FD T07REPNU
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07REPNU PIC X(240).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07EREPM.
+         03 IDREPUESTO-T07EREPM PIC 9(3).
+         03 DESCREPUESTO-T07EREPM PIC X(30).
+         03 PRECIO-T07EREPM PIC 9(7)V99.
+        01 REGISTRO-T07SREPM.
+         03 IDREPUESTO-T07SREPM PIC 9(3).
+         03 RESULTADO-T07SREPM PIC X(15).
+        01 REGISTRO-T07REPUE.
+         03 IDREPUESTO-REPUE PIC 9(3).
+         03 DESCREPUESTO-REPUE PIC X(30).
+         03 PRECIO-REPUE PIC 9(7)V99.
+        01 REPUESTO-ENCONTRADO.
+         03 IDREPUESTO-ENCONTRADO PIC 9(3).
+         03 DESCREPUESTO-ENCONTRADO PIC X(30).
+         03 PRECIO-ENCONTRADO PIC 9(7)V99.
+        01 EOF-T07REPUE PIC 9 VALUE 0.
+        01 EOF-T07EREPM PIC 9 VALUE 0.
+        01 EXISTE-REPUE PIC 9 VALUE 0.
+        01 CONTADOR-T07SREPM PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07EREPM.
+            OPEN OUTPUT T07SREPM.
+            READ T07EREPM INTO REGISTRO-T07EREPM.
+            PERFORM REPMODI-REGISTRO UNTIL EOF-T07EREPM = 1.
+            MOVE CONTADOR-T07SREPM TO CANTIDAD-TOTAL.
+            WRITE REG-T07SREPM FROM REGISTRO-T07STOTAL.
+            CLOSE T07EREPM T07SREPM.
+            STOP RUN.
+        REPMODI-REGISTRO.
+            OPEN INPUT T07REPUE.
+            OPEN OUTPUT T07REPNU.
+            MOVE 0 TO EOF-T07REPUE.
+            MOVE 0 TO EXISTE-REPUE.
+            PERFORM COPIAR-REPUE-MODI UNTIL EOF-T07REPUE = 1.
+            CLOSE T07REPUE T07REPNU.
+            IF EXISTE-REPUE = 0 THEN
+                MOVE IDREPUESTO-T07EREPM TO IDREPUESTO-T07SREPM
+                MOVE 'INEXISTENTE' TO RESULTADO-T07SREPM
+                WRITE REG-T07SREPM FROM REGISTRO-T07SREPM
+                ADD 1 TO CONTADOR-T07SREPM
+            ELSE
+                MOVE IDREPUESTO-ENCONTRADO TO IDREPUESTO-REPUE
+                MOVE DESCREPUESTO-T07EREPM TO DESCREPUESTO-REPUE
+                MOVE PRECIO-T07EREPM TO PRECIO-REPUE
+                OPEN EXTEND T07REPNU
+                WRITE REG-T07REPNU FROM REGISTRO-T07REPUE
+                CLOSE T07REPNU
+                MOVE IDREPUESTO-T07EREPM TO IDREPUESTO-T07SREPM
+                MOVE 'MODIFICADO' TO RESULTADO-T07SREPM
+                WRITE REG-T07SREPM FROM REGISTRO-T07SREPM
+                ADD 1 TO CONTADOR-T07SREPM.
+            READ T07EREPM INTO REGISTRO-T07EREPM
+            AT END MOVE 1 TO EOF-T07EREPM.
+        COPIAR-REPUE-MODI.
+            READ T07REPUE INTO REGISTRO-T07REPUE
+            AT END MOVE 1 TO EOF-T07REPUE.
+            IF EOF-T07REPUE = 0 THEN
+                IF IDREPUESTO-REPUE = IDREPUESTO-T07EREPM THEN
+                    MOVE 1 TO EXISTE-REPUE
+                    MOVE IDREPUESTO-REPUE TO IDREPUESTO-ENCONTRADO
+                    MOVE DESCREPUESTO-REPUE TO DESCREPUESTO-ENCONTRADO
+                    MOVE PRECIO-REPUE TO PRECIO-ENCONTRADO
+                ELSE
+                    WRITE REG-T07REPNU FROM REGISTRO-T07REPUE
+                END-IF
+            END-IF.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07EREPM DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EREPM),DISP=SHR
+//GO.T07SREPM DD DSN=KC03BAB.CATALOGO.SALIDA(T07SREPM),DISP=SHR
+//GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR
+//GO.T07REPNU DD DSN=&&T07REPNU,DISP=(NEW,PASS),
+// UNIT=SYSDA,SPACE=(TRK,(5,5))
+//REEMPLZO EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN DD DUMMY
+//SYSUT1 DD DSN=&&T07REPNU,DISP=(OLD,DELETE)
+//SYSUT2 DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR
