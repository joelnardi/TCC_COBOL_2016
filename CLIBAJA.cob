@@ -0,0 +1,100 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CLIBAJA.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07CLIEN ASSIGN TO T07CLIEN.
+            SELECT T07ECLIB ASSIGN TO T07ECLIB.
+            SELECT T07SCLIB ASSIGN TO T07SCLIB.
+            SELECT T07CLINU ASSIGN TO T07CLINU.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07ECLIB
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07ECLIB PIC X(240).
+        FD T07CLIEN
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07CLIEN PIC X(240).
+        FD T07CLINU
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07CLINU PIC X(240).
+        FD T07SCLIB
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SCLIB PIC X(126).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07ECLIB.
+         03 IDCLIENTE-T07ECLIB PIC 9(5).
+        01 REGISTRO-T07SCLIB.
+         03 IDCLIENTE-T07SCLIB PIC 9(5).
+         03 RESULTADO-T07SCLIB PIC X(15).
+        01 REGISTRO-T07CLIEN.
+         03 IDCLIENTE-CLIEN PIC 9(5).
+         03 MODELOAUTO-CLIEN PIC X(30).
+         03 PATENTE-CLIEN PIC X(7).
+         03 DNI-CLIEN PIC X(8).
+         03 TELEFONO-CLIEN PIC X(12).
+        01 EOF-T07CLIEN PIC 9 VALUE 0.
+        01 EOF-T07ECLIB PIC 9 VALUE 0.
+        01 EXISTE-CLIEN PIC 9 VALUE 0.
+        01 CONTADOR-T07SCLIB PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07ECLIB.
+            OPEN OUTPUT T07SCLIB.
+            READ T07ECLIB INTO REGISTRO-T07ECLIB.
+            PERFORM CLIBAJA-REGISTRO UNTIL EOF-T07ECLIB = 1.
+            MOVE CONTADOR-T07SCLIB TO CANTIDAD-TOTAL.
+            WRITE REG-T07SCLIB FROM REGISTRO-T07STOTAL.
+            CLOSE T07ECLIB T07SCLIB.
+            STOP RUN.
+        CLIBAJA-REGISTRO.
+            OPEN INPUT T07CLIEN.
+            OPEN OUTPUT T07CLINU.
+            MOVE 0 TO EOF-T07CLIEN.
+            MOVE 0 TO EXISTE-CLIEN.
+            PERFORM COPIAR-CLIEN UNTIL EOF-T07CLIEN = 1.
+            CLOSE T07CLIEN T07CLINU.
+            IF EXISTE-CLIEN = 0 THEN
+                MOVE IDCLIENTE-T07ECLIB TO IDCLIENTE-T07SCLIB
+                MOVE 'INEXISTENTE' TO RESULTADO-T07SCLIB
+                WRITE REG-T07SCLIB FROM REGISTRO-T07SCLIB
+                ADD 1 TO CONTADOR-T07SCLIB
+            ELSE
+                MOVE IDCLIENTE-T07ECLIB TO IDCLIENTE-T07SCLIB
+                MOVE 'ELIMINADO' TO RESULTADO-T07SCLIB
+                WRITE REG-T07SCLIB FROM REGISTRO-T07SCLIB
+                ADD 1 TO CONTADOR-T07SCLIB.
+            READ T07ECLIB INTO REGISTRO-T07ECLIB
+            AT END MOVE 1 TO EOF-T07ECLIB.
+        COPIAR-CLIEN.
+            READ T07CLIEN INTO REGISTRO-T07CLIEN
+            AT END MOVE 1 TO EOF-T07CLIEN.
+            IF EOF-T07CLIEN = 0 THEN
+                IF IDCLIENTE-CLIEN = IDCLIENTE-T07ECLIB THEN
+                    MOVE 1 TO EXISTE-CLIEN
+                ELSE
+                    WRITE REG-T07CLINU FROM REGISTRO-T07CLIEN
+                END-IF
+            END-IF.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07ECLIB DD DSN=KC03BAB.CATALOGO.ENTRADA(T07ECLIB),DISP=SHR
+//GO.T07SCLIB DD DSN=KC03BAB.CATALOGO.SALIDA(T07SCLIB),DISP=SHR
+//GO.T07CLIEN DD DSN=KC03BAB.CATALOGO.ENTRADA(T07CLIEN),DISP=SHR
+//GO.T07CLINU DD DSN=&&T07CLINU,DISP=(NEW,PASS),
+// UNIT=SYSDA,SPACE=(TRK,(5,5))
+//REEMPLZO EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN DD DUMMY
+//SYSUT1 DD DSN=&&T07CLINU,DISP=(OLD,DELETE)
+//SYSUT2 DD DSN=KC03BAB.CATALOGO.ENTRADA(T07CLIEN),DISP=SHR
