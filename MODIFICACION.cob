@@ -13,9 +13,15 @@
         FILE-CONTROL.                                                
             SELECT T07EMODI ASSIGN TO T07EMODI.                      
             SELECT T07SMODI ASSIGN TO T07SMODI.                      
-            SELECT PPAL ASSIGN TO PPAL.                              
+            SELECT PPAL ASSIGN TO PPAL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLAVE-PPAL.
             SELECT T07REPUE ASSIGN TO T07REPUE.                      
-        DATA DIVISION.                                               
+            SELECT T07POPER ASSIGN TO T07POPER.
+            SELECT T07RMODI ASSIGN TO T07RMODI.
+            SELECT T07CMODI ASSIGN TO T07CMODI.
+        DATA DIVISION.
         FILE SECTION.                                                
         FD T07EMODI                                                  
             BLOCK CONTAINS 0 RECORDS.                                
@@ -23,24 +29,56 @@
         FD T07SMODI                                                  
             LABEL RECORDS ARE OMITTED.                               
         01 REG-T07SMODI PIC X(126).                                  
-        FD PPAL                                                      
-            LABEL RECORDS ARE OMITTED.                               
-        01 REG-PPAL PIC X(240).                                      
+        FD PPAL
+            LABEL RECORDS ARE STANDARD.
+        01 REG-PPAL.
+         03 CLAVE-PPAL.
+             05 NROORDEN-CLAVE-PPAL PIC 9(7).
+             05 IDREPUESTO-CLAVE-PPAL PIC 9(3).
+         03 FILLER PIC X(230).
         FD T07REPUE                                                  
             BLOCK CONTAINS 0 RECORDS.                                
         01 REG-T07REPUE PIC X(240).                                  
-        WORKING-STORAGE SECTION.                                     
-        01 REGISTRO-T07EMODI.                                        
-         03 IDREPUESTO-T07EMODI PIC 9(3).                            
-         03 IDCLIENTE-T07EMODI PIC 9(5).                             
-         03 IDREPUESTO-MODI-T07EMODI PIC 9(3).                 
-        01 REGISTRO-T07SMODI.                                  
-         03 IDREPUESTO-T07SMODI PIC 9(3).                      
-         03 IDCLIENTE-T07SMODI PIC 9(5).                       
-         03 IDREPUESTO-MODI-T07SMODI PIC 9(3).                 
-         03 RESULTADO-T07SMODI PIC X(15).                      
-        01 REGISTRO-PPAL.                                      
-         03 IDREPUESTO-PPAL PIC 9(3).                          
+        FD T07POPER
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07POPER PIC X(8).
+        FD T07RMODI
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07RMODI PIC X(240).
+        FD T07CMODI
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07CMODI PIC 9(7).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07EMODI.
+         03 NROORDEN-T07EMODI PIC 9(7).
+         03 IDREPUESTO-T07EMODI PIC 9(3).
+         03 IDCLIENTE-T07EMODI PIC 9(5).
+         03 IDREPUESTO-MODI-T07EMODI PIC 9(3).
+         03 CAMPO-T07EMODI PIC X(1).
+             88 CAMBIA-REPUESTO-MODI VALUE ' ' 'R'.
+             88 CAMBIA-DESCRIPCION-MODI VALUE 'D'.
+             88 CAMBIA-MODELO-MODI VALUE 'M'.
+             88 CAMBIA-PATENTE-MODI VALUE 'P'.
+             88 CAMBIA-FECHAING-MODI VALUE 'F'.
+             88 CAMBIA-MANODEOBRA-MODI VALUE 'L'.
+         03 DESCREPARACION-MODI-T07EMODI PIC X(30).
+         03 MODELOAUTO-MODI-T07EMODI PIC X(30).
+         03 PATENTE-MODI-T07EMODI PIC X(7).
+         03 FECHAINGRESO-MODI-T07EMODI PIC 9(6).
+         03 MANODEOBRA-MODI-T07EMODI PIC 9(7)V99.
+        01 REGISTRO-T07SMODI.
+         03 IDREPUESTO-T07SMODI PIC 9(3).
+         03 IDCLIENTE-T07SMODI PIC 9(5).
+         03 IDREPUESTO-MODI-T07SMODI PIC 9(3).
+         03 CAMPO-T07SMODI PIC X(1).
+         03 RESULTADO-T07SMODI PIC X(15).
+         03 OPERADOR-T07SMODI PIC X(8).
+         03 FECHAPROC-T07SMODI PIC 9(6).
+         03 HORAPROC-T07SMODI PIC 9(6).
+         03 NROORDEN-T07SMODI PIC 9(7).
+        01 REGISTRO-PPAL.
+         03 NROORDEN-PPAL PIC 9(7).
+         03 IDREPUESTO-PPAL PIC 9(3).
          03 DESCREPUESTO-PPAL PIC X(30).                       
          03 IDCLIENTE-PPAL PIC 9(5).                           
          03 MODELOAUTO-PPAL PIC X(30).                         
@@ -50,70 +88,249 @@
          03 FECHAINGRESO-PPAL PIC 9(6).                        
          03 FECHAEGRESO-PPAL PIC 9(6).                         
          03 ESTADO-PPAL PIC X(1).                              
-        01 REGISTRO-T07REPUE.                                  
-         03 IDREPUESTO-REPUE PIC 9(3).                         
-         03 DESCREPUESTO-REPUE PIC X(30).                      
+         03 OPERADOR-PPAL PIC X(8).
+         03 FECHAPROC-PPAL PIC 9(6).
+         03 HORAPROC-PPAL PIC 9(6).
+         03 MANODEOBRA-PPAL PIC 9(7)V99.
+         03 MOTIVO-PPAL PIC X(1).
+        01 OPERADOR-RUN PIC X(8).
+        01 FECHAPROC-RUN PIC 9(6).
+        01 HORAPROC-RUN PIC 9(6).
+        01 REGISTRO-T07REPUE.
+         03 IDREPUESTO-REPUE PIC 9(3).
+         03 DESCREPUESTO-REPUE PIC X(30).
+         03 PRECIO-REPUE PIC 9(7)V99.
         01 EOF-T07REPUE PIC 9 VALUE 0.                         
-        01 EXISTE-REPU PIC 9 VALUE 0.                          
-        01 EXISTE-REPU-ACT PIC 9 VALUE 0.                      
-        01 EOF-PPAL PIC 9 VALUE 0.                             
-        01 EOF-T07EMODI PIC 9 VALUE 0.                         
-        PROCEDURE DIVISION.                                    
-            OPEN INPUT T07EMODI.                               
-            OPEN OUTPUT T07SMODI.                              
-            READ T07EMODI INTO REGISTRO-T07EMODI.              
-            PERFORM MODIF-REGISTRO UNTIL EOF-T07EMODI = 1.     
-            CLOSE T07EMODI T07SMODI.                           
-            STOP RUN.                                          
-        MODIF-REGISTRO.                                        
-            OPEN INPUT T07REPUE.                               
-            OPEN I-O PPAL.                                     
-            MOVE 0 TO EOF-T07REPUE.                            
-            MOVE 0 TO EXISTE-REPU.                             
-            PERFORM BUSCAR-REPU UNTIL EOF-T07REPUE = 1         
-            OR EXISTE-REPU = 1.                                         
-            IF EXISTE-REPU = 0 THEN                                     
-              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI           
-              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI             
-              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI 
-              MOVE ' INEXISTENTE' TO RESULTADO-T07SMODI                 
-              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI.                
-            IF EXISTE-REPU = 1 THEN                                     
-                MOVE 0 TO EOF-PPAL                                      
-                MOVE 0 TO EXISTE-REPU-ACT                               
-                PERFORM BUSCAR-REPU-ACTUAL UNTIL EOF-PPAL = 1           
-                OR EXISTE-REPU-ACT = 1.                                 
-            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 0 THEN             
-              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI           
-              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI             
-              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI 
-              MOVE ' NO CAMBIADO' TO RESULTADO-T07SMODI                 
-              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI.                
-            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 1 THEN             
-              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI           
-              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI             
-              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI 
-              MOVE ' MODIFICADO' TO RESULTADO-T07SMODI                  
-              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI                 
-              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-PPAL          
-              MOVE DESCREPUESTO-REPUE TO DESCREPUESTO-PPAL              
-              REWRITE REG-PPAL FROM REGISTRO-PPAL.                      
-            CLOSE PPAL T07REPUE.                                        
-            READ T07EMODI INTO REGISTRO-T07EMODI                        
-            AT END MOVE 1 TO EOF-T07EMODI.                              
-        BUSCAR-REPU-ACTUAL.                                             
-            READ PPAL INTO REGISTRO-PPAL AT END MOVE 1 TO EOF-PPAL.     
-            IF IDCLIENTE-T07EMODI = IDCLIENTE-PPAL                      
-                AND IDREPUESTO-T07EMODI = IDREPUESTO-PPAL THEN          
-                MOVE 1 TO EXISTE-REPU-ACT.                              
-        BUSCAR-REPU.                                                    
-            READ T07REPUE INTO REGISTRO-T07REPUE                        
-            AT END MOVE 1 TO EOF-T07REPUE.                              
-            IF IDREPUESTO-MODI-T07EMODI = IDREPUESTO-REPUE THEN  
-                MOVE 1 TO EXISTE-REPU.                           
-//GO.SYSOUT DD SYSOUT=*                                          
+        01 EXISTE-REPU PIC 9 VALUE 0.
+        01 EXISTE-REPU-ACT PIC 9 VALUE 0.
+        01 EXISTE-REPU-DESTINO PIC 9 VALUE 0.
+        01 REGISTRO-PPAL-DESTINO PIC X(240).
+        01 EOF-PPAL PIC 9 VALUE 0.
+        01 EOF-T07EMODI PIC 9 VALUE 0.
+        01 VALIDO-T07EMODI PIC 9 VALUE 1.
+        01 CONTADOR-T07SMODI PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        01 CHECKPOINT-T07CMODI PIC 9(7) VALUE 0.
+        01 PROCESADOS-T07CMODI PIC 9(7) VALUE 0.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07EMODI.
+            OPEN INPUT T07POPER.
+            READ T07POPER INTO OPERADOR-RUN AT END MOVE SPACES TO OPERADOR-RUN.
+            CLOSE T07POPER.
+            OPEN INPUT T07CMODI.
+            READ T07CMODI INTO CHECKPOINT-T07CMODI AT END
+                MOVE 0 TO CHECKPOINT-T07CMODI.
+            CLOSE T07CMODI.
+            IF CHECKPOINT-T07CMODI > 0 THEN
+                OPEN EXTEND T07SMODI
+                OPEN EXTEND T07RMODI
+            ELSE
+                OPEN OUTPUT T07SMODI
+                OPEN OUTPUT T07RMODI
+            END-IF.
+            ACCEPT FECHAPROC-RUN FROM DATE.
+            ACCEPT HORAPROC-RUN FROM TIME.
+            MOVE 0 TO PROCESADOS-T07CMODI.
+            READ T07EMODI INTO REGISTRO-T07EMODI.
+            PERFORM SALTEAR-PROCESADOS-MODI
+                UNTIL EOF-T07EMODI = 1 OR PROCESADOS-T07CMODI >= CHECKPOINT-T07CMODI.
+            PERFORM MODIF-REGISTRO UNTIL EOF-T07EMODI = 1.
+            MOVE 0 TO PROCESADOS-T07CMODI.
+            OPEN OUTPUT T07CMODI.
+            WRITE REG-T07CMODI FROM PROCESADOS-T07CMODI.
+            CLOSE T07CMODI.
+            MOVE CONTADOR-T07SMODI TO CANTIDAD-TOTAL.
+            WRITE REG-T07SMODI FROM REGISTRO-T07STOTAL.
+            CLOSE T07EMODI T07SMODI T07RMODI.
+            STOP RUN.
+        SALTEAR-PROCESADOS-MODI.
+            ADD 1 TO PROCESADOS-T07CMODI.
+            READ T07EMODI INTO REGISTRO-T07EMODI AT END MOVE 1 TO EOF-T07EMODI.
+        MODIF-REGISTRO.
+            PERFORM VALIDAR-T07EMODI.
+            IF VALIDO-T07EMODI = 0 THEN
+                WRITE REG-T07RMODI FROM REGISTRO-T07EMODI
+            ELSE
+                IF CAMBIA-REPUESTO-MODI THEN
+                    PERFORM MODIF-REPUESTO
+                ELSE
+                    PERFORM MODIF-OTRO-CAMPO
+                END-IF
+            END-IF.
+            ADD 1 TO PROCESADOS-T07CMODI.
+            OPEN OUTPUT T07CMODI.
+            WRITE REG-T07CMODI FROM PROCESADOS-T07CMODI.
+            CLOSE T07CMODI.
+            READ T07EMODI INTO REGISTRO-T07EMODI
+            AT END MOVE 1 TO EOF-T07EMODI.
+        MODIF-REPUESTO.
+            OPEN INPUT T07REPUE.
+            OPEN I-O PPAL.
+            MOVE 0 TO EOF-T07REPUE.
+            MOVE 0 TO EXISTE-REPU.
+            PERFORM BUSCAR-REPU UNTIL EOF-T07REPUE = 1
+            OR EXISTE-REPU = 1.
+            IF EXISTE-REPU = 0 THEN
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+              MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+              MOVE ' INEXISTENTE' TO RESULTADO-T07SMODI
+              MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+              MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI.
+              ADD 1 TO CONTADOR-T07SMODI.
+            IF EXISTE-REPU = 1 THEN
+                MOVE 0 TO EOF-PPAL
+                MOVE 0 TO EXISTE-REPU-ACT
+                PERFORM BUSCAR-REPU-ACTUAL.
+            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 0 THEN
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+              MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+              MOVE ' NO CAMBIADO' TO RESULTADO-T07SMODI
+              MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+              MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI.
+              ADD 1 TO CONTADOR-T07SMODI.
+            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 1 THEN
+                MOVE 0 TO EXISTE-REPU-DESTINO
+                PERFORM VERIFICAR-REPU-DESTINO.
+            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 1
+            AND EXISTE-REPU-DESTINO = 1 THEN
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+              MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+              MOVE ' DUPLICADO' TO RESULTADO-T07SMODI
+              MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+              MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI.
+              ADD 1 TO CONTADOR-T07SMODI.
+            IF EXISTE-REPU = 1 AND EXISTE-REPU-ACT = 1
+            AND EXISTE-REPU-DESTINO = 0 THEN
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+              MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+              MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+              MOVE ' MODIFICADO' TO RESULTADO-T07SMODI
+              MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+              MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+              MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+              WRITE REG-T07SMODI FROM REGISTRO-T07SMODI
+              ADD 1 TO CONTADOR-T07SMODI
+              MOVE NROORDEN-T07EMODI TO NROORDEN-CLAVE-PPAL
+              MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-CLAVE-PPAL
+              READ PPAL INTO REGISTRO-PPAL INVALID KEY CONTINUE
+              DELETE PPAL RECORD
+              MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-PPAL
+              MOVE DESCREPUESTO-REPUE TO DESCREPUESTO-PPAL
+              MOVE OPERADOR-RUN TO OPERADOR-PPAL
+              MOVE FECHAPROC-RUN TO FECHAPROC-PPAL
+              MOVE HORAPROC-RUN TO HORAPROC-PPAL
+              WRITE REG-PPAL FROM REGISTRO-PPAL.
+            CLOSE PPAL T07REPUE.
+        MODIF-OTRO-CAMPO.
+            OPEN I-O PPAL.
+            MOVE 0 TO EOF-PPAL.
+            MOVE 0 TO EXISTE-REPU-ACT.
+            PERFORM BUSCAR-REPU-ACTUAL.
+            MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-T07SMODI
+            MOVE IDCLIENTE-T07EMODI TO IDCLIENTE-T07SMODI
+            MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-MODI-T07SMODI
+            MOVE CAMPO-T07EMODI TO CAMPO-T07SMODI
+            IF EXISTE-REPU-ACT = 0 THEN
+                MOVE ' INEXISTENTE' TO RESULTADO-T07SMODI
+            ELSE
+                IF CAMBIA-DESCRIPCION-MODI THEN
+                    MOVE DESCREPARACION-MODI-T07EMODI TO DESCREPARACION-PPAL
+                END-IF
+                IF CAMBIA-MODELO-MODI THEN
+                    MOVE MODELOAUTO-MODI-T07EMODI TO MODELOAUTO-PPAL
+                END-IF
+                IF CAMBIA-PATENTE-MODI THEN
+                    MOVE PATENTE-MODI-T07EMODI TO PATENTE-PPAL
+                END-IF
+                IF CAMBIA-FECHAING-MODI THEN
+                    MOVE FECHAINGRESO-MODI-T07EMODI TO FECHAINGRESO-PPAL
+                END-IF
+                IF CAMBIA-MANODEOBRA-MODI THEN
+                    MOVE MANODEOBRA-MODI-T07EMODI TO MANODEOBRA-PPAL
+                END-IF
+                MOVE OPERADOR-RUN TO OPERADOR-PPAL
+                MOVE FECHAPROC-RUN TO FECHAPROC-PPAL
+                MOVE HORAPROC-RUN TO HORAPROC-PPAL
+                REWRITE REG-PPAL FROM REGISTRO-PPAL
+                MOVE ' MODIFICADO' TO RESULTADO-T07SMODI.
+            MOVE OPERADOR-RUN TO OPERADOR-T07SMODI
+            MOVE FECHAPROC-RUN TO FECHAPROC-T07SMODI
+            MOVE HORAPROC-RUN TO HORAPROC-T07SMODI
+            MOVE NROORDEN-T07EMODI TO NROORDEN-T07SMODI
+            WRITE REG-T07SMODI FROM REGISTRO-T07SMODI.
+            ADD 1 TO CONTADOR-T07SMODI.
+            CLOSE PPAL.
+        BUSCAR-REPU-ACTUAL.
+            MOVE NROORDEN-T07EMODI TO NROORDEN-CLAVE-PPAL.
+            MOVE IDREPUESTO-T07EMODI TO IDREPUESTO-CLAVE-PPAL.
+            READ PPAL INTO REGISTRO-PPAL
+                INVALID KEY MOVE 1 TO EOF-PPAL.
+            IF EOF-PPAL = 0
+                AND IDCLIENTE-T07EMODI = IDCLIENTE-PPAL
+                AND IDREPUESTO-T07EMODI = IDREPUESTO-PPAL THEN
+                MOVE 1 TO EXISTE-REPU-ACT.
+        VERIFICAR-REPU-DESTINO.
+            MOVE NROORDEN-T07EMODI TO NROORDEN-CLAVE-PPAL.
+            MOVE IDREPUESTO-MODI-T07EMODI TO IDREPUESTO-CLAVE-PPAL.
+            IF IDREPUESTO-MODI-T07EMODI = IDREPUESTO-T07EMODI THEN
+                MOVE 0 TO EXISTE-REPU-DESTINO
+            ELSE
+                READ PPAL INTO REGISTRO-PPAL-DESTINO
+                    INVALID KEY MOVE 0 TO EXISTE-REPU-DESTINO
+                    NOT INVALID KEY MOVE 1 TO EXISTE-REPU-DESTINO
+                END-READ
+            END-IF.
+        BUSCAR-REPU.
+            READ T07REPUE INTO REGISTRO-T07REPUE
+            AT END MOVE 1 TO EOF-T07REPUE.
+            IF IDREPUESTO-MODI-T07EMODI = IDREPUESTO-REPUE THEN
+                MOVE 1 TO EXISTE-REPU.
+        VALIDAR-T07EMODI.
+            MOVE 1 TO VALIDO-T07EMODI.
+            IF NROORDEN-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF IDREPUESTO-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF IDCLIENTE-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF CAMBIA-REPUESTO-MODI AND
+                IDREPUESTO-MODI-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF CAMBIA-FECHAING-MODI AND
+                FECHAINGRESO-MODI-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF CAMBIA-MANODEOBRA-MODI AND
+                MANODEOBRA-MODI-T07EMODI NOT NUMERIC THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+            IF NOT (CAMBIA-REPUESTO-MODI OR CAMBIA-DESCRIPCION-MODI OR
+                CAMBIA-MODELO-MODI OR CAMBIA-PATENTE-MODI OR
+                CAMBIA-FECHAING-MODI OR CAMBIA-MANODEOBRA-MODI) THEN
+                MOVE 0 TO VALIDO-T07EMODI.
+//GO.SYSOUT DD SYSOUT=*
 //GO.SYSPRINT DD SYSOUT=*                                        
 //GO.T07EMODI DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EMODI),DISP=SHR 
 //GO.T07SMODI DD DSN=KC03BAB.CATALOGO.SALIDA(T07SMODI),DISP=SHR  
 //GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR 
 //GO.PPAL DD DSN=KC03BAB.CATALOGO.PPAL,DISP=SHR
+//GO.T07POPER DD DSN=KC03BAB.CATALOGO.ENTRADA(T07POPER),DISP=SHR
+//GO.T07RMODI DD DSN=KC03BAB.CATALOGO.SALIDA(T07RMODI),DISP=SHR
+//GO.T07CMODI DD DSN=KC03BAB.CATALOGO.PARM(T07CMODI),DISP=OLD
