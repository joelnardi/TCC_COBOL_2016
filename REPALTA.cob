@@ -0,0 +1,92 @@
+//KC03BAB JOB (12345678),'JOEL',MSGLEVEL=(1,1),REGION=0M,
+// NOTIFY=&SYSUID,MSGCLASS=A,CLASS=A
+//****
+//COBOL1 EXEC IGYWCLG,
+// PARM.COBOL='TEST,RENT,APOST,OBJECT,NODYNAM,LIB,SIZE(5048376)'
+//COBOL.SYSPRINT DD SYSOUT=*
+//COBOL.SYSIN DD *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. REPALTA.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT T07EREPA ASSIGN TO T07EREPA.
+            SELECT T07REPUE ASSIGN TO T07REPUE.
+            SELECT T07SREPA ASSIGN TO T07SREPA.
+        DATA DIVISION.
+        FILE SECTION.
+        FD T07EREPA
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07EREPA PIC X(240).
+        FD T07REPUE
+            BLOCK CONTAINS 0 RECORDS.
+        01 REG-T07REPUE PIC X(240).
+        FD T07SREPA
+            LABEL RECORDS ARE OMITTED.
+        01 REG-T07SREPA PIC X(126).
+        WORKING-STORAGE SECTION.
+        01 REGISTRO-T07EREPA.
+         03 IDREPUESTO-T07EREPA PIC 9(3).
+         03 DESCREPUESTO-T07EREPA PIC X(30).
+         03 PRECIO-T07EREPA PIC 9(7)V99.
+        01 REGISTRO-T07SREPA.
+         03 IDREPUESTO-T07SREPA PIC 9(3).
+         03 DESCREPUESTO-T07SREPA PIC X(30).
+         03 PRECIO-T07SREPA PIC 9(7)V99.
+         03 RESULTADO-T07SREPA PIC X(15).
+        01 REGISTRO-T07REPUE.
+         03 IDREPUESTO-REPUE PIC 9(3).
+         03 DESCREPUESTO-REPUE PIC X(30).
+         03 PRECIO-REPUE PIC 9(7)V99.
+        01 EOF-T07REPUE PIC 9 VALUE 0.
+        01 EOF-T07EREPA PIC 9 VALUE 0.
+        01 DUPLICADO-REPUE PIC 9 VALUE 0.
+        01 CONTADOR-T07SREPA PIC 9(5) COMP VALUE 0.
+        01 REGISTRO-T07STOTAL.
+         03 FILLER PIC X(12) VALUE 'TOTAL GRAL|'.
+         03 CANTIDAD-TOTAL PIC ZZZZ9.
+        PROCEDURE DIVISION.
+            OPEN INPUT T07EREPA.
+            OPEN OUTPUT T07SREPA.
+            READ T07EREPA INTO REGISTRO-T07EREPA.
+            PERFORM REPALTA-REGISTRO UNTIL EOF-T07EREPA = 1.
+            MOVE CONTADOR-T07SREPA TO CANTIDAD-TOTAL.
+            WRITE REG-T07SREPA FROM REGISTRO-T07STOTAL.
+            CLOSE T07EREPA T07SREPA.
+            STOP RUN.
+        REPALTA-REGISTRO.
+            OPEN INPUT T07REPUE.
+            MOVE 0 TO EOF-T07REPUE.
+            MOVE 0 TO DUPLICADO-REPUE.
+            PERFORM VERIFICAR-REPUE UNTIL EOF-T07REPUE = 1
+            OR DUPLICADO-REPUE = 1.
+            CLOSE T07REPUE.
+            IF DUPLICADO-REPUE = 1 THEN
+                MOVE REGISTRO-T07EREPA TO REGISTRO-T07SREPA
+                MOVE 'DUPLICADO' TO RESULTADO-T07SREPA
+                WRITE REG-T07SREPA FROM REGISTRO-T07SREPA
+                ADD 1 TO CONTADOR-T07SREPA
+            ELSE
+                OPEN EXTEND T07REPUE
+                MOVE IDREPUESTO-T07EREPA TO IDREPUESTO-REPUE
+                MOVE DESCREPUESTO-T07EREPA TO DESCREPUESTO-REPUE
+                MOVE PRECIO-T07EREPA TO PRECIO-REPUE
+                WRITE REG-T07REPUE FROM REGISTRO-T07REPUE
+                CLOSE T07REPUE
+                MOVE REGISTRO-T07EREPA TO REGISTRO-T07SREPA
+                MOVE 'OK' TO RESULTADO-T07SREPA
+                WRITE REG-T07SREPA FROM REGISTRO-T07SREPA
+                ADD 1 TO CONTADOR-T07SREPA.
+            READ T07EREPA INTO REGISTRO-T07EREPA
+            AT END MOVE 1 TO EOF-T07EREPA.
+        VERIFICAR-REPUE.
+            READ T07REPUE INTO REGISTRO-T07REPUE
+            AT END MOVE 1 TO EOF-T07REPUE.
+            IF IDREPUESTO-REPUE = IDREPUESTO-T07EREPA THEN
+                MOVE 1 TO DUPLICADO-REPUE.
+//GO.SYSOUT DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*
+//GO.T07EREPA DD DSN=KC03BAB.CATALOGO.ENTRADA(T07EREPA),DISP=SHR
+//GO.T07SREPA DD DSN=KC03BAB.CATALOGO.SALIDA(T07SREPA),DISP=SHR
+//GO.T07REPUE DD DSN=KC03BAB.CATALOGO.ENTRADA(T07REPUE),DISP=SHR
